@@ -0,0 +1,23 @@
+      **==============================================================*
+      **   PCDCKPT -- CLAIM-STREAM CHECKPOINT/RESTART MASTER           *
+      **              ONE ROW PER A0/Z0 JOB, KEYED BY JOBNUM.  A JOB   *
+      **              IS ONLY MARKED COMPLETE AFTER ITS Z0 TRAILER    *
+      **              IS SEEN, SO A RERUN AFTER AN ABEND SKIPS EVERY   *
+      **              JOB ALREADY COMPLETED AND RESUMES ON THE JOB     *
+      **              THAT WAS IN FLIGHT WHEN THE RUN WENT DOWN.       *
+      **              WITHIN THAT IN-FLIGHT JOB, PCD-CKPT-LAST-BATCH-  *
+      **              NO/PCD-CKPT-LAST-REC-COUNT ARE UPDATED EVERY     *
+      **              TIME A BATCH TRAILER (Y0) PASSES THROUGH, SO A   *
+      **              RESTART CAN SKIP EVERY BATCH THE JOB ALREADY     *
+      **              POSTED INSTEAD OF REDOING THE WHOLE JOB.         *
+      **==============================================================*
+       01  PCD-CKPT-REC.
+           05  PCD-CKPT-JOBNUM         PIC X(008).
+           05  PCD-CKPT-STATUS         PIC X(001).
+               88  PCD-CKPT-COMPLETE               VALUE 'C'.
+               88  PCD-CKPT-IN-PROGRESS             VALUE 'I'.
+           05  PCD-CKPT-REC-COUNT       PIC 9(007)  COMP-3.
+           05  PCD-CKPT-RUN-DATE        PIC 9(008).
+           05  PCD-CKPT-LAST-BATCH-NO   PIC 9(002)  VALUE ZERO.
+           05  PCD-CKPT-LAST-REC-COUNT  PIC 9(007)  COMP-3 VALUE ZERO.
+           05  FILLER                  PIC X(014).
