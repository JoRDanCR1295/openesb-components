@@ -0,0 +1,15 @@
+      **==============================================================*
+      **                                                              *
+      **    COPY: PCDSOPTB              SYSTEM: PCDS                  *
+      **    D0-PYMT-SRCE-CODE (SOURCE-OF-PAYMENT) TABLE-MAINTENANCE   *
+      **    CONTROL-FILE RECORD.  ONE ROW PER VALID SOP CODE.  KEPT   *
+      **    ON A SEQUENTIAL CONTROL FILE SO NEW SOP CODES CAN BE      *
+      **    ADDED BY DATA MAINTENANCE INSTEAD OF A PROGRAM CHANGE.    *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** RTC    08/08/26          INITIAL VERSION.                    *
+      **==============================================================*
+       01  PCD-SOP-CTL-REC.
+           05  PCD-SOP-CODE                PIC X(001).
+           05  PCD-SOP-DESC                PIC X(030).
+           05  FILLER                      PIC X(049).
