@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      *   PCD835R -- MEDICARE 835 REMITTANCE LINE EXTRACT               *
+      *   ONE ROW PER MEDICARE-PAID SERVICE LINE, KEYED BY THE          *
+      *   MEDICARE INTERNAL CONTROL NUMBER (ICN) AND LINE SEQUENCE      *
+      *   NUMBER SO IT CAN BE MATCHED BACK TO THE F2 RECORD THAT        *
+      *   CARRIED OUR RECORDED SUPPLEMENT AMOUNTS FOR THAT SAME LINE.   *
+      *----------------------------------------------------------------*
+       01  PCD-835-REC.
+           05  PCD-835-KEY.
+               10  PCD-835-ICN             PIC X(017).
+               10  PCD-835-LINE-SEQ        PIC 9(002).
+           05  PCD-835-PROC-CODE           PIC X(005).
+           05  PCD-835-PAID-AMT            PIC S9(006)V99.
+           05  PCD-835-ALLOWED-AMT         PIC S9(006)V99.
+           05  FILLER                      PIC X(030).
