@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      *   PCDREFM -- DN/DP/DS CONSOLIDATED REFERENCE-NUMBER MASTER      *
+      *   ONE ROW PER PAT-CNTL-NO, HOLDING EVERY POPULATED DN/DP/DS     *
+      *   QUALIFIER/VALUE PAIR SEEN FOR THAT CLAIM SO PCD031I CAN       *
+      *   PULL THEM ALL UP TOGETHER FOR AN INQUIRY.                     *
+      *----------------------------------------------------------------*
+       01  PCD-REFM-REC.
+           05  PCD-REFM-PAT-CNTL-NO        PIC X(020).
+           05  PCD-REFM-JOBNUM             PIC X(008).
+           05  PCD-REFM-ENTRY-COUNT        PIC 9(002).
+           05  PCD-REFM-ENTRY OCCURS 10 TIMES.
+               10  PCD-REFM-SOURCE         PIC X(002).
+               10  PCD-REFM-QUAL           PIC X(002).
+               10  PCD-REFM-REF-NUMBER     PIC X(030).
+           05  FILLER                      PIC X(020).
