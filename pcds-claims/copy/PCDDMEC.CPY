@@ -0,0 +1,18 @@
+      **==============================================================*
+      **                                                              *
+      **    COPY: PCDDMEC              SYSTEM: PCDS                   *
+      **    DME CERTIFICATION MASTER, KEYED BY PAT-CNTL-NO + HCPCS    *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** RTC    08/08/26          INITIAL VERSION.                    *
+      **==============================================================*
+       01  PCD-DME-CERT-REC.
+           05  PCD-DME-KEY.
+               10  PCD-DME-PAT-CNTL-NO     PIC X(017).
+               10  PCD-DME-HCPCS-CODE      PIC X(005).
+           05  PCD-DME-CERT-TYPE           PIC X(001).
+               88  PCD-DME-CERT-DMEPOS         VALUE 'B'.
+               88  PCD-DME-CERT-OXYGEN         VALUE 'C'.
+           05  PCD-DME-EFF-DATE            PIC X(008).
+           05  PCD-DME-EXP-DATE            PIC X(008).
+           05  FILLER                      PIC X(050).
