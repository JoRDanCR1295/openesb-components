@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      *   PCDJOBST -- JOB STATUS DASHBOARD MASTER RECORD                *
+      *----------------------------------------------------------------*
+       01  PCD-JOBST-REC.
+           05  PCD-JOBST-UNIQUE-JOBNUM     PIC X(008).
+           05  PCD-JOBST-SUB-EIN           PIC 9(009).
+           05  PCD-JOBST-SUB-NAME          PIC X(021).
+           05  PCD-JOBST-FORMAT-VERS-CODE  PIC X(007).
+           05  PCD-JOBST-RECEIVER-TYPE     PIC X(001).
+           05  PCD-JOBST-XMIT-STATUS       PIC 9(001).
+           05  PCD-JOBST-PROC-DATE         PIC X(006).
+           05  PCD-JOBST-BATCH-CNT         PIC 9(004).
+           05  PCD-JOBST-SVC-LINE-CNT      PIC 9(007).
+           05  PCD-JOBST-REC-CNT           PIC 9(007).
+           05  FILLER                      PIC X(044).
