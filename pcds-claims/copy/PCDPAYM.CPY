@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      *   PCDPAYM -- PAYER MASTER RECORD                                *
+      *----------------------------------------------------------------*
+       01  PCD-PAYM-REC.
+           05  PCD-PAYM-PAYOR-ID           PIC X(005).
+           05  PCD-PAYM-PAYOR-NAME         PIC X(030).
+           05  PCD-PAYM-ADDR-LINE-1        PIC X(030).
+           05  PCD-PAYM-ADDR-LINE-2        PIC X(030).
+           05  PCD-PAYM-CITY               PIC X(020).
+           05  PCD-PAYM-STATE              PIC X(002).
+           05  PCD-PAYM-ZIP-9              PIC X(009).
+           05  PCD-PAYM-COUNTRY-CD         PIC X(003).
+           05  FILLER                      PIC X(020).
