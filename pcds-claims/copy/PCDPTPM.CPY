@@ -0,0 +1,19 @@
+      **==============================================================*
+      **   PCDPTPM -- PAY-TO-PROVIDER IDENTITY CONSOLIDATED MASTER     *
+      **==============================================================*
+       01  PCD-PTPM-REC.
+           05  PCD-PTPM-KEY.
+               10  PCD-PTPM-JOBNUM         PIC X(008).
+               10  PCD-PTPM-BATCH-ID       PIC X(006).
+           05  PCD-PTPM-ORG-OR-LNAME       PIC X(035).
+           05  PCD-PTPM-FNAME              PIC X(012).
+           05  PCD-PTPM-MI                 PIC X(001).
+           05  PCD-PTPM-ADDL-NAME          PIC X(060).
+           05  PCD-PTPM-TAX-ID             PIC X(009).
+           05  PCD-PTPM-NPI                PIC X(010).
+           05  PCD-PTPM-TAXONOMY-CD        PIC X(010).
+           05  PCD-PTPM-BS-REF-QUAL        PIC X(002).
+           05  PCD-PTPM-BS-REF-NO          PIC X(030).
+           05  PCD-PTPM-BU-REF-QUAL        PIC X(002).
+           05  PCD-PTPM-BU-REF-NO          PIC X(030).
+           05  FILLER                      PIC X(020).
