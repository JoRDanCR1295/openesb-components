@@ -0,0 +1,28 @@
+      **==============================================================*
+      **                                                              *
+      **    COPY: PCDSUSP              SYSTEM: PCDS                   *
+      **    STANDARD CLAIM-SUSPENSE RECORD LAYOUT                     *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION - SHARED BY ALL     *
+      **                          EDIT/SUSPENSE-ROUTING PROGRAMS      *
+      ** RTC    08/09/26          WIDENED REASON-CODE FROM X(004) TO  *
+      **                          X(006) -- SEVERAL PROGRAMS MOVE IN  *
+      **                          5- AND 6-CHARACTER CODES AND WERE   *
+      **                          GETTING SILENTLY TRUNCATED.  TOOK   *
+      **                          THE TWO BYTES BACK OUT OF FILLER SO *
+      **                          THE RECORD LENGTH DOES NOT CHANGE.  *
+      **==============================================================*
+       01  PCD-SUSPENSE-REC.
+           05  PCD-SUSP-JOBNUM             PIC X(008).
+           05  PCD-SUSP-BATCH-TYPE         PIC X(003).
+           05  PCD-SUSP-BATCH-NUM          PIC X(002).
+           05  PCD-SUSP-PAT-CNTL-NO        PIC X(020).
+           05  PCD-SUSP-PAYOR-ID           PIC X(009).
+           05  PCD-SUSP-REASON-CODE        PIC X(006).
+           05  PCD-SUSP-REASON-TEXT        PIC X(060).
+           05  PCD-SUSP-SOURCE-PGM         PIC X(008).
+           05  PCD-SUSP-DATE               PIC X(008).
+           05  FILLER                      PIC X(076).
