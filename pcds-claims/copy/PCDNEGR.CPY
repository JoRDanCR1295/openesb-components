@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      *   PCDNEGR -- NEGOTIATED-RATE MASTER, KEYED BY PAYOR-ID/PROC     *
+      *   CODE.  CARRIES THE CONTRACTED RATE AND THE DOLLAR TOLERANCE   *
+      *   ALLOWED AROUND IT BEFORE A CONTRACT-PRICING VARIANCE IS       *
+      *   WORTH REPORTING (SEE PCD047).                                 *
+      *----------------------------------------------------------------*
+       01  PCD-NEGR-REC.
+           05  PCD-NEGR-KEY.
+               10  PCD-NEGR-PAYOR-ID       PIC X(005).
+               10  PCD-NEGR-PROC-CODE      PIC X(005).
+           05  PCD-NEGR-RATE-AMT           PIC S9(009)V99 COMP-3.
+           05  PCD-NEGR-TOLERANCE-AMT      PIC S9(007)V99 COMP-3.
+           05  FILLER                      PIC X(020).
