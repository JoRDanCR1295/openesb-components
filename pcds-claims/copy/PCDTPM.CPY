@@ -0,0 +1,15 @@
+      **==============================================================*
+      **                                                              *
+      **    COPY: PCDTPM                SYSTEM: PCDS                  *
+      **    TRADING-PARTNER MASTER, KEYED BY HIPAA SUBMITTER EDI NO   *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** RTC    08/08/26          INITIAL VERSION.                    *
+      **==============================================================*
+       01  PCD-TPM-REC.
+           05  PCD-TPM-SUBMITTER-EDI-NO    PIC X(015).
+           05  PCD-TPM-PARTNER-NAME        PIC X(030).
+           05  PCD-TPM-ACTIVE-SWITCH       PIC X(001).
+               88  PCD-TPM-ACTIVE                  VALUE 'Y'.
+               88  PCD-TPM-INACTIVE                 VALUE 'N'.
+           05  FILLER                      PIC X(044).
