@@ -0,0 +1,14 @@
+      **==============================================================*
+      **                                                              *
+      **    COPY: PCDAUTHM             SYSTEM: PCDS                   *
+      **    PRIOR-AUTHORIZATION MASTER RECORD, KEYED BY AUTH NUMBER   *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** RTC    08/08/26          INITIAL VERSION.                    *
+      **==============================================================*
+       01  PCD-AUTH-MASTER-REC.
+           05  PCD-AUTH-NUMBER             PIC X(030).
+           05  PCD-AUTH-PAT-CNTL-NO        PIC X(020).
+           05  PCD-AUTH-EFF-DATE           PIC X(008).
+           05  PCD-AUTH-EXP-DATE           PIC X(008).
+           05  FILLER                      PIC X(050).
