@@ -0,0 +1,115 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD026              SYSTEM: PCDS                 *
+      **    A0-UNIQUE-JOBNUM STATUS DASHBOARD -- MASTER BUILD          *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  SCANS THE CLAIM    *
+      **                          STREAM AND BUILDS ONE PCDJOBST       *
+      **                          MASTER ROW PER JOB, KEYED BY         *
+      **                          A0-UNIQUE-JOBNUM, CARRYING THE       *
+      **                          SUBMITTER AND TRANSMISSION STATUS    *
+      **                          OFF THE A0 HEADER AND THE BATCH/     *
+      **                          SERVICE-LINE/RECORD COUNTS OFF THE   *
+      **                          Z0 TRAILER.  PCD026I READS THIS      *
+      **                          MASTER TO DISPLAY THE ONLINE JOB     *
+      **                          STATUS DASHBOARD.                   *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD026.
+       AUTHOR.        DATA CENTER CONTROL UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-JOBST-MASTER ASSIGN TO PCDJOBST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PCD-JOBST-UNIQUE-JOBNUM.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-JOBST-MASTER.
+       COPY PCDJOBST.
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-WRITE-STATUS              PIC X(002)  VALUE SPACES.
+           88  WS-WRITE-FAILED                      VALUE '22'.
+       77  WS-JOB-COUNT                 PIC 9(005)  COMP  VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-JOBST-MASTER
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   PERFORM 2100-START-JOB THRU 2100-EXIT
+               WHEN Z0-REC
+                   PERFORM 2200-CLOSE-JOB THRU 2200-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-START-JOB.
+           MOVE SPACES                       TO PCD-JOBST-REC
+           MOVE A0-UNIQUE-JOBNUM             TO PCD-JOBST-UNIQUE-JOBNUM
+           MOVE A0-SUB-EIN                   TO PCD-JOBST-SUB-EIN
+           MOVE A0-SUB-NAME                  TO PCD-JOBST-SUB-NAME
+           MOVE A0-FORMAT-VERS-CODE
+               TO PCD-JOBST-FORMAT-VERS-CODE
+           MOVE A0-RECEIVER-TYPE-CODE   TO PCD-JOBST-RECEIVER-TYPE
+           MOVE A0-XMIT-STATUS          TO PCD-JOBST-XMIT-STATUS
+           MOVE A0-PROC-MM-DD           TO PCD-JOBST-PROC-DATE (1:4)
+           MOVE A0-PROC-YY              TO PCD-JOBST-PROC-DATE (5:2).
+       2100-EXIT.
+           EXIT.
+       2200-CLOSE-JOB.
+           MOVE Z0-BATCH-CNT     TO PCD-JOBST-BATCH-CNT
+           MOVE Z0-SVC-LINE-CNT  TO PCD-JOBST-SVC-LINE-CNT
+           MOVE Z0-REC-CNT       TO PCD-JOBST-REC-CNT
+           WRITE PCD-JOBST-REC
+               INVALID KEY
+                   MOVE '22' TO WS-WRITE-STATUS
+           END-WRITE
+           IF NOT WS-WRITE-FAILED
+               ADD 1 TO WS-JOB-COUNT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-JOBST-MASTER
+           DISPLAY 'PCD026 - JOB STATUS ROWS BUILT: ' WS-JOB-COUNT.
+       9000-EXIT.
+           EXIT.
