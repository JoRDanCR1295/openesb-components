@@ -0,0 +1,138 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD016              SYSTEM: PCDS                 *
+      **    X0/XA CLAIM FINANCIAL VARIANCE REPORT                     *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  FOR EACH CLAIM,    *
+      **                          COMPARES THE X0 CLAIM-TRAILER TOTAL  *
+      **                          CHARGE AGAINST THE SUM OF F0-LINE-   *
+      **                          CHRG FOR THAT CLAIM, AND COMPARES    *
+      **                          THE XA ALLOWED AMOUNT AGAINST THE    *
+      **                          SUM OF ITS DEDUCTIBLE, COINSURANCE   *
+      **                          AND PAYER-AMOUNT COMPONENTS.  ANY    *
+      **                          CLAIM THAT DOES NOT FOOT IS LISTED   *
+      **                          WITH ITS VARIANCE AMOUNT.            *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD016.
+       AUTHOR.        CLAIM FINANCIAL CONTROL UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDX0RPT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-CURRENT-PAT-CNTL-NO      PIC X(020)  VALUE SPACES.
+       77  WS-LINE-CHRG-TOTAL          PIC S9(008)V99 COMP-3 VALUE ZERO.
+       77  WS-VARIANCE-AMOUNT          PIC S9(008)V99 COMP-3 VALUE ZERO.
+       77  WS-VARIANCE-COUNT           PIC 9(005)  COMP  VALUE ZERO.
+       01  WS-REPORT-DETAIL.
+           05  WS-D-JOBNUM             PIC X(008).
+           05  FILLER                  PIC X(002).
+           05  WS-D-PAT-CNTL-NO        PIC X(020).
+           05  FILLER                  PIC X(002).
+           05  WS-D-REASON             PIC X(020).
+           05  FILLER                  PIC X(002).
+           05  WS-D-VARIANCE           PIC -ZZZ,ZZ9.99.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-REPORT-FILE
+           MOVE 'JOBNUM   PAT-CNTL-NO          REASON          VARIANCE'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN D0-REC
+                   MOVE D0-PAT-CNTL-NUM TO WS-CURRENT-PAT-CNTL-NO
+                   MOVE ZERO TO WS-LINE-CHRG-TOTAL
+               WHEN F0-REC
+                   ADD F0-LINE-CHRG TO WS-LINE-CHRG-TOTAL
+               WHEN X0-REC
+                   PERFORM 2100-CHECK-CLAIM-TOTAL THRU 2100-EXIT
+               WHEN XA-REC
+                   PERFORM 2200-CHECK-ALLOWED-AMT THRU 2200-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-CHECK-CLAIM-TOTAL.
+           IF WS-LINE-CHRG-TOTAL NOT = X0-CLAIM-TOT-CHRG
+               MOVE SPACES              TO WS-REPORT-DETAIL
+               COMPUTE WS-VARIANCE-AMOUNT =
+                   WS-LINE-CHRG-TOTAL - X0-CLAIM-TOT-CHRG
+               MOVE 'F0 VS X0 TOT CHRG' TO WS-D-REASON
+               PERFORM 2300-WRITE-VARIANCE THRU 2300-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+       2200-CHECK-ALLOWED-AMT.
+           COMPUTE WS-VARIANCE-AMOUNT =
+               XA-ALLOW-AMT
+               - (XA-DEDUC-AMT + XA-COINS-AMT + XA-PAYER-AMT)
+           IF WS-VARIANCE-AMOUNT NOT = ZERO
+               MOVE SPACES                TO WS-REPORT-DETAIL
+               MOVE 'XA ALLOWED BREAKOUT' TO WS-D-REASON
+               PERFORM 2300-WRITE-VARIANCE THRU 2300-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+       2300-WRITE-VARIANCE.
+           MOVE WS-CURRENT-JOBNUM       TO WS-D-JOBNUM
+           MOVE WS-CURRENT-PAT-CNTL-NO  TO WS-D-PAT-CNTL-NO
+           MOVE WS-VARIANCE-AMOUNT      TO WS-D-VARIANCE
+           MOVE WS-REPORT-DETAIL        TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           ADD 1 TO WS-VARIANCE-COUNT.
+       2300-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-REPORT-FILE
+           DISPLAY 'PCD016 - CLAIM FINANCIAL VARIANCES REPORTED: '
+               WS-VARIANCE-COUNT.
+       9000-EXIT.
+           EXIT.
