@@ -0,0 +1,126 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD015              SYSTEM: PCDS                 *
+      **    GX HOME-HEALTH PLAN-OF-CARE RECERTIFICATION TICKLER       *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  GX CARRIES THE     *
+      **                          HOME-HEALTH PLAN-OF-CARE VISIT       *
+      **                          COUNT AND EPISODE-LENGTH (NUMBER OF  *
+      **                          PERIODS/TIME-PERIOD QUALIFIER) BUT   *
+      **                          NO EXPLICIT RECERTIFICATION DATE, SO *
+      **                          THIS EXTRACT PAIRS EACH GX WITH THE  *
+      **                          EARLIEST F0 SERVICE DATE ON THE SAME *
+      **                          CLAIM AND LISTS THE EPISODE DATA SO  *
+      **                          UTILIZATION REVIEW CAN CALENDAR THE  *
+      **                          RECERTIFICATION DUE DATE.            *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD015.
+       AUTHOR.        UTILIZATION REVIEW UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDGXTKL
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-CURRENT-PAT-CNTL-NO      PIC X(020)  VALUE SPACES.
+       77  WS-EPISODE-START-DATE       PIC X(008)  VALUE SPACES.
+       77  WS-TICKLER-COUNT            PIC 9(005)  COMP  VALUE ZERO.
+       01  WS-REPORT-DETAIL.
+           05  WS-D-JOBNUM             PIC X(008).
+           05  FILLER                  PIC X(002).
+           05  WS-D-PAT-CNTL-NO        PIC X(020).
+           05  FILLER                  PIC X(002).
+           05  WS-D-EPISODE-START      PIC X(008).
+           05  FILLER                  PIC X(002).
+           05  WS-D-VISITS             PIC X(004).
+           05  FILLER                  PIC X(002).
+           05  WS-D-NUM-PRDS           PIC X(003).
+           05  WS-D-TIME-QUAL          PIC X(002).
+           05  FILLER                  PIC X(019).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-REPORT-FILE
+           MOVE 'JOBNUM   PAT-CNTL-NO          EPISODE   VISITS PRDS QL'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN D0-REC
+                   MOVE D0-PAT-CNTL-NUM TO WS-CURRENT-PAT-CNTL-NO
+                   MOVE SPACES          TO WS-EPISODE-START-DATE
+               WHEN F0-REC
+                   IF WS-EPISODE-START-DATE = SPACES
+                       MOVE F0-DATE-OF-SERVICE-X (1:8)
+                           TO WS-EPISODE-START-DATE
+                   END-IF
+               WHEN GX-REC
+                   PERFORM 2100-WRITE-TICKLER THRU 2100-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-WRITE-TICKLER.
+           MOVE SPACES                  TO WS-REPORT-DETAIL
+           MOVE WS-CURRENT-JOBNUM       TO WS-D-JOBNUM
+           MOVE WS-CURRENT-PAT-CNTL-NO  TO WS-D-PAT-CNTL-NO
+           MOVE WS-EPISODE-START-DATE   TO WS-D-EPISODE-START
+           MOVE GX-NUM-VISITS           TO WS-D-VISITS
+           MOVE GX-NUM-PRDS             TO WS-D-NUM-PRDS
+           MOVE GX-TIME-PRD-QUAL        TO WS-D-TIME-QUAL
+           MOVE WS-REPORT-DETAIL        TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           ADD 1 TO WS-TICKLER-COUNT.
+       2100-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-REPORT-FILE
+           DISPLAY 'PCD015 - HOME-HEALTH EPISODES EXTRACTED: '
+               WS-TICKLER-COUNT.
+       9000-EXIT.
+           EXIT.
