@@ -0,0 +1,126 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD049              SYSTEM: PCDS                 *
+      **    A0-XMIT-STATUS RESUBMISSION BILLING REPORT                *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  A0-XMIT-STATUS     *
+      **                          TELLS US WHETHER A JOB WAS A NORMAL  *
+      **                          TRANSMISSION (0), A NON-CHARGEABLE   *
+      **                          RETRANSMISSION (8) OR A CHARGEABLE   *
+      **                          RETRANSMISSION (9).  THIS REPORT     *
+      **                          LISTS EVERY JOB WITH ITS RECEIVER    *
+      **                          AND XMIT-STATUS DISPOSITION, AND     *
+      **                          TOTALS THE CHARGEABLE RETRANSMIT     *
+      **                          COUNT SEPARATELY SO BILLING KNOWS    *
+      **                          HOW MANY REXMITS TO INVOICE FOR.     *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD049.
+       AUTHOR.        BATCH CONTROL UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDXMTRB
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-DISPOSITION              PIC X(016)  VALUE SPACES.
+       77  WS-JOB-COUNT                PIC 9(005)  COMP  VALUE ZERO.
+       77  WS-CHARGEABLE-COUNT         PIC 9(005)  COMP  VALUE ZERO.
+       77  WS-NON-CHRGBL-COUNT         PIC 9(005)  COMP  VALUE ZERO.
+       77  WS-NORMAL-COUNT              PIC 9(005)  COMP  VALUE ZERO.
+       01  WS-REPORT-DETAIL.
+           05  WS-D-JOBNUM             PIC X(008).
+           05  FILLER                  PIC X(002).
+           05  WS-D-RECEIVER-ID        PIC X(005).
+           05  FILLER                  PIC X(002).
+           05  WS-D-RECEIVER-SUB-ID    PIC X(004).
+           05  FILLER                  PIC X(002).
+           05  WS-D-DISPOSITION        PIC X(016).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-REPORT-FILE
+           MOVE 'JOBNUM   RECVR RECVR-SUB DISPOSITION'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   PERFORM 2100-WRITE-JOB-LINE THRU 2100-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-WRITE-JOB-LINE.
+           EVALUATE TRUE
+               WHEN A0-NORMAL-TRANSMISSION
+                   MOVE 'NORMAL'          TO WS-DISPOSITION
+                   ADD 1 TO WS-NORMAL-COUNT
+               WHEN A0-NON-CHRGBL-REXMIT
+                   MOVE 'NON-CHRGBL-RTX'  TO WS-DISPOSITION
+                   ADD 1 TO WS-NON-CHRGBL-COUNT
+               WHEN A0-CHRGBL-REXMIT
+                   MOVE 'CHRGBL-RTX'      TO WS-DISPOSITION
+                   ADD 1 TO WS-CHARGEABLE-COUNT
+               WHEN OTHER
+                   MOVE 'UNKNOWN STATUS'  TO WS-DISPOSITION
+           END-EVALUATE
+           MOVE SPACES               TO WS-REPORT-DETAIL
+           MOVE A0-UNIQUE-JOBNUM     TO WS-D-JOBNUM
+           MOVE A0-RECEIVER-ID-NUM   TO WS-D-RECEIVER-ID
+           MOVE A0-RECEIVER-SUB-ID   TO WS-D-RECEIVER-SUB-ID
+           MOVE WS-DISPOSITION       TO WS-D-DISPOSITION
+           MOVE WS-REPORT-DETAIL     TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           ADD 1 TO WS-JOB-COUNT.
+       2100-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-REPORT-FILE
+           DISPLAY 'PCD049 - JOBS REPORTED: '          WS-JOB-COUNT
+           DISPLAY 'PCD049 - NORMAL XMITS: '           WS-NORMAL-COUNT
+           DISPLAY 'PCD049 - NON-CHRGBL REXMITS: ' WS-NON-CHRGBL-COUNT
+           DISPLAY 'PCD049 - CHRGBL REXMITS: '     WS-CHARGEABLE-COUNT.
+       9000-EXIT.
+           EXIT.
