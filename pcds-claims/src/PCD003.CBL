@@ -0,0 +1,163 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD003              SYSTEM: PCDS                 *
+      **    Y0/Z0 TRAILER-TO-ACTUAL RECORD COUNT RECONCILIATION       *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  COUNTS THE C0      *
+      **                          (CLAIMS), E0 (CLAIM DATA) AND F0     *
+      **                          (SERVICE LINE) RECORDS AND TOTAL     *
+      **                          F0-LINE-CHRG ACTUALLY READ IN EACH   *
+      **                          BATCH AND AT FILE END, COMPARES      *
+      **                          THEM TO Y0/Z0, AND WRITES A          *
+      **                          SUSPENSE RECORD FOR ANY BATCH OR     *
+      **                          FILE THAT DOES NOT BALANCE.          *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD003.
+       AUTHOR.        BATCH CONTROL UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE   ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-SUSPENSE-FILE ASSIGN TO PCDSUSPQ
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-SUSPENSE-FILE
+           RECORDING MODE IS F.
+       01  FD-SUSPENSE-REC            PIC X(200).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       COPY PCDSUSP.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-BATCH-TYPE-SAVE          PIC X(003)  VALUE SPACES.
+       77  WS-BATCH-NUM-SAVE           PIC X(002)  VALUE SPACES.
+       77  WS-BATCH-RECS               PIC 9(007)  COMP  VALUE ZERO.
+       77  WS-BATCH-CLAIMS             PIC 9(007)  COMP  VALUE ZERO.
+       77  WS-BATCH-SVC-LINES          PIC 9(007)  COMP  VALUE ZERO.
+       77  WS-BATCH-CHARGES            PIC S9(010)V99  COMP-3 VALUE ZERO.
+       77  WS-FILE-RECS                PIC 9(009)  COMP  VALUE ZERO.
+       77  WS-FILE-CLAIMS              PIC 9(009)  COMP  VALUE ZERO.
+       77  WS-FILE-SVC-LINES           PIC 9(009)  COMP  VALUE ZERO.
+       77  WS-FILE-CHARGES             PIC S9(013)V99  COMP-3 VALUE ZERO.
+       77  WS-SUSPENSE-COUNT           PIC 9(005)  COMP  VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE       THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS  THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE        THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-SUSPENSE-FILE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN B0-REC
+                   PERFORM 2100-START-BATCH-TOTALS THRU 2100-EXIT
+               WHEN C0-REC
+                   ADD 1 TO WS-BATCH-CLAIMS WS-FILE-CLAIMS
+               WHEN E0-REC
+                   CONTINUE
+               WHEN F0-REC
+                   ADD 1 TO WS-BATCH-SVC-LINES WS-FILE-SVC-LINES
+                   ADD F0-LINE-CHRG TO WS-BATCH-CHARGES
+                   ADD F0-LINE-CHRG TO WS-FILE-CHARGES
+               WHEN Y0-REC
+                   PERFORM 2200-CHECK-BATCH-TRAILER THRU 2200-EXIT
+               WHEN Z0-REC
+                   PERFORM 2300-CHECK-FILE-TRAILER  THRU 2300-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           IF NOT B0-REC AND NOT A0-FILE-HEADER-REC
+              AND NOT Y0-REC AND NOT Z0-REC
+               ADD 1 TO WS-BATCH-RECS WS-FILE-RECS
+           END-IF
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-START-BATCH-TOTALS.
+           MOVE ZERO   TO WS-BATCH-RECS WS-BATCH-CLAIMS
+                          WS-BATCH-SVC-LINES WS-BATCH-CHARGES
+           MOVE B0-BATCH-TYPE TO WS-BATCH-TYPE-SAVE
+           MOVE B0-BATCH-NUM-X TO WS-BATCH-NUM-SAVE
+           ADD 1 TO WS-BATCH-RECS WS-FILE-RECS.
+       2100-EXIT.
+           EXIT.
+       2200-CHECK-BATCH-TRAILER.
+           ADD 1 TO WS-BATCH-RECS WS-FILE-RECS
+           IF Y0-NUM-BATCH-RECS      NOT = WS-BATCH-RECS
+              OR Y0-NUM-BATCH-CLAIMS    NOT = WS-BATCH-CLAIMS
+              OR Y0-NUM-BATCH-SVC-LINES NOT = WS-BATCH-SVC-LINES
+              OR Y0-BATCH-TOTAL-CHARGES NOT = WS-BATCH-CHARGES
+               PERFORM 2400-WRITE-SUSPENSE THRU 2400-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+       2300-CHECK-FILE-TRAILER.
+           ADD 1 TO WS-FILE-RECS
+           IF Z0-REC-CNT       NOT = WS-FILE-RECS
+              OR Z0-CLAIM-CNT     NOT = WS-FILE-CLAIMS
+              OR Z0-SVC-LINE-CNT  NOT = WS-FILE-SVC-LINES
+              OR Z0-TOT-CHARGES   NOT = WS-FILE-CHARGES
+               MOVE SPACES              TO PCD-SUSPENSE-REC
+               MOVE WS-CURRENT-JOBNUM   TO PCD-SUSP-JOBNUM
+               MOVE 'ZZZ'               TO PCD-SUSP-BATCH-TYPE
+               MOVE 'FILE-LEVEL Z0 TRAILER OUT OF BALANCE'
+                                        TO PCD-SUSP-REASON-TEXT
+               MOVE 'BALZ0'             TO PCD-SUSP-REASON-CODE
+               MOVE 'PCD003'            TO PCD-SUSP-SOURCE-PGM
+               MOVE PCD-SUSPENSE-REC    TO FD-SUSPENSE-REC
+               WRITE FD-SUSPENSE-REC
+               ADD 1 TO WS-SUSPENSE-COUNT
+           END-IF.
+       2300-EXIT.
+           EXIT.
+       2400-WRITE-SUSPENSE.
+           MOVE SPACES              TO PCD-SUSPENSE-REC
+           MOVE WS-CURRENT-JOBNUM   TO PCD-SUSP-JOBNUM
+           MOVE WS-BATCH-TYPE-SAVE  TO PCD-SUSP-BATCH-TYPE
+           MOVE WS-BATCH-NUM-SAVE   TO PCD-SUSP-BATCH-NUM
+           MOVE 'BALY0'             TO PCD-SUSP-REASON-CODE
+           MOVE 'Y0 BATCH TRAILER DOES NOT MATCH ACTUAL COUNTS'
+                                    TO PCD-SUSP-REASON-TEXT
+           MOVE 'PCD003'            TO PCD-SUSP-SOURCE-PGM
+           MOVE PCD-SUSPENSE-REC    TO FD-SUSPENSE-REC
+           WRITE FD-SUSPENSE-REC
+           ADD 1 TO WS-SUSPENSE-COUNT.
+       2400-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-SUSPENSE-FILE
+           DISPLAY 'PCD003 - BATCHES SUSPENDED: ' WS-SUSPENSE-COUNT.
+       9000-EXIT.
+           EXIT.
