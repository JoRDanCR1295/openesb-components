@@ -0,0 +1,187 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD012              SYSTEM: PCDS                 *
+      **    D6/E1/F1 TPO REPRICING PARTNER PERFORMANCE REPORT         *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  EXTRACTS EVERY     *
+      **                          E1/F1 REPRICING RESULT, SORTS BY     *
+      **                          TPO ID/SUB-ID AND CONTROL-BREAKS     *
+      **                          THE SORTED EXTRACT INTO A PER-TPO    *
+      **                          VOLUME, ALLOWED-AMOUNT, SAVINGS-     *
+      **                          AMOUNT AND REJECTION-COUNT SUMMARY   *
+      **                          FOR THE TPO CONTRACT-MANAGEMENT      *
+      **                          UNIT TO SCORE REPRICING PARTNERS.    *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD012.
+       AUTHOR.        TPO CONTRACT MANAGEMENT UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK-FILE  ASSIGN TO SORTWK01.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDTPORP
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       SD  SORT-WORK-FILE.
+       01  SD-SORT-REC.
+           05  SD-TPO-ID              PIC X(005).
+           05  SD-TPO-SUB-ID          PIC X(004).
+           05  SD-ALLOWED-AMOUNT      PIC 9(006)V99.
+           05  SD-SAVINGS-AMOUNT      PIC 9(006)V99.
+           05  SD-REJECTED-SWITCH     PIC X(001).
+               88  SD-REJECTED                    VALUE 'Y'.
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-SORT-EOF-SWITCH          PIC X(001)  VALUE 'N'.
+           88  WS-SORT-END-OF-FILE                 VALUE 'Y'.
+       77  WS-FIRST-RECORD-SWITCH      PIC X(001)  VALUE 'Y'.
+           88  WS-FIRST-RECORD                     VALUE 'Y'.
+       77  WS-SAVE-TPO-ID              PIC X(005)  VALUE SPACES.
+       77  WS-SAVE-TPO-SUB-ID          PIC X(004)  VALUE SPACES.
+       77  WS-TOTAL-VOLUME             PIC 9(007)  COMP  VALUE ZERO.
+       77  WS-TOTAL-ALLOWED            PIC 9(009)V99  COMP-3 VALUE ZERO.
+       77  WS-TOTAL-SAVINGS            PIC 9(009)V99  COMP-3 VALUE ZERO.
+       77  WS-TOTAL-REJECTS            PIC 9(007)  COMP  VALUE ZERO.
+       01  WS-REPORT-DETAIL.
+           05  WS-D-TPO-ID             PIC X(005).
+           05  FILLER                  PIC X(001).
+           05  WS-D-TPO-SUB-ID         PIC X(004).
+           05  FILLER                  PIC X(002).
+           05  WS-D-VOLUME             PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(002).
+           05  WS-D-ALLOWED            PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(002).
+           05  WS-D-SAVINGS            PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(002).
+           05  WS-D-REJECTS            PIC ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN OUTPUT PCD-REPORT-FILE
+           MOVE 'TPO-ID SUB   VOLUME     ALLOWED       SAVINGS    REJ'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SD-TPO-ID SD-TPO-SUB-ID
+               INPUT PROCEDURE  3000-EXTRACT-REPRICE THRU 3000-EXIT
+               OUTPUT PROCEDURE 4000-SUMMARIZE       THRU 4000-EXIT
+           CLOSE PCD-REPORT-FILE
+           STOP RUN.
+      **----------------------------------------------------------------*
+      **   3000-EXTRACT-REPRICE -- RELEASE ONE SORT RECORD PER E1/F1    *
+      **----------------------------------------------------------------*
+       3000-EXTRACT-REPRICE.
+           OPEN INPUT PCD-CLAIM-FILE
+           PERFORM 3100-READ-CLAIM-FILE THRU 3100-EXIT
+           PERFORM 3200-PROCESS-RECORD  THRU 3200-EXIT
+               UNTIL WS-END-OF-FILE
+           CLOSE PCD-CLAIM-FILE.
+       3000-EXIT.
+           EXIT.
+       3100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       3100-EXIT.
+           EXIT.
+       3200-PROCESS-RECORD.
+           EVALUATE TRUE
+               WHEN E1-REC
+                   MOVE SPACES              TO SD-SORT-REC
+                   MOVE E1-TPO-ID           TO SD-TPO-ID
+                   MOVE E1-TPO-SUB-ID       TO SD-TPO-SUB-ID
+                   MOVE E1-ALLOWED-AMOUNT   TO SD-ALLOWED-AMOUNT
+                   MOVE E1-SAVINGS-AMOUNT   TO SD-SAVINGS-AMOUNT
+                   IF E1-VALID-REJECTION-INDICATOR
+                       SET SD-REJECTED TO TRUE
+                   END-IF
+                   RELEASE SD-SORT-REC
+               WHEN F1-REC
+                   MOVE SPACES              TO SD-SORT-REC
+                   MOVE F1-TPO-ID           TO SD-TPO-ID
+                   MOVE F1-TPO-SUB-ID       TO SD-TPO-SUB-ID
+                   MOVE F1-ALLOWED-AMOUNT   TO SD-ALLOWED-AMOUNT
+                   MOVE F1-SAVINGS-AMOUNT   TO SD-SAVINGS-AMOUNT
+                   IF VALID-REJECTION-INDICATOR
+                       SET SD-REJECTED TO TRUE
+                   END-IF
+                   RELEASE SD-SORT-REC
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 3100-READ-CLAIM-FILE THRU 3100-EXIT.
+       3200-EXIT.
+           EXIT.
+      **----------------------------------------------------------------*
+      **   4000-SUMMARIZE -- CONTROL BREAK ON TPO-ID/TPO-SUB-ID         *
+      **----------------------------------------------------------------*
+       4000-SUMMARIZE.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-SORT-END-OF-FILE TO TRUE
+           END-RETURN
+           PERFORM 4200-ACCUMULATE THRU 4200-EXIT
+               UNTIL WS-SORT-END-OF-FILE
+           IF NOT WS-FIRST-RECORD
+               PERFORM 4100-WRITE-TOTAL THRU 4100-EXIT
+           END-IF.
+       4000-EXIT.
+           EXIT.
+       4100-WRITE-TOTAL.
+           MOVE SPACES              TO WS-REPORT-DETAIL
+           MOVE WS-SAVE-TPO-ID      TO WS-D-TPO-ID
+           MOVE WS-SAVE-TPO-SUB-ID  TO WS-D-TPO-SUB-ID
+           MOVE WS-TOTAL-VOLUME     TO WS-D-VOLUME
+           MOVE WS-TOTAL-ALLOWED    TO WS-D-ALLOWED
+           MOVE WS-TOTAL-SAVINGS    TO WS-D-SAVINGS
+           MOVE WS-TOTAL-REJECTS    TO WS-D-REJECTS
+           MOVE WS-REPORT-DETAIL    TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           MOVE ZERO TO WS-TOTAL-VOLUME WS-TOTAL-ALLOWED
+                        WS-TOTAL-SAVINGS WS-TOTAL-REJECTS.
+       4100-EXIT.
+           EXIT.
+       4200-ACCUMULATE.
+           IF WS-FIRST-RECORD
+               MOVE SD-TPO-ID     TO WS-SAVE-TPO-ID
+               MOVE SD-TPO-SUB-ID TO WS-SAVE-TPO-SUB-ID
+               MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+           END-IF
+           IF SD-TPO-ID     NOT = WS-SAVE-TPO-ID
+              OR SD-TPO-SUB-ID NOT = WS-SAVE-TPO-SUB-ID
+               PERFORM 4100-WRITE-TOTAL THRU 4100-EXIT
+               MOVE SD-TPO-ID     TO WS-SAVE-TPO-ID
+               MOVE SD-TPO-SUB-ID TO WS-SAVE-TPO-SUB-ID
+           END-IF
+           ADD 1 TO WS-TOTAL-VOLUME
+           ADD SD-ALLOWED-AMOUNT TO WS-TOTAL-ALLOWED
+           ADD SD-SAVINGS-AMOUNT TO WS-TOTAL-SAVINGS
+           IF SD-REJECTED
+               ADD 1 TO WS-TOTAL-REJECTS
+           END-IF
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-SORT-END-OF-FILE TO TRUE
+           END-RETURN.
+       4200-EXIT.
+           EXIT.
