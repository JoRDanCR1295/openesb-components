@@ -0,0 +1,143 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD023              SYSTEM: PCDS                 *
+      **    E3/F3 DENTI-CAL PRE-EDIT                                  *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  DENTI-CAL WILL     *
+      **                          REJECT THE ENTIRE BATCH IF A CLAIM   *
+      **                          IS MISSING ITS MEDI-CAL ID, SHOWS    *
+      **                          X-RAYS AVAILABLE WITH A ZERO X-RAY   *
+      **                          COUNT, OR CARRIES A LINE WITH AN     *
+      **                          INVALID TOOTH NUMBER OR SURFACE.     *
+      **                          THIS PRE-EDIT CATCHES THOSE          *
+      **                          CONDITIONS HERE SO THE CLAIM CAN BE  *
+      **                          CORRECTED BEFORE IT IS SENT.         *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD023.
+       AUTHOR.        DENTAL CLAIMS EDIT UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE    ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-SUSPENSE-FILE ASSIGN TO PCDSUSPQ
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-SUSPENSE-FILE
+           RECORDING MODE IS F.
+       01  FD-SUSPENSE-REC            PIC X(200).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       COPY PCDSUSP.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-CURRENT-BATCH-TYPE       PIC X(003)  VALUE SPACES.
+       77  WS-CURRENT-PAT-CNTL-NO      PIC X(020)  VALUE SPACES.
+       77  WS-SUSPENSE-COUNT           PIC 9(005)  COMP  VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-SUSPENSE-FILE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN B0-REC
+                   MOVE B0-BATCH-TYPE TO WS-CURRENT-BATCH-TYPE
+               WHEN D0-REC
+                   MOVE D0-PAT-CNTL-NUM TO WS-CURRENT-PAT-CNTL-NO
+               WHEN E3-REC
+                   PERFORM 2100-EDIT-E3 THRU 2100-EXIT
+               WHEN F3-REC
+                   PERFORM 2200-EDIT-F3 THRU 2200-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-EDIT-E3.
+           IF E3-PAT-MEDI-CAL-ID-NUM = SPACES
+               MOVE SPACES  TO PCD-SUSPENSE-REC
+               MOVE 'DCMID' TO PCD-SUSP-REASON-CODE
+               MOVE 'DENTI-CAL CLAIM MISSING MEDI-CAL ID NUMBER'
+                                             TO PCD-SUSP-REASON-TEXT
+               PERFORM 2300-WRITE-SUSPENSE THRU 2300-EXIT
+           END-IF
+           IF E3-XRAY-IND = 'Y'
+            AND (E3-NUMBER-OF-XRAYS = SPACES
+             OR  E3-NUMBER-OF-XRAYS = '000')
+               MOVE SPACES  TO PCD-SUSPENSE-REC
+               MOVE 'DCXRY' TO PCD-SUSP-REASON-CODE
+               MOVE 'DENTI-CAL X-RAY INDICATED BUT COUNT IS ZERO'
+                                             TO PCD-SUSP-REASON-TEXT
+               PERFORM 2300-WRITE-SUSPENSE THRU 2300-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+       2200-EDIT-F3.
+           IF NOT F3-VALID-TOOTH-NUMBER
+               MOVE SPACES  TO PCD-SUSPENSE-REC
+               MOVE 'DCTTH' TO PCD-SUSP-REASON-CODE
+               MOVE 'DENTI-CAL LINE HAS INVALID TOOTH NUMBER'
+                                             TO PCD-SUSP-REASON-TEXT
+               PERFORM 2300-WRITE-SUSPENSE THRU 2300-EXIT
+           END-IF
+           IF F3-TOOTH-SURFACE NOT = SPACES
+            AND NOT F3-VALID-TOOTH-SURFACE
+               MOVE SPACES  TO PCD-SUSPENSE-REC
+               MOVE 'DCSRF' TO PCD-SUSP-REASON-CODE
+               MOVE 'DENTI-CAL LINE HAS INVALID TOOTH SURFACE'
+                                             TO PCD-SUSP-REASON-TEXT
+               PERFORM 2300-WRITE-SUSPENSE THRU 2300-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+       2300-WRITE-SUSPENSE.
+           MOVE WS-CURRENT-JOBNUM        TO PCD-SUSP-JOBNUM
+           MOVE WS-CURRENT-BATCH-TYPE    TO PCD-SUSP-BATCH-TYPE
+           MOVE WS-CURRENT-PAT-CNTL-NO   TO PCD-SUSP-PAT-CNTL-NO
+           MOVE 'PCD023'                 TO PCD-SUSP-SOURCE-PGM
+           MOVE PCD-SUSPENSE-REC         TO FD-SUSPENSE-REC
+           WRITE FD-SUSPENSE-REC
+           ADD 1 TO WS-SUSPENSE-COUNT.
+       2300-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-SUSPENSE-FILE
+           DISPLAY 'PCD023 - DENTI-CAL PRE-EDIT EXCEPTIONS: '
+               WS-SUSPENSE-COUNT.
+       9000-EXIT.
+           EXIT.
