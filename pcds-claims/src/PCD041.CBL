@@ -0,0 +1,161 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD041              SYSTEM: PCDS                 *
+      **    GB DMEPOS RECERTIFICATION WORKLIST                        *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  GB CARRIES THE     *
+      **                          CERTIFICATION SIGN DATE AND THE      *
+      **                          LENGTH-OF-NEED IN MONTHS.  THIS JOB  *
+      **                          PROJECTS THE NEXT RECERTIFICATION    *
+      **                          DUE DATE (SIGN DATE PLUS LENGTH OF   *
+      **                          NEED) AND LISTS EVERY GB WHOSE DUE   *
+      **                          DATE HAS ARRIVED OR IS WITHIN ONE    *
+      **                          MONTH, SO DMEPOS FOLLOW-UP CAN       *
+      **                          WORK THE LIST BEFORE COVERAGE LAPSES.*
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD041.
+       AUTHOR.        DMEPOS FOLLOW-UP UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDGBWRK
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-RUN-DATE                 PIC 9(008)  VALUE ZERO.
+       77  WS-RUN-DATE-CCYY             PIC 9(004)  VALUE ZERO.
+       77  WS-RUN-DATE-MM               PIC 9(002)  VALUE ZERO.
+       77  WS-RUN-MONTH-NUM             PIC 9(006)  VALUE ZERO.
+       77  WS-CSD-CC-NUM                 PIC 9(002)  VALUE ZERO.
+       77  WS-CSD-YY-NUM                 PIC 9(002)  VALUE ZERO.
+       77  WS-CSD-CCYY                  PIC 9(004)  VALUE ZERO.
+       77  WS-CSD-MM                    PIC 9(002)  VALUE ZERO.
+       77  WS-LENGTH-NEED-NUM            PIC 9(002)  VALUE ZERO.
+       77  WS-DUE-MONTH-NUM              PIC 9(006)  VALUE ZERO.
+       77  WS-MONTHS-PAST-DUE            PIC S9(005) VALUE ZERO.
+       77  WS-DUE-STATUS                 PIC X(010)  VALUE SPACES.
+       77  WS-WORKLIST-COUNT             PIC 9(005)  COMP  VALUE ZERO.
+       01  WS-REPORT-DETAIL.
+           05  WS-D-JOBNUM             PIC X(008).
+           05  FILLER                  PIC X(002).
+           05  WS-D-PAT-CNTL-NO        PIC X(020).
+           05  FILLER                  PIC X(002).
+           05  WS-D-CERT-SIGN-DATE.
+               10  WS-D-CSD-CC         PIC X(002).
+               10  WS-D-CSD-YY         PIC X(002).
+               10  WS-D-CSD-MM         PIC X(002).
+               10  WS-D-CSD-DD         PIC X(002).
+           05  FILLER                  PIC X(002).
+           05  WS-D-LENGTH-NEED        PIC X(002).
+           05  FILLER                  PIC X(002).
+           05  WS-D-DUE-STATUS         PIC X(010).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-REPORT-FILE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE (1:4)   TO WS-RUN-DATE-CCYY
+           MOVE WS-RUN-DATE (5:2)   TO WS-RUN-DATE-MM
+           COMPUTE WS-RUN-MONTH-NUM =
+               (WS-RUN-DATE-CCYY * 12) + WS-RUN-DATE-MM
+           MOVE 'JOBNUM   PAT-CNTL-NO          SIGNED-ON  LON  STATUS'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN GB-REC
+                   PERFORM 2100-CHECK-RECERT-DUE THRU 2100-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-CHECK-RECERT-DUE.
+           IF GB-CERT-SIGN-DATE NOT = SPACES
+              AND GB-LENGTH-NEED IS NUMERIC
+               MOVE GB-CSD-CC      TO WS-CSD-CC-NUM
+               MOVE GB-CSD-YY      TO WS-CSD-YY-NUM
+               COMPUTE WS-CSD-CCYY =
+                   (WS-CSD-CC-NUM * 100) + WS-CSD-YY-NUM
+               MOVE GB-CSD-MM     TO WS-CSD-MM
+               MOVE GB-LENGTH-NEED TO WS-LENGTH-NEED-NUM
+               COMPUTE WS-DUE-MONTH-NUM =
+                   (WS-CSD-CCYY * 12) + WS-CSD-MM + WS-LENGTH-NEED-NUM
+               COMPUTE WS-MONTHS-PAST-DUE =
+                   WS-RUN-MONTH-NUM - WS-DUE-MONTH-NUM
+               IF WS-MONTHS-PAST-DUE >= 0
+                   MOVE 'PAST DUE'  TO WS-DUE-STATUS
+                   PERFORM 2200-WRITE-WORKLIST THRU 2200-EXIT
+               ELSE
+                   IF WS-MONTHS-PAST-DUE = -1
+                       MOVE 'DUE SOON' TO WS-DUE-STATUS
+                       PERFORM 2200-WRITE-WORKLIST THRU 2200-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+       2200-WRITE-WORKLIST.
+           MOVE SPACES                  TO WS-REPORT-DETAIL
+           MOVE WS-CURRENT-JOBNUM       TO WS-D-JOBNUM
+           MOVE GB-PAT-CNTL-NUM         TO WS-D-PAT-CNTL-NO
+           MOVE GB-CSD-CC               TO WS-D-CSD-CC
+           MOVE GB-CSD-YY               TO WS-D-CSD-YY
+           MOVE GB-CSD-MM               TO WS-D-CSD-MM
+           MOVE GB-CSD-DD               TO WS-D-CSD-DD
+           MOVE GB-LENGTH-NEED          TO WS-D-LENGTH-NEED
+           MOVE WS-DUE-STATUS           TO WS-D-DUE-STATUS
+           MOVE WS-REPORT-DETAIL        TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           ADD 1 TO WS-WORKLIST-COUNT.
+       2200-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-REPORT-FILE
+           DISPLAY 'PCD041 - DMEPOS RECERT WORKLIST ITEMS: '
+               WS-WORKLIST-COUNT.
+       9000-EXIT.
+           EXIT.
