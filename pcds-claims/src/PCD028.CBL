@@ -0,0 +1,123 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD028              SYSTEM: PCDS                 *
+      **    D2/D0 PAYER MASTER WITH ADDRESS STANDARDIZATION            *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  MAINTAINS THE      *
+      **                          PCDPAYM PAYER MASTER, KEYED BY       *
+      **                          D0-PAYOR-ID, FROM THE D0 PAYOR NAME  *
+      **                          AND THE D2 PAYER ADDRESS.  THE ZIP   *
+      **                          CODE IS STANDARDIZED TO A FULL NINE  *
+      **                          DIGITS (ZIP5 PADDED WITH ZEROES      *
+      **                          WHEN NO PLUS-FOUR IS PRESENT) AND A  *
+      **                          BLANK COUNTRY CODE IS DEFAULTED TO   *
+      **                          'USA'.  THE MOST RECENTLY SEEN       *
+      **                          ADDRESS FOR A PAYOR ID REPLACES ANY  *
+      **                          PRIOR ROW ON FILE.                  *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD028.
+       AUTHOR.        PAYER FILE MAINTENANCE UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-PAYER-MASTER ASSIGN TO PCDPAYM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PCD-PAYM-PAYOR-ID.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-PAYER-MASTER.
+       COPY PCDPAYM.
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-PAYOR-ID         PIC X(005)  VALUE SPACES.
+       77  WS-CURRENT-PAYOR-NAME       PIC X(030)  VALUE SPACES.
+       77  WS-PAYER-COUNT              PIC 9(005)  COMP  VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT PCD-CLAIM-FILE
+           OPEN I-O   PCD-PAYER-MASTER
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN D0-REC
+                   MOVE D0-PAYOR-ID   TO WS-CURRENT-PAYOR-ID
+                   MOVE D0-PAYOR-NAME TO WS-CURRENT-PAYOR-NAME
+               WHEN D2-REC
+                   PERFORM 2100-STANDARDIZE-AND-SAVE THRU 2100-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-STANDARDIZE-AND-SAVE.
+           MOVE SPACES                      TO PCD-PAYM-REC
+           MOVE WS-CURRENT-PAYOR-ID         TO PCD-PAYM-PAYOR-ID
+           IF D2-PAYER-NAME NOT = SPACES
+               MOVE D2-PAYER-NAME           TO PCD-PAYM-PAYOR-NAME
+           ELSE
+               MOVE WS-CURRENT-PAYOR-NAME   TO PCD-PAYM-PAYOR-NAME
+           END-IF
+           MOVE D2-STREET-ADDR-A            TO PCD-PAYM-ADDR-LINE-1
+           MOVE D2-STREET-ADDR-B            TO PCD-PAYM-ADDR-LINE-2
+           MOVE D2-CITY                     TO PCD-PAYM-CITY
+           MOVE D2-STATE                    TO PCD-PAYM-STATE
+           MOVE D2-ZIP-9                    TO PCD-PAYM-ZIP-9
+           IF PCD-PAYM-ZIP-9 (6:4) = SPACES
+               MOVE '0000'                  TO PCD-PAYM-ZIP-9 (6:4)
+           END-IF
+           IF D2-PAYER-COUNTRY-CD = SPACES
+               MOVE 'USA'                   TO PCD-PAYM-COUNTRY-CD
+           ELSE
+               MOVE D2-PAYER-COUNTRY-CD     TO PCD-PAYM-COUNTRY-CD
+           END-IF
+           WRITE PCD-PAYM-REC
+               INVALID KEY
+                   REWRITE PCD-PAYM-REC
+                       INVALID KEY
+                           DISPLAY 'PCD028 - REWRITE FAILED FOR '
+                               PCD-PAYM-PAYOR-ID
+           END-WRITE
+           ADD 1 TO WS-PAYER-COUNT.
+       2100-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-PAYER-MASTER
+           DISPLAY 'PCD028 - PAYER MASTER ROWS MAINTAINED: '
+               WS-PAYER-COUNT.
+       9000-EXIT.
+           EXIT.
