@@ -0,0 +1,161 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD002              SYSTEM: PCDS                 *
+      **    B0-BATCH-TYPE PROCESSING-QUEUE DISPATCHER                 *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  REPLACES THE       *
+      **                          SEPARATE B0-BATCH-TYPE 88-LEVEL      *
+      **                          CHECKS THAT USED TO BE COPIED INTO   *
+      **                          EVERY DOWNSTREAM JOB.  SPLITS THE    *
+      **                          CLAIM FILE INTO ONE OUTPUT PER       *
+      **                          DOWNSTREAM JOB STREAM (MEDICAL,      *
+      **                          DENTAL, PHARMACY) SO EACH STREAM     *
+      **                          ONLY EVER SEES ITS OWN BATCH TYPES.  *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD002.
+       AUTHOR.        BATCH SCHEDULING UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-MEDICAL-OUT ASSIGN TO PCDMEDOT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-DENTAL-OUT  ASSIGN TO PCDDENOT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-PHARM-OUT   ASSIGN TO PCDPHMOT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-MEDICAL-OUT
+           RECORDING MODE IS F.
+       01  PCD-MEDICAL-RECORD         PIC X(192).
+       FD  PCD-DENTAL-OUT
+           RECORDING MODE IS F.
+       01  PCD-DENTAL-RECORD          PIC X(192).
+       FD  PCD-PHARM-OUT
+           RECORDING MODE IS F.
+       01  PCD-PHARM-RECORD           PIC X(192).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-ROUTE-CODE               PIC X(001)  VALUE SPACES.
+           88  WS-ROUTE-MEDICAL                    VALUE 'M'.
+           88  WS-ROUTE-DENTAL                     VALUE 'D'.
+           88  WS-ROUTE-PHARMACY                   VALUE 'P'.
+           88  WS-ROUTE-UNKNOWN                    VALUE ' '.
+       77  WS-MEDICAL-COUNT             PIC 9(007)  COMP  VALUE ZERO.
+       77  WS-DENTAL-COUNT              PIC 9(007)  COMP  VALUE ZERO.
+       77  WS-PHARMACY-COUNT            PIC 9(007)  COMP  VALUE ZERO.
+       77  WS-UNROUTED-COUNT            PIC 9(007)  COMP  VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-MEDICAL-OUT
+           OPEN OUTPUT PCD-DENTAL-OUT
+           OPEN OUTPUT PCD-PHARM-OUT
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+      **----------------------------------------------------------------*
+      **   2000-PROCESS-RECORDS                                        *
+      **     A0/Z0 FILE-LEVEL RECORDS GO TO EVERY STREAM.  A B0 SETS    *
+      **     THE CURRENT ROUTE FOR EVERYTHING UP TO THE NEXT B0.        *
+      **----------------------------------------------------------------*
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   PERFORM 2500-WRITE-ALL-STREAMS THRU 2500-EXIT
+               WHEN B0-REC
+                   PERFORM 2100-SET-ROUTE         THRU 2100-EXIT
+                   PERFORM 2200-WRITE-ROUTED      THRU 2200-EXIT
+               WHEN Z0-FILE-TRAILER-REC
+                   PERFORM 2500-WRITE-ALL-STREAMS THRU 2500-EXIT
+               WHEN OTHER
+                   PERFORM 2200-WRITE-ROUTED      THRU 2200-EXIT
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-SET-ROUTE.
+           EVALUATE TRUE
+               WHEN B0-MCDS-BATCH
+               WHEN B0-SUPPLEMENTAL-BILLING
+               WHEN B0-MEDICAL-ENCOUNTERS
+                   SET WS-ROUTE-MEDICAL  TO TRUE
+               WHEN B0-DENTAL-BATCH
+               WHEN B0-DENTAL-ENCOUNTERS
+                   SET WS-ROUTE-DENTAL   TO TRUE
+               WHEN B0-PHARMACY-BATCH
+                   SET WS-ROUTE-PHARMACY TO TRUE
+               WHEN OTHER
+                   SET WS-ROUTE-UNKNOWN  TO TRUE
+           END-EVALUATE.
+       2100-EXIT.
+           EXIT.
+       2200-WRITE-ROUTED.
+           EVALUATE TRUE
+               WHEN WS-ROUTE-MEDICAL
+                   MOVE PCDS-00-RECORD TO PCD-MEDICAL-RECORD
+                   WRITE PCD-MEDICAL-RECORD
+                   ADD 1 TO WS-MEDICAL-COUNT
+               WHEN WS-ROUTE-DENTAL
+                   MOVE PCDS-00-RECORD TO PCD-DENTAL-RECORD
+                   WRITE PCD-DENTAL-RECORD
+                   ADD 1 TO WS-DENTAL-COUNT
+               WHEN WS-ROUTE-PHARMACY
+                   MOVE PCDS-00-RECORD TO PCD-PHARM-RECORD
+                   WRITE PCD-PHARM-RECORD
+                   ADD 1 TO WS-PHARMACY-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-UNROUTED-COUNT
+           END-EVALUATE.
+       2200-EXIT.
+           EXIT.
+       2500-WRITE-ALL-STREAMS.
+           MOVE PCDS-00-RECORD TO PCD-MEDICAL-RECORD
+           WRITE PCD-MEDICAL-RECORD
+           MOVE PCDS-00-RECORD TO PCD-DENTAL-RECORD
+           WRITE PCD-DENTAL-RECORD
+           MOVE PCDS-00-RECORD TO PCD-PHARM-RECORD
+           WRITE PCD-PHARM-RECORD.
+       2500-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-MEDICAL-OUT
+           CLOSE PCD-DENTAL-OUT
+           CLOSE PCD-PHARM-OUT
+           DISPLAY 'PCD002 - MEDICAL  RECS: ' WS-MEDICAL-COUNT
+           DISPLAY 'PCD002 - DENTAL   RECS: ' WS-DENTAL-COUNT
+           DISPLAY 'PCD002 - PHARMACY RECS: ' WS-PHARMACY-COUNT
+           DISPLAY 'PCD002 - UNROUTED RECS: ' WS-UNROUTED-COUNT.
+       9000-EXIT.
+           EXIT.
