@@ -0,0 +1,120 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD026I             SYSTEM: PCDS                 *
+      **    A0-UNIQUE-JOBNUM STATUS DASHBOARD -- ONLINE INQUIRY        *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  OPERATOR KEYS A    *
+      **                          JOBNUM AND THE SCREEN DISPLAYS THE   *
+      **                          PCDJOBST ROW BUILT BY PCD026 --      *
+      **                          SUBMITTER, FORMAT, TRANSMISSION      *
+      **                          STATUS, AND THE BATCH/SERVICE-LINE/  *
+      **                          RECORD COUNTS OFF THE Z0 TRAILER.    *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD026I.
+       AUTHOR.        DATA CENTER CONTROL UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-JOBST-MASTER ASSIGN TO PCDJOBST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PCD-JOBST-UNIQUE-JOBNUM.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-JOBST-MASTER.
+       COPY PCDJOBST.
+       WORKING-STORAGE SECTION.
+       77  WS-READ-STATUS               PIC X(002)  VALUE SPACES.
+           88  WS-READ-OK                           VALUE '00'.
+       77  WS-EXIT-SWITCH                PIC X(001)  VALUE 'N'.
+           88  WS-EXIT-REQUESTED                     VALUE 'Y'.
+       77  WS-MESSAGE-LINE               PIC X(040)  VALUE SPACES.
+       SCREEN SECTION.
+       01  SCR-INQUIRY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COLUMN 25
+               VALUE 'PCD026I - JOB STATUS DASHBOARD'.
+           05  LINE 03 COLUMN 05 VALUE 'JOBNUM (BLANK TO EXIT):'.
+           05  LINE 03 COLUMN 30
+               PIC X(008) TO PCD-JOBST-UNIQUE-JOBNUM.
+           05  LINE 05 COLUMN 05 VALUE 'SUBMITTER EIN . . . .'.
+           05  LINE 05 COLUMN 30
+               PIC 9(009) FROM PCD-JOBST-SUB-EIN.
+           05  LINE 06 COLUMN 05 VALUE 'SUBMITTER NAME. . . .'.
+           05  LINE 06 COLUMN 30
+               PIC X(021) FROM PCD-JOBST-SUB-NAME.
+           05  LINE 07 COLUMN 05 VALUE 'FORMAT VERSION CODE .'.
+           05  LINE 07 COLUMN 30
+               PIC X(007) FROM PCD-JOBST-FORMAT-VERS-CODE.
+           05  LINE 08 COLUMN 05 VALUE 'RECEIVER TYPE . . . .'.
+           05  LINE 08 COLUMN 30
+               PIC X(001) FROM PCD-JOBST-RECEIVER-TYPE.
+           05  LINE 09 COLUMN 05 VALUE 'TRANSMISSION STATUS .'.
+           05  LINE 09 COLUMN 30
+               PIC 9(001) FROM PCD-JOBST-XMIT-STATUS.
+           05  LINE 10 COLUMN 05 VALUE 'PROCESS DATE (MMDDYY)'.
+           05  LINE 10 COLUMN 30
+               PIC X(006) FROM PCD-JOBST-PROC-DATE.
+           05  LINE 11 COLUMN 05 VALUE 'BATCH COUNT . . . . .'.
+           05  LINE 11 COLUMN 30
+               PIC 9(004) FROM PCD-JOBST-BATCH-CNT.
+           05  LINE 12 COLUMN 05 VALUE 'SERVICE LINE COUNT. .'.
+           05  LINE 12 COLUMN 30
+               PIC 9(007) FROM PCD-JOBST-SVC-LINE-CNT.
+           05  LINE 13 COLUMN 05 VALUE 'RECORD COUNT. . . . .'.
+           05  LINE 13 COLUMN 30
+               PIC 9(007) FROM PCD-JOBST-REC-CNT.
+           05  LINE 15 COLUMN 05
+               PIC X(040) FROM WS-MESSAGE-LINE.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-INQUIRY THRU 2000-EXIT
+               UNTIL WS-EXIT-REQUESTED
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT PCD-JOBST-MASTER.
+       1000-EXIT.
+           EXIT.
+       2000-PROCESS-INQUIRY.
+           MOVE SPACES TO PCD-JOBST-REC
+           MOVE SPACES TO WS-MESSAGE-LINE
+           DISPLAY SCR-INQUIRY-SCREEN
+           ACCEPT SCR-INQUIRY-SCREEN
+           IF PCD-JOBST-UNIQUE-JOBNUM = SPACES
+               SET WS-EXIT-REQUESTED TO TRUE
+           ELSE
+               PERFORM 2100-LOOKUP-JOB THRU 2100-EXIT
+               DISPLAY SCR-INQUIRY-SCREEN
+               ACCEPT SCR-INQUIRY-SCREEN
+           END-IF.
+       2000-EXIT.
+           EXIT.
+       2100-LOOKUP-JOB.
+           READ PCD-JOBST-MASTER
+               INVALID KEY
+                   MOVE '23' TO WS-READ-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-READ-STATUS
+           END-READ
+           IF NOT WS-READ-OK
+               MOVE 'JOBNUM NOT FOUND ON PCDJOBST'
+                   TO WS-MESSAGE-LINE
+           END-IF.
+       2100-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-JOBST-MASTER.
+       9000-EXIT.
+           EXIT.
