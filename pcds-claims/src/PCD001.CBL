@@ -0,0 +1,177 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD001              SYSTEM: PCDS                 *
+      **    CZ-CORN / VENDOR-CLAIM-NUM CROSS-REFERENCE LOOKUP         *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  TAKES A CORN OR    *
+      **                          VENDOR CLAIM NUMBER ON PCDLOOKC AND  *
+      **                          PRINTS THE FULL A0-THRU-Z0 RECORD    *
+      **                          CHAIN FOR THE MATCHING CLAIM.  MAKES *
+      **                          TWO SEQUENTIAL PASSES OF THE CLAIM   *
+      **                          FILE -- PASS 1 LOCATES THE CLAIM'S   *
+      **                          RECORD-NUMBER BOUNDARIES, PASS 2     *
+      **                          PRINTS THEM.                         *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD001.
+       AUTHOR.        EDI REPORTING UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE   ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-CONTROL-FILE ASSIGN TO PCDLOOKC
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE  ASSIGN TO PCDLOOKR
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  PCD-CONTROL-CARD.
+           05  PCD-CTL-KEY-TYPE       PIC X(001).
+               88  PCD-CTL-BY-CORN               VALUE 'C'.
+               88  PCD-CTL-BY-VENDOR-NUM         VALUE 'V'.
+           05  PCD-CTL-KEY-VALUE      PIC X(020).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(200).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-SEARCH-KEY-TYPE          PIC X(001)  VALUE SPACES.
+       77  WS-SEARCH-KEY-VALUE         PIC X(020)  VALUE SPACES.
+       77  WS-RECORD-SEQ               PIC 9(009)  COMP  VALUE ZERO.
+       77  WS-CLAIM-START-SEQ          PIC 9(009)  COMP  VALUE ZERO.
+       77  WS-FOUND-START-SEQ          PIC 9(009)  COMP  VALUE ZERO.
+       77  WS-FOUND-END-SEQ            PIC 9(009)  COMP  VALUE ZERO.
+       77  WS-CLAIM-FOUND-SW           PIC X(001)  VALUE 'N'.
+           88  WS-CLAIM-FOUND                      VALUE 'Y'.
+       77  WS-IN-TARGET-CLAIM-SW       PIC X(001)  VALUE 'N'.
+           88  WS-IN-TARGET-CLAIM                  VALUE 'Y'.
+       77  WS-RECS-PRINTED             PIC 9(007)  COMP  VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PASS1-LOCATE    THRU 2000-EXIT
+           IF WS-CLAIM-FOUND
+               PERFORM 3000-PASS2-PRINT THRU 3000-EXIT
+           ELSE
+               DISPLAY 'PCD001 - NO CLAIM MATCHED THE SEARCH KEY'
+           END-IF
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+      **----------------------------------------------------------------*
+      **   1000-INITIALIZE                                              *
+      **----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CONTROL-FILE
+           READ PCD-CONTROL-FILE INTO PCD-CONTROL-CARD
+               AT END
+                   DISPLAY 'PCD001 - NO SEARCH KEY SUPPLIED'
+                   CLOSE PCD-CONTROL-FILE
+                   STOP RUN
+           END-READ
+           MOVE PCD-CTL-KEY-TYPE  TO WS-SEARCH-KEY-TYPE
+           MOVE PCD-CTL-KEY-VALUE TO WS-SEARCH-KEY-VALUE
+           CLOSE PCD-CONTROL-FILE
+           OPEN OUTPUT PCD-REPORT-FILE.
+       1000-EXIT.
+           EXIT.
+      **----------------------------------------------------------------*
+      **   2000-PASS1-LOCATE -- FIND THE START/END RECORD-NUMBERS OF    *
+      **                        THE CLAIM WHOSE CZ RECORD MATCHES      *
+      **----------------------------------------------------------------*
+       2000-PASS1-LOCATE.
+           MOVE 'N' TO WS-EOF-SWITCH
+           MOVE ZERO TO WS-RECORD-SEQ
+           MOVE ZERO TO WS-CLAIM-START-SEQ
+           OPEN INPUT PCD-CLAIM-FILE
+           PERFORM UNTIL WS-END-OF-FILE
+               READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+               END-READ
+               IF NOT WS-END-OF-FILE
+                   ADD 1 TO WS-RECORD-SEQ
+                   IF D0-REC
+                       IF WS-CLAIM-FOUND
+      *                    BOUNDARY OF THE CLAIM AFTER THE ONE WE WANT
+                           MOVE WS-RECORD-SEQ TO WS-FOUND-END-SEQ
+                           SUBTRACT 1 FROM WS-FOUND-END-SEQ
+                           SET WS-END-OF-FILE TO TRUE
+                       ELSE
+                           MOVE WS-RECORD-SEQ TO WS-CLAIM-START-SEQ
+                       END-IF
+                   END-IF
+                   IF CZ-REC AND NOT WS-CLAIM-FOUND
+                       IF (PCD-CTL-BY-CORN
+                             AND CZ-CORN = WS-SEARCH-KEY-VALUE)
+                          OR (PCD-CTL-BY-VENDOR-NUM AND
+                             CZ-VENDOR-CLAIM-NUM = WS-SEARCH-KEY-VALUE)
+                           SET WS-CLAIM-FOUND TO TRUE
+                           MOVE WS-CLAIM-START-SEQ
+                               TO WS-FOUND-START-SEQ
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-CLAIM-FOUND AND WS-FOUND-END-SEQ = ZERO
+               MOVE WS-RECORD-SEQ TO WS-FOUND-END-SEQ
+           END-IF
+           CLOSE PCD-CLAIM-FILE.
+       2000-EXIT.
+           EXIT.
+      **----------------------------------------------------------------*
+      **   3000-PASS2-PRINT -- REREAD AND PRINT THE MATCHED RANGE       *
+      **----------------------------------------------------------------*
+       3000-PASS2-PRINT.
+           MOVE 'N' TO WS-EOF-SWITCH
+           MOVE ZERO TO WS-RECORD-SEQ
+           OPEN INPUT PCD-CLAIM-FILE
+           PERFORM UNTIL WS-END-OF-FILE
+               READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+               END-READ
+               IF NOT WS-END-OF-FILE
+                   ADD 1 TO WS-RECORD-SEQ
+                   IF WS-RECORD-SEQ >= WS-FOUND-START-SEQ
+                      AND WS-RECORD-SEQ <= WS-FOUND-END-SEQ
+                       MOVE SPACES TO PCD-REPORT-LINE
+                       STRING PCDS-00-REC-TYPE   DELIMITED BY SIZE
+                              ' '                DELIMITED BY SIZE
+                              PCDS-00-RECORD      DELIMITED BY SIZE
+                           INTO PCD-REPORT-LINE
+                       WRITE PCD-REPORT-LINE
+                       ADD 1 TO WS-RECS-PRINTED
+                   END-IF
+                   IF WS-RECORD-SEQ > WS-FOUND-END-SEQ
+                       SET WS-END-OF-FILE TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE PCD-CLAIM-FILE.
+       3000-EXIT.
+           EXIT.
+      **----------------------------------------------------------------*
+      **   9000-TERMINATE                                               *
+      **----------------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE PCD-REPORT-FILE
+           DISPLAY 'PCD001 - RECORDS PRINTED: ' WS-RECS-PRINTED.
+       9000-EXIT.
+           EXIT.
