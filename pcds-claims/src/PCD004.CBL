@@ -0,0 +1,152 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD004              SYSTEM: PCDS                 *
+      **    D3/KR PRIOR-AUTHORIZATION EXPIRATION EDIT                 *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  LOOKS UP EVERY     *
+      **                          D3-PRIOR-AUTH-NO/KR-PRIOR-AUTH-NUM   *
+      **                          ON A CLAIM AGAINST THE PCDAUTHM      *
+      **                          AUTHORIZATION MASTER AND SUSPENDS    *
+      **                          THE CLAIM IF THE AUTH HAS ALREADY    *
+      **                          EXPIRED AS OF TODAY.  RUNS AHEAD OF  *
+      **                          SUBMISSION SO EXPIRED-AUTH DENIALS   *
+      **                          ARE CAUGHT BEFORE THE PAYER SEES     *
+      **                          THE CLAIM.                           *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD004.
+       AUTHOR.        CLAIM EDIT UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE    ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-AUTH-MASTER   ASSIGN TO PCDAUTHM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PCD-AUTH-NUMBER.
+           SELECT PCD-SUSPENSE-FILE ASSIGN TO PCDSUSPQ
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-AUTH-MASTER.
+       COPY PCDAUTHM.
+       FD  PCD-SUSPENSE-FILE
+           RECORDING MODE IS F.
+       01  FD-SUSPENSE-REC            PIC X(200).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       COPY PCDSUSP.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-RUN-DATE                 PIC 9(008)  VALUE ZERO.
+       77  WS-AUTH-STATUS              PIC X(002)  VALUE SPACES.
+           88  WS-AUTH-FOUND                       VALUE '00'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-CURRENT-BATCH-TYPE       PIC X(003)  VALUE SPACES.
+       77  WS-CURRENT-PAT-CNTL-NO      PIC X(020)  VALUE SPACES.
+       77  WS-AUTH-TO-CHECK            PIC X(030)  VALUE SPACES.
+       77  WS-SUBSCRIPT                PIC 9(002)  COMP  VALUE ZERO.
+       77  WS-SUSPENSE-COUNT           PIC 9(005)  COMP  VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN INPUT  PCD-AUTH-MASTER
+           OPEN OUTPUT PCD-SUSPENSE-FILE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN B0-REC
+                   MOVE B0-BATCH-TYPE TO WS-CURRENT-BATCH-TYPE
+               WHEN D3-REC
+                   MOVE D3-PAT-CNTL-NUM TO WS-CURRENT-PAT-CNTL-NO
+                   PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                       UNTIL WS-SUBSCRIPT > 2
+                       IF D3-PRIOR-AUTH-NO (WS-SUBSCRIPT) > SPACES
+                           MOVE D3-PRIOR-AUTH-NO (WS-SUBSCRIPT)
+                               TO WS-AUTH-TO-CHECK
+                           PERFORM 2100-CHECK-AUTH THRU 2100-EXIT
+                       END-IF
+                   END-PERFORM
+               WHEN KR-REC
+                   MOVE KR-PAT-CNTL-NUM TO WS-CURRENT-PAT-CNTL-NO
+                   IF KR-PRIOR-AUTH-NUM-1 > SPACES
+                       MOVE KR-PRIOR-AUTH-NUM-1 TO WS-AUTH-TO-CHECK
+                       PERFORM 2100-CHECK-AUTH THRU 2100-EXIT
+                   END-IF
+                   IF KR-PRIOR-AUTH-NUM-2 > SPACES
+                       MOVE KR-PRIOR-AUTH-NUM-2 TO WS-AUTH-TO-CHECK
+                       PERFORM 2100-CHECK-AUTH THRU 2100-EXIT
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-CHECK-AUTH.
+           MOVE WS-AUTH-TO-CHECK TO PCD-AUTH-NUMBER
+           READ PCD-AUTH-MASTER
+               INVALID KEY
+                   MOVE '23' TO WS-AUTH-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-AUTH-STATUS
+           END-READ
+           IF WS-AUTH-FOUND
+               IF PCD-AUTH-EXP-DATE < WS-RUN-DATE
+                   PERFORM 2200-WRITE-SUSPENSE THRU 2200-EXIT
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+       2200-WRITE-SUSPENSE.
+           MOVE SPACES                   TO PCD-SUSPENSE-REC
+           MOVE WS-CURRENT-JOBNUM        TO PCD-SUSP-JOBNUM
+           MOVE WS-CURRENT-BATCH-TYPE    TO PCD-SUSP-BATCH-TYPE
+           MOVE WS-CURRENT-PAT-CNTL-NO   TO PCD-SUSP-PAT-CNTL-NO
+           MOVE 'CZAUT'                  TO PCD-SUSP-REASON-CODE
+           MOVE 'PRIOR AUTHORIZATION EXPIRED BEFORE SUBMISSION'
+                                         TO PCD-SUSP-REASON-TEXT
+           MOVE 'PCD004'                 TO PCD-SUSP-SOURCE-PGM
+           MOVE PCD-SUSPENSE-REC         TO FD-SUSPENSE-REC
+           WRITE FD-SUSPENSE-REC
+           ADD 1 TO WS-SUSPENSE-COUNT.
+       2200-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-AUTH-MASTER
+           CLOSE PCD-SUSPENSE-FILE
+           DISPLAY 'PCD004 - CLAIMS SUSPENDED: ' WS-SUSPENSE-COUNT.
+       9000-EXIT.
+           EXIT.
