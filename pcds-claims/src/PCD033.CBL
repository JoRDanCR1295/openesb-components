@@ -0,0 +1,179 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD033              SYSTEM: PCDS                 *
+      **    EA/EB-TO-EN NSF-TO-HIPAA MIGRATION REPORT                  *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  EA AND EB ARE THE  *
+      **                          LEGACY NSF CARRYOVER CLAIM RECORDS;  *
+      **                          EK, EM AND EN ARE THEIR HIPAA-ERA    *
+      **                          REPLACEMENTS.  THIS REPORT COUNTS    *
+      **                          EACH BY JOB AND CLASSIFIES EVERY JOB *
+      **                          AS NSF-ONLY, HIPAA-ONLY, MIXED OR    *
+      **                          NEITHER SO MIGRATION PROGRESS AWAY   *
+      **                          FROM THE LEGACY FORMAT CAN BE        *
+      **                          TRACKED JOB BY JOB.                  *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD033.
+       AUTHOR.        EDI STANDARDS UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDMIGRPT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-JOB-OPEN-SWITCH          PIC X(001)  VALUE 'N'.
+           88  WS-JOB-IS-OPEN                      VALUE 'Y'.
+       77  WS-NSF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-NSF-SEEN                         VALUE 'Y'.
+       77  WS-HIPAA-SWITCH             PIC X(001)  VALUE 'N'.
+           88  WS-HIPAA-SEEN                       VALUE 'Y'.
+       77  WS-EA-COUNT                 PIC 9(007)  COMP  VALUE ZERO.
+       77  WS-EB-COUNT                 PIC 9(007)  COMP  VALUE ZERO.
+       77  WS-EK-COUNT                 PIC 9(007)  COMP  VALUE ZERO.
+       77  WS-EM-COUNT                 PIC 9(007)  COMP  VALUE ZERO.
+       77  WS-EN-COUNT                 PIC 9(007)  COMP  VALUE ZERO.
+       77  WS-JOB-COUNT                PIC 9(007)  COMP  VALUE ZERO.
+       77  WS-NSF-ONLY-COUNT           PIC 9(007)  COMP  VALUE ZERO.
+       77  WS-HIPAA-ONLY-COUNT         PIC 9(007)  COMP  VALUE ZERO.
+       77  WS-MIXED-COUNT               PIC 9(007)  COMP  VALUE ZERO.
+       77  WS-NEITHER-COUNT             PIC 9(007)  COMP  VALUE ZERO.
+       01  WS-REPORT-DETAIL.
+           05  WS-D-JOBNUM             PIC X(008).
+           05  FILLER                  PIC X(002).
+           05  WS-D-EA-CNT             PIC ZZ9.
+           05  FILLER                  PIC X(002).
+           05  WS-D-EB-CNT             PIC ZZ9.
+           05  FILLER                  PIC X(002).
+           05  WS-D-EK-CNT             PIC ZZ9.
+           05  FILLER                  PIC X(002).
+           05  WS-D-EM-CNT             PIC ZZ9.
+           05  FILLER                  PIC X(002).
+           05  WS-D-EN-CNT             PIC ZZ9.
+           05  FILLER                  PIC X(002).
+           05  WS-D-STATUS             PIC X(010).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-REPORT-FILE
+           MOVE 'JOBNUM    EA  EB  EK  EM  EN  STATUS'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   PERFORM 2100-START-JOB    THRU 2100-EXIT
+               WHEN EA-REC
+                   ADD 1 TO WS-EA-COUNT
+                   SET WS-NSF-SEEN   TO TRUE
+               WHEN EB-REC
+                   ADD 1 TO WS-EB-COUNT
+                   SET WS-NSF-SEEN   TO TRUE
+               WHEN EK-REC
+                   ADD 1 TO WS-EK-COUNT
+                   SET WS-HIPAA-SEEN TO TRUE
+               WHEN EM-REC
+                   ADD 1 TO WS-EM-COUNT
+                   SET WS-HIPAA-SEEN TO TRUE
+               WHEN EN-REC
+                   ADD 1 TO WS-EN-COUNT
+                   SET WS-HIPAA-SEEN TO TRUE
+               WHEN Z0-REC
+                   IF WS-JOB-IS-OPEN
+                       PERFORM 2200-END-JOB THRU 2200-EXIT
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-START-JOB.
+           IF WS-JOB-IS-OPEN
+               PERFORM 2200-END-JOB THRU 2200-EXIT
+           END-IF
+           MOVE A0-UNIQUE-JOBNUM       TO WS-CURRENT-JOBNUM
+           SET WS-JOB-IS-OPEN          TO TRUE
+           MOVE 'N'                    TO WS-NSF-SWITCH
+           MOVE 'N'                    TO WS-HIPAA-SWITCH
+           MOVE ZERO TO WS-EA-COUNT WS-EB-COUNT
+                        WS-EK-COUNT WS-EM-COUNT WS-EN-COUNT.
+       2100-EXIT.
+           EXIT.
+       2200-END-JOB.
+           ADD 1 TO WS-JOB-COUNT
+           MOVE SPACES               TO WS-REPORT-DETAIL
+           MOVE WS-CURRENT-JOBNUM    TO WS-D-JOBNUM
+           MOVE WS-EA-COUNT          TO WS-D-EA-CNT
+           MOVE WS-EB-COUNT          TO WS-D-EB-CNT
+           MOVE WS-EK-COUNT          TO WS-D-EK-CNT
+           MOVE WS-EM-COUNT          TO WS-D-EM-CNT
+           MOVE WS-EN-COUNT          TO WS-D-EN-CNT
+           EVALUATE TRUE
+               WHEN WS-NSF-SEEN AND WS-HIPAA-SEEN
+                   MOVE 'MIXED'        TO WS-D-STATUS
+                   ADD 1 TO WS-MIXED-COUNT
+               WHEN WS-NSF-SEEN
+                   MOVE 'NSF-ONLY'     TO WS-D-STATUS
+                   ADD 1 TO WS-NSF-ONLY-COUNT
+               WHEN WS-HIPAA-SEEN
+                   MOVE 'HIPAA-ONLY'   TO WS-D-STATUS
+                   ADD 1 TO WS-HIPAA-ONLY-COUNT
+               WHEN OTHER
+                   MOVE 'NEITHER'      TO WS-D-STATUS
+                   ADD 1 TO WS-NEITHER-COUNT
+           END-EVALUATE
+           MOVE WS-REPORT-DETAIL     TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           MOVE 'N' TO WS-JOB-OPEN-SWITCH.
+       2200-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-REPORT-FILE
+           DISPLAY 'PCD033 - JOBS REPORTED: '      WS-JOB-COUNT
+           DISPLAY 'PCD033 - NSF-ONLY:   '         WS-NSF-ONLY-COUNT
+           DISPLAY 'PCD033 - HIPAA-ONLY: '         WS-HIPAA-ONLY-COUNT
+           DISPLAY 'PCD033 - MIXED:      '         WS-MIXED-COUNT
+           DISPLAY 'PCD033 - NEITHER:    '         WS-NEITHER-COUNT.
+       9000-EXIT.
+           EXIT.
