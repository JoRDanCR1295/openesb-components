@@ -0,0 +1,168 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD027              SYSTEM: PCDS                 *
+      **    D1-PATIENT-ID-2 DUPLICATE-INSURED CROSS-PAYER MATCH        *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  D1-PATIENT-ID-2    *
+      **                          IS THE INSURED'S SECONDARY ID       *
+      **                          (E.G. AN SSN OR A STATE MEDICAID     *
+      **                          NUMBER).  THIS PROGRAM SORTS ALL     *
+      **                          D1 RECORDS IN THE STREAM BY THAT ID  *
+      **                          AND REPORTS ANY ID THAT SHOWS UP     *
+      **                          UNDER MORE THAN ONE D0-PAYOR-ID --   *
+      **                          THE SAME INSURED BEING BILLED TO     *
+      **                          DIFFERENT PAYERS.                   *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD027.
+       AUTHOR.        BATCH CONTROL UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDD1RPT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK-FILE  ASSIGN TO SRTWK01.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(080).
+       SD  SORT-WORK-FILE.
+       01  SD-SORT-REC.
+           05  SD-PATIENT-ID-2        PIC X(030).
+           05  SD-PAYOR-ID            PIC X(005).
+           05  SD-JOBNUM              PIC X(008).
+           05  SD-PAT-CNTL-NUM        PIC X(017).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-SORT-EOF-SWITCH          PIC X(001)  VALUE 'N'.
+           88  WS-SORT-END-OF-FILE                 VALUE 'Y'.
+       77  WS-FIRST-REC-SWITCH         PIC X(001)  VALUE 'Y'.
+           88  WS-FIRST-RECORD                     VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-CURRENT-PAYOR-ID         PIC X(005)  VALUE SPACES.
+       77  WS-PRIOR-PATIENT-ID-2       PIC X(030)  VALUE SPACES.
+       01  WS-PRIOR-SORT-REC.
+           05  WS-PRIOR-PAYOR-ID       PIC X(005).
+           05  WS-PRIOR-JOBNUM         PIC X(008).
+           05  WS-PRIOR-PAT-CNTL-NUM   PIC X(017).
+       77  WS-MATCH-COUNT              PIC 9(005)  COMP  VALUE ZERO.
+       01  WS-REPORT-DETAIL.
+           05  WS-D-PATIENT-ID-2       PIC X(030).
+           05  FILLER                  PIC X(001).
+           05  WS-D-PAYOR-1            PIC X(005).
+           05  FILLER                  PIC X(001).
+           05  WS-D-JOBNUM-1           PIC X(008).
+           05  FILLER                  PIC X(001).
+           05  WS-D-PAYOR-2            PIC X(005).
+           05  FILLER                  PIC X(001).
+           05  WS-D-JOBNUM-2           PIC X(008).
+           05  FILLER                  PIC X(017).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN OUTPUT PCD-REPORT-FILE
+           MOVE 'PATIENT-ID-2          PYR-1 JOBNUM-1  PYR-2 JOBNUM-2'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SD-PATIENT-ID-2
+               INPUT PROCEDURE  3000-EXTRACT-D1     THRU 3000-EXIT
+               OUTPUT PROCEDURE 4000-FIND-CROSS-PAY THRU 4000-EXIT
+           CLOSE PCD-REPORT-FILE
+           DISPLAY 'PCD027 - CROSS-PAYER MATCHES FOUND: '
+               WS-MATCH-COUNT
+           STOP RUN.
+       3000-EXTRACT-D1.
+           OPEN INPUT PCD-CLAIM-FILE
+           PERFORM 3100-READ-CLAIM-FILE THRU 3100-EXIT
+           PERFORM 3200-PROCESS-RECORD  THRU 3200-EXIT
+               UNTIL WS-END-OF-FILE
+           CLOSE PCD-CLAIM-FILE.
+       3000-EXIT.
+           EXIT.
+       3100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       3100-EXIT.
+           EXIT.
+       3200-PROCESS-RECORD.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN D0-REC
+                   MOVE D0-PAYOR-ID     TO WS-CURRENT-PAYOR-ID
+               WHEN D1-REC
+                   IF D1-PATIENT-ID-2 NOT = SPACES
+                       MOVE SPACES              TO SD-SORT-REC
+                       MOVE D1-PATIENT-ID-2     TO SD-PATIENT-ID-2
+                       MOVE WS-CURRENT-PAYOR-ID TO SD-PAYOR-ID
+                       MOVE WS-CURRENT-JOBNUM   TO SD-JOBNUM
+                       MOVE D1-PAT-CNTL-NUM     TO SD-PAT-CNTL-NUM
+                       RELEASE SD-SORT-REC
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 3100-READ-CLAIM-FILE THRU 3100-EXIT.
+       3200-EXIT.
+           EXIT.
+       4000-FIND-CROSS-PAY.
+           SET WS-FIRST-RECORD TO TRUE
+           PERFORM 4100-RETURN-SORT-REC THRU 4100-EXIT
+           PERFORM 4200-CHECK-RECORD THRU 4200-EXIT
+               UNTIL WS-SORT-END-OF-FILE.
+       4000-EXIT.
+           EXIT.
+       4100-RETURN-SORT-REC.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-SORT-END-OF-FILE TO TRUE
+           END-RETURN.
+       4100-EXIT.
+           EXIT.
+       4200-CHECK-RECORD.
+           IF NOT WS-FIRST-RECORD
+               IF SD-PATIENT-ID-2 = WS-PRIOR-PATIENT-ID-2
+                   IF SD-PAYOR-ID NOT = WS-PRIOR-PAYOR-ID
+                       PERFORM 4300-WRITE-MATCH THRU 4300-EXIT
+                   END-IF
+               END-IF
+           END-IF
+           MOVE 'N'                    TO WS-FIRST-REC-SWITCH
+           MOVE SD-PATIENT-ID-2        TO WS-PRIOR-PATIENT-ID-2
+           MOVE SD-PAYOR-ID            TO WS-PRIOR-PAYOR-ID
+           MOVE SD-JOBNUM              TO WS-PRIOR-JOBNUM
+           MOVE SD-PAT-CNTL-NUM        TO WS-PRIOR-PAT-CNTL-NUM
+           PERFORM 4100-RETURN-SORT-REC THRU 4100-EXIT.
+       4200-EXIT.
+           EXIT.
+       4300-WRITE-MATCH.
+           MOVE SPACES                  TO WS-REPORT-DETAIL
+           MOVE SD-PATIENT-ID-2         TO WS-D-PATIENT-ID-2
+           MOVE WS-PRIOR-PAYOR-ID       TO WS-D-PAYOR-1
+           MOVE WS-PRIOR-JOBNUM         TO WS-D-JOBNUM-1
+           MOVE SD-PAYOR-ID             TO WS-D-PAYOR-2
+           MOVE SD-JOBNUM               TO WS-D-JOBNUM-2
+           MOVE WS-REPORT-DETAIL        TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           ADD 1 TO WS-MATCH-COUNT.
+       4300-EXIT.
+           EXIT.
