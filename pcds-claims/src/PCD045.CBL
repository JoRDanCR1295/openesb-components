@@ -0,0 +1,134 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD045              SYSTEM: PCDS                 *
+      **    FIXED-WIDTH-TO-JSON CLAIMS EXPORT                          *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  FOR EACH CLAIM,    *
+      **                          WRITES ONE JSON OBJECT (JOBNUM,      *
+      **                          PAT-CNTL-NUM, PAYOR-ID, AND THE X0   *
+      **                          CLAIM TOTAL CHARGE) TO A TEXT FILE   *
+      **                          SO OUTSIDE SYSTEMS THAT CANNOT READ  *
+      **                          THE NATIVE FIXED-WIDTH LAYOUT CAN    *
+      **                          STILL CONSUME THE CLAIM SUMMARY.     *
+      **                          EVERY VALUE IS EMITTED AS A JSON      *
+      **                          STRING -- INCLUDING THE AMOUNT -- SO  *
+      **                          NO DOWNSTREAM PARSER HAS TO GUESS AT *
+      **                          NUMERIC FORMATTING OR SIGN HANDLING. *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD045.
+       AUTHOR.        CLAIM FINANCIAL CONTROL UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDJSNOT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(160).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-CURRENT-PAT-CNTL-NUM     PIC X(017)  VALUE SPACES.
+       77  WS-CURRENT-PAYOR-ID         PIC X(005)  VALUE SPACES.
+       77  WS-AMT-EDIT                 PIC -(7)9.99.
+       77  WS-AMT-TRIMMED              PIC X(011)  VALUE SPACES.
+       77  WS-LEAD-SPACES               PIC 9(002)  COMP  VALUE ZERO.
+       77  WS-AMT-START                 PIC 9(002)  COMP  VALUE ZERO.
+       77  WS-AMT-LEN                   PIC 9(002)  COMP  VALUE ZERO.
+       77  WS-EXPORT-COUNT               PIC 9(007)  COMP  VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-REPORT-FILE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN D0-REC
+                   MOVE D0-PAT-CNTL-NUM TO WS-CURRENT-PAT-CNTL-NUM
+                   MOVE D0-PAYOR-ID     TO WS-CURRENT-PAYOR-ID
+               WHEN X0-REC
+                   PERFORM 2100-WRITE-JSON-CLAIM THRU 2100-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-WRITE-JSON-CLAIM.
+           MOVE X0-CLAIM-TOT-CHRG TO WS-AMT-EDIT
+           PERFORM 2150-TRIM-AMOUNT THRU 2150-EXIT
+           STRING '{"jobnum":"'            DELIMITED BY SIZE
+                   WS-CURRENT-JOBNUM       DELIMITED BY SIZE
+                   '","pat_cntl_num":"'    DELIMITED BY SIZE
+                   WS-CURRENT-PAT-CNTL-NUM DELIMITED BY SIZE
+                   '","payor_id":"'        DELIMITED BY SIZE
+                   WS-CURRENT-PAYOR-ID     DELIMITED BY SIZE
+                   '","total_chrg":"'      DELIMITED BY SIZE
+                   WS-AMT-TRIMMED          DELIMITED BY SPACE
+                   '"}'                    DELIMITED BY SIZE
+               INTO PCD-REPORT-LINE
+           END-STRING
+           WRITE PCD-REPORT-LINE
+           ADD 1 TO WS-EXPORT-COUNT.
+       2100-EXIT.
+           EXIT.
+      **----------------------------------------------------------------*
+      **   2150-TRIM-AMOUNT -- WS-AMT-EDIT IS ZERO-SUPPRESSED AND SO    *
+      **                       CARRIES LEADING SPACES.  LEFT-JUSTIFY   *
+      **                       IT INTO WS-AMT-TRIMMED SO THE JSON      *
+      **                       VALUE DOES NOT CARRY EMBEDDED BLANKS.   *
+      **----------------------------------------------------------------*
+       2150-TRIM-AMOUNT.
+           MOVE ZERO   TO WS-LEAD-SPACES
+           MOVE SPACES TO WS-AMT-TRIMMED
+           INSPECT WS-AMT-EDIT TALLYING WS-LEAD-SPACES
+               FOR LEADING SPACE
+           COMPUTE WS-AMT-START = WS-LEAD-SPACES + 1
+           COMPUTE WS-AMT-LEN   = 11 - WS-LEAD-SPACES
+           MOVE WS-AMT-EDIT (WS-AMT-START : WS-AMT-LEN)
+               TO WS-AMT-TRIMMED.
+       2150-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-REPORT-FILE
+           DISPLAY 'PCD045 - JSON CLAIM ROWS EXPORTED: '
+               WS-EXPORT-COUNT.
+       9000-EXIT.
+           EXIT.
