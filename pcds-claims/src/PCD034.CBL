@@ -0,0 +1,144 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD034              SYSTEM: PCDS                 *
+      **    EK STATE-MANDATE COMPLIANCE EDIT                          *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  A HANDFUL OF       *
+      **                          STATES REQUIRE THE EK STATE          *
+      **                          LEGISLATIVE CLAIM INFORMATION RECORD *
+      **                          ON EVERY CLAIM FOR A PATIENT IN THAT *
+      **                          STATE.  THIS EDIT WATCHES EACH CLAIM *
+      **                          (D0 THRU THE NEXT D0) AND SUSPENDS   *
+      **                          ANY CLAIM WHOSE C0-PAT-STATE IS ON   *
+      **                          THE MANDATE TABLE BUT CARRIES NO EK. *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD034.
+       AUTHOR.        CLAIM EDIT UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE    ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-SUSPENSE-FILE ASSIGN TO PCDSUSPQ
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-SUSPENSE-FILE
+           RECORDING MODE IS F.
+       01  FD-SUSPENSE-REC            PIC X(200).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       COPY PCDSUSP.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-CURRENT-BATCH-TYPE       PIC X(003)  VALUE SPACES.
+       77  WS-CURRENT-PAT-CNTL-NO      PIC X(020)  VALUE SPACES.
+       77  WS-CURRENT-PAT-STATE        PIC X(002)  VALUE SPACES.
+       77  WS-CLAIM-OPEN-SWITCH        PIC X(001)  VALUE 'N'.
+           88  WS-CLAIM-OPEN                       VALUE 'Y'.
+       77  WS-EK-SEEN-SWITCH           PIC X(001)  VALUE 'N'.
+           88  WS-EK-SEEN                          VALUE 'Y'.
+       77  WS-MANDATE-SWITCH           PIC X(001)  VALUE 'N'.
+           88  WS-STATE-IS-MANDATED                VALUE 'Y'.
+       77  WS-INX                      PIC 9(002)  COMP  VALUE ZERO.
+       77  WS-SUSPENSE-COUNT           PIC 9(005)  COMP  VALUE ZERO.
+       01  WS-MANDATE-STATE-TABLE.
+           05  WS-MANDATE-STATE        PIC X(002)  OCCURS 5 TIMES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           IF WS-CLAIM-OPEN
+               PERFORM 2500-CHECK-CLAIM-END THRU 2500-EXIT
+           END-IF
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-SUSPENSE-FILE
+           MOVE 'CA' TO WS-MANDATE-STATE (1)
+           MOVE 'NY' TO WS-MANDATE-STATE (2)
+           MOVE 'TX' TO WS-MANDATE-STATE (3)
+           MOVE 'FL' TO WS-MANDATE-STATE (4)
+           MOVE 'IL' TO WS-MANDATE-STATE (5)
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN B0-REC
+                   MOVE B0-BATCH-TYPE TO WS-CURRENT-BATCH-TYPE
+               WHEN C0-REC
+                   IF WS-CLAIM-OPEN
+                       PERFORM 2500-CHECK-CLAIM-END THRU 2500-EXIT
+                   END-IF
+                   MOVE C0-PAT-CNTL-NUM TO WS-CURRENT-PAT-CNTL-NO
+                   MOVE C0-PAT-STATE    TO WS-CURRENT-PAT-STATE
+                   MOVE 'N' TO WS-EK-SEEN-SWITCH
+                   SET WS-CLAIM-OPEN TO TRUE
+                   PERFORM 2600-CHECK-MANDATE-TABLE THRU 2600-EXIT
+               WHEN EK-REC
+                   SET WS-EK-SEEN TO TRUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2500-CHECK-CLAIM-END.
+           IF WS-STATE-IS-MANDATED AND NOT WS-EK-SEEN
+               MOVE SPACES                   TO PCD-SUSPENSE-REC
+               MOVE WS-CURRENT-JOBNUM        TO PCD-SUSP-JOBNUM
+               MOVE WS-CURRENT-BATCH-TYPE    TO PCD-SUSP-BATCH-TYPE
+               MOVE WS-CURRENT-PAT-CNTL-NO   TO PCD-SUSP-PAT-CNTL-NO
+               MOVE 'EKMND'                  TO PCD-SUSP-REASON-CODE
+               MOVE 'EK STATE LEGISLATIVE RECORD REQUIRED BUT MISSING'
+                                             TO PCD-SUSP-REASON-TEXT
+               MOVE 'PCD034'                 TO PCD-SUSP-SOURCE-PGM
+               MOVE PCD-SUSPENSE-REC         TO FD-SUSPENSE-REC
+               WRITE FD-SUSPENSE-REC
+               ADD 1 TO WS-SUSPENSE-COUNT
+           END-IF
+           MOVE 'N' TO WS-CLAIM-OPEN-SWITCH.
+       2500-EXIT.
+           EXIT.
+       2600-CHECK-MANDATE-TABLE.
+           MOVE 'N' TO WS-MANDATE-SWITCH
+           PERFORM VARYING WS-INX FROM 1 BY 1 UNTIL WS-INX > 5
+               IF WS-CURRENT-PAT-STATE = WS-MANDATE-STATE (WS-INX)
+                   SET WS-STATE-IS-MANDATED TO TRUE
+               END-IF
+           END-PERFORM.
+       2600-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-SUSPENSE-FILE
+           DISPLAY 'PCD034 - EK MANDATE VIOLATIONS FLAGGED: '
+               WS-SUSPENSE-COUNT.
+       9000-EXIT.
+           EXIT.
