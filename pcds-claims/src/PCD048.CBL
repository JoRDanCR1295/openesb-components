@@ -0,0 +1,148 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD048              SYSTEM: PCDS                 *
+      **    G0 DME RENT-VS-PURCHASE ECONOMICS REPORT                  *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  G0 CARRIES BOTH    *
+      **                          A PURCHASE PRICE AND A RENTAL PRICE  *
+      **                          (QUOTED DAILY, WEEKLY OR MONTHLY)    *
+      **                          PLUS THE MONTHS OF MEDICAL           *
+      **                          NECESSITY THE EQUIPMENT IS EXPECTED  *
+      **                          TO BE NEEDED.  THIS REPORT NORMALIZES*
+      **                          THE RENTAL PRICE TO A MONTHLY RATE,  *
+      **                          PROJECTS THE TOTAL RENTAL COST OVER  *
+      **                          THE FULL LENGTH OF MEDICAL NECESSITY,*
+      **                          AND RECOMMENDS PURCHASE WHENEVER     *
+      **                          THAT PROJECTED RENTAL TOTAL WOULD    *
+      **                          EXCEED THE OUTRIGHT PURCHASE PRICE.  *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD048.
+       AUTHOR.        DMEPOS FOLLOW-UP UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDG0ECN
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-MONTHLY-RENT             PIC S9(006)V99 COMP-3 VALUE ZERO.
+       77  WS-PROJ-RENT-TOTAL          PIC S9(008)V99 COMP-3 VALUE ZERO.
+       77  WS-RECOMMEND                PIC X(008)  VALUE SPACES.
+       77  WS-LINE-COUNT               PIC 9(007)  COMP  VALUE ZERO.
+       01  WS-REPORT-DETAIL.
+           05  WS-D-JOBNUM             PIC X(008).
+           05  FILLER                  PIC X(002).
+           05  WS-D-PAT-CNTL-NUM       PIC X(017).
+           05  FILLER                  PIC X(002).
+           05  WS-D-PURCH-PRICE        PIC ZZZ9.99.
+           05  FILLER                  PIC X(002).
+           05  WS-D-MONTHLY-RENT       PIC ZZZ9.99.
+           05  FILLER                  PIC X(002).
+           05  WS-D-PROJ-RENT-TOTAL    PIC ZZZZZ9.99.
+           05  FILLER                  PIC X(002).
+           05  WS-D-RECOMMEND          PIC X(008).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-REPORT-FILE
+           MOVE 'JOBNUM   PAT-CNTL-NUM   PURCH RENT/MO PROJ-RENT RECOMM'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN G0-REC
+                   PERFORM 2100-WRITE-ECONOMICS THRU 2100-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-WRITE-ECONOMICS.
+           PERFORM 2150-NORMALIZE-RENT THRU 2150-EXIT
+           COMPUTE WS-PROJ-RENT-TOTAL =
+               WS-MONTHLY-RENT * G0-LENGTH-MED-NEC
+           IF WS-PROJ-RENT-TOTAL > G0-DME-PURCH-PRICE-U
+               MOVE 'PURCHASE' TO WS-RECOMMEND
+           ELSE
+               MOVE 'RENTAL'   TO WS-RECOMMEND
+           END-IF
+           MOVE SPACES               TO WS-REPORT-DETAIL
+           MOVE WS-CURRENT-JOBNUM    TO WS-D-JOBNUM
+           MOVE G0-PAT-CNTL-NUM      TO WS-D-PAT-CNTL-NUM
+           MOVE G0-DME-PURCH-PRICE-U TO WS-D-PURCH-PRICE
+           MOVE WS-MONTHLY-RENT      TO WS-D-MONTHLY-RENT
+           MOVE WS-PROJ-RENT-TOTAL   TO WS-D-PROJ-RENT-TOTAL
+           MOVE WS-RECOMMEND         TO WS-D-RECOMMEND
+           MOVE WS-REPORT-DETAIL     TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT.
+       2100-EXIT.
+           EXIT.
+      **----------------------------------------------------------------*
+      **   2150-NORMALIZE-RENT -- REDUCE THE QUOTED RENTAL PRICE TO A   *
+      **                          MONTHLY FIGURE SO IT CAN BE PROJECTED*
+      **                          OVER G0-LENGTH-MED-NEC MONTHS.        *
+      **----------------------------------------------------------------*
+       2150-NORMALIZE-RENT.
+           EVALUATE TRUE
+               WHEN G0-DME-RENTAL-UNIT-PRICE = 'D'
+                   COMPUTE WS-MONTHLY-RENT =
+                       G0-DME-RENT-PRICE-U * 30
+               WHEN G0-DME-RENTAL-UNIT-PRICE = 'W'
+                   COMPUTE WS-MONTHLY-RENT =
+                       G0-DME-RENT-PRICE-U * 4
+               WHEN G0-DME-RENTAL-UNIT-PRICE = 'M'
+                   MOVE G0-DME-RENT-PRICE-U TO WS-MONTHLY-RENT
+               WHEN OTHER
+                   MOVE ZERO TO WS-MONTHLY-RENT
+           END-EVALUATE.
+       2150-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-REPORT-FILE
+           DISPLAY 'PCD048 - DME ITEMS ANALYZED: ' WS-LINE-COUNT.
+       9000-EXIT.
+           EXIT.
