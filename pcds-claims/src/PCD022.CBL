@@ -0,0 +1,144 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD022              SYSTEM: PCDS                 *
+      **    GT/GU/EW TEST-RESULT ATTACHMENT COMPLETENESS REPORT       *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  A CLAIM THAT       *
+      **                          CARRIES A GT OXYGEN TEST RECORD OR   *
+      **                          A GU MEASUREMENT RECORD IS EXPECTED  *
+      **                          TO ALSO CARRY AN EW ATTACHMENT       *
+      **                          RECORD WITH AT LEAST ONE POPULATED   *
+      **                          ATTACHMENT CONTROL NUMBER TO         *
+      **                          DOCUMENT WHERE THE SUPPORTING TEST   *
+      **                          RESULTS CAN BE FOUND.  THIS EXTRACT  *
+      **                          WATCHES EACH CLAIM (D0 THRU THE      *
+      **                          NEXT D0) AND LISTS ANY CLAIM WHERE   *
+      **                          THAT ATTACHMENT REFERENCE IS         *
+      **                          MISSING.                             *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD022.
+       AUTHOR.        DME/HOME OXYGEN REVIEW UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDEWRPT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-CURRENT-PAT-CNTL-NO      PIC X(020)  VALUE SPACES.
+       77  WS-CLAIM-OPEN-SWITCH        PIC X(001)  VALUE 'N'.
+           88  WS-CLAIM-OPEN                       VALUE 'Y'.
+       77  WS-GT-GU-SEEN-SWITCH        PIC X(001)  VALUE 'N'.
+           88  WS-GT-GU-SEEN                       VALUE 'Y'.
+       77  WS-EW-ATTACH-SEEN-SWITCH    PIC X(001)  VALUE 'N'.
+           88  WS-EW-ATTACH-SEEN                   VALUE 'Y'.
+       77  WS-MISSING-COUNT            PIC 9(005)  COMP  VALUE ZERO.
+       01  WS-REPORT-DETAIL.
+           05  WS-D-JOBNUM             PIC X(008).
+           05  FILLER                  PIC X(002).
+           05  WS-D-PAT-CNTL-NO        PIC X(020).
+           05  FILLER                  PIC X(002).
+           05  WS-D-REASON             PIC X(040).
+           05  FILLER                  PIC X(008).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           IF WS-CLAIM-OPEN
+               PERFORM 2500-CHECK-CLAIM-END THRU 2500-EXIT
+           END-IF
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-REPORT-FILE
+           MOVE 'JOBNUM   PAT-CNTL-NO          REASON'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN D0-REC
+                   IF WS-CLAIM-OPEN
+                       PERFORM 2500-CHECK-CLAIM-END THRU 2500-EXIT
+                   END-IF
+                   MOVE D0-PAT-CNTL-NUM TO WS-CURRENT-PAT-CNTL-NO
+                   MOVE 'N' TO WS-GT-GU-SEEN-SWITCH
+                              WS-EW-ATTACH-SEEN-SWITCH
+                   SET WS-CLAIM-OPEN TO TRUE
+               WHEN GT-REC
+               WHEN GU-REC
+                   SET WS-GT-GU-SEEN TO TRUE
+               WHEN EW-REC
+                   PERFORM 2100-CHECK-EW-ATTACH THRU 2100-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-CHECK-EW-ATTACH.
+           PERFORM VARYING EW-INX FROM 1 BY 1
+               UNTIL EW-INX > 4
+               IF EW-ATT-CNTL-NUM (EW-INX) > SPACES
+                   SET WS-EW-ATTACH-SEEN TO TRUE
+               END-IF
+           END-PERFORM.
+       2100-EXIT.
+           EXIT.
+       2500-CHECK-CLAIM-END.
+           IF WS-GT-GU-SEEN AND NOT WS-EW-ATTACH-SEEN
+               MOVE SPACES                  TO WS-REPORT-DETAIL
+               MOVE WS-CURRENT-JOBNUM       TO WS-D-JOBNUM
+               MOVE WS-CURRENT-PAT-CNTL-NO  TO WS-D-PAT-CNTL-NO
+               MOVE 'GT/GU TEST RESULT WITH NO EW ATTACHMENT'
+                                            TO WS-D-REASON
+               MOVE WS-REPORT-DETAIL        TO PCD-REPORT-LINE
+               WRITE PCD-REPORT-LINE
+               ADD 1 TO WS-MISSING-COUNT
+           END-IF
+           MOVE 'N' TO WS-CLAIM-OPEN-SWITCH.
+       2500-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-REPORT-FILE
+           DISPLAY 'PCD022 - CLAIMS MISSING TEST ATTACHMENTS: '
+               WS-MISSING-COUNT.
+       9000-EXIT.
+           EXIT.
