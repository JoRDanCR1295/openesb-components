@@ -0,0 +1,137 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD040              SYSTEM: PCDS                 *
+      **    GA AMBULANCE CERTIFICATION COMPLETENESS EDIT               *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  CHECKS EACH GA     *
+      **                          AMBULANCE CERTIFICATION RECORD FOR   *
+      **                          BLANK REQUIRED-CONDITION INDICATORS  *
+      **                          AND BLANK ORIGIN/DESTINATION TEXT,   *
+      **                          WRITING ONE REPORT LINE PER MISSING  *
+      **                          ITEM SO THE CERTIFICATION CAN BE     *
+      **                          COMPLETED BEFORE THE CLAIM PRICES.   *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD040.
+       AUTHOR.        AMBULANCE SERVICES UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDGARPT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-EXCEPTION-COUNT          PIC 9(005)  COMP  VALUE ZERO.
+       77  WS-FIELD-NAME-TEXT          PIC X(020)  VALUE SPACES.
+       01  WS-REPORT-DETAIL.
+           05  WS-D-JOBNUM             PIC X(008).
+           05  FILLER                  PIC X(002).
+           05  WS-D-PAT-CNTL-NO        PIC X(017).
+           05  FILLER                  PIC X(002).
+           05  WS-D-FIELD-NAME         PIC X(020).
+           05  FILLER                  PIC X(031).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-REPORT-FILE
+           MOVE 'JOBNUM   PAT-CNTL-NO         MISSING FIELD'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN GA-REC
+                   PERFORM 2100-CHECK-GA-FIELDS THRU 2100-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-CHECK-GA-FIELDS.
+           IF GA-MED-NECESSARY = SPACE
+               MOVE 'MEDICAL NECESSITY'   TO WS-FIELD-NAME-TEXT
+               PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+           END-IF
+           IF GA-EMERGENCY = SPACE
+               MOVE 'EMERGENCY INDICATOR' TO WS-FIELD-NAME-TEXT
+               PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+           END-IF
+           IF GA-MOVE-BY-STRETCHER = SPACE
+               MOVE 'STRETCHER INDICATOR' TO WS-FIELD-NAME-TEXT
+               PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+           END-IF
+           IF GA-HOSP-ADMIT = SPACE
+               MOVE 'HOSPITAL ADMIT IND'  TO WS-FIELD-NAME-TEXT
+               PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+           END-IF
+           IF GA-ORIGIN-INFO = SPACES
+               MOVE 'ORIGIN INFORMATION'  TO WS-FIELD-NAME-TEXT
+               PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+           END-IF
+           IF GA-DEST-INFO = SPACES
+               MOVE 'DESTINATION INFO'    TO WS-FIELD-NAME-TEXT
+               PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+           END-IF
+           IF GA-SVC-AVAILABLE = SPACE
+               MOVE 'SERVICE AVAILABILITY' TO WS-FIELD-NAME-TEXT
+               PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+       2200-WRITE-EXCEPTION.
+           MOVE SPACES              TO WS-REPORT-DETAIL
+           MOVE WS-CURRENT-JOBNUM   TO WS-D-JOBNUM
+           MOVE GA-PAT-CNTL-NUM     TO WS-D-PAT-CNTL-NO
+           MOVE WS-FIELD-NAME-TEXT  TO WS-D-FIELD-NAME
+           MOVE WS-REPORT-DETAIL    TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           ADD 1 TO WS-EXCEPTION-COUNT.
+       2200-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-REPORT-FILE
+           DISPLAY 'PCD040 - GA CERTIFICATION EXCEPTIONS FOUND: '
+               WS-EXCEPTION-COUNT.
+       9000-EXIT.
+           EXIT.
