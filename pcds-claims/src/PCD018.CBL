@@ -0,0 +1,188 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD018              SYSTEM: PCDS                 *
+      **    B0-NEIC-BATCH-NO COLLISION DETECTOR                       *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  THE NEIC BATCH     *
+      **                          NUMBER STAMPED ON EACH B0 IS         *
+      **                          SUPPOSED TO BE UNIQUE TO THE BATCH   *
+      **                          IT WAS ASSIGNED TO AT THE            *
+      **                          CLEARINGHOUSE.  THIS PROGRAM SORTS   *
+      **                          ALL B0 RECORDS IN THE STREAM BY      *
+      **                          NEIC BATCH NUMBER AND REPORTS ANY    *
+      **                          NUMBER THAT SHOWS UP ON MORE THAN    *
+      **                          ONE JOBNUM/BATCH-TYPE/BATCH-NUM      *
+      **                          COMBINATION AS A COLLISION.          *
+      ** RTC    08/09/26          ADDED B0-PROV-ID TO THE SORT REC AND *
+      **                          THE COLLISION COMPARE SO A NEIC      *
+      **                          BATCH NUMBER REUSED BY TWO DIFFERENT *
+      **                          BILLING PROVIDERS IS CAUGHT EVEN     *
+      **                          WHEN THE JOBNUM/BATCH-TYPE/BATCH-NUM *
+      **                          HAPPEN TO MATCH.                     *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD018.
+       AUTHOR.        BATCH CONTROL UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDB0RPT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK-FILE  ASSIGN TO SRTWK01.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(080).
+       SD  SORT-WORK-FILE.
+       01  SD-SORT-REC.
+           05  SD-NEIC-BATCH-NUMBER   PIC 9(009).
+           05  SD-JOBNUM              PIC X(008).
+           05  SD-BATCH-TYPE          PIC X(003).
+           05  SD-BATCH-NUM           PIC 9(002).
+           05  SD-PROV-ID             PIC X(013).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-SORT-EOF-SWITCH          PIC X(001)  VALUE 'N'.
+           88  WS-SORT-END-OF-FILE                 VALUE 'Y'.
+       77  WS-FIRST-REC-SWITCH         PIC X(001)  VALUE 'Y'.
+           88  WS-FIRST-RECORD                     VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-PRIOR-NEIC-BATCH-NUMBER  PIC 9(009)  VALUE ZERO.
+       01  WS-PRIOR-SORT-REC.
+           05  WS-PRIOR-JOBNUM         PIC X(008).
+           05  WS-PRIOR-BATCH-TYPE     PIC X(003).
+           05  WS-PRIOR-BATCH-NUM      PIC 9(002).
+           05  WS-PRIOR-PROV-ID        PIC X(013).
+       77  WS-COLLISION-COUNT          PIC 9(005)  COMP  VALUE ZERO.
+       01  WS-REPORT-DETAIL.
+           05  WS-D-NEIC-BATCH-NO      PIC 9(009).
+           05  FILLER                  PIC X(002).
+           05  WS-D-JOBNUM-1           PIC X(008).
+           05  FILLER                  PIC X(001).
+           05  WS-D-BATCH-1            PIC X(003).
+           05  FILLER                  PIC X(001).
+           05  WS-D-JOBNUM-2           PIC X(008).
+           05  FILLER                  PIC X(001).
+           05  WS-D-BATCH-2            PIC X(003).
+           05  FILLER                  PIC X(001).
+           05  WS-D-PROV-1             PIC X(013).
+           05  FILLER                  PIC X(001).
+           05  WS-D-PROV-2             PIC X(013).
+           05  FILLER                  PIC X(001).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN OUTPUT PCD-REPORT-FILE
+           MOVE 'NEIC-BATCH  JOBNUM-1  BAT JOBNUM-2  BAT PROV-ID-1    '
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           MOVE 'PROV-ID-2'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SD-NEIC-BATCH-NUMBER
+               INPUT PROCEDURE  3000-EXTRACT-B0    THRU 3000-EXIT
+               OUTPUT PROCEDURE 4000-FIND-COLLISION THRU 4000-EXIT
+           CLOSE PCD-REPORT-FILE
+           DISPLAY 'PCD018 - NEIC BATCH NUMBER COLLISIONS: '
+               WS-COLLISION-COUNT
+           STOP RUN.
+       3000-EXTRACT-B0.
+           OPEN INPUT PCD-CLAIM-FILE
+           PERFORM 3100-READ-CLAIM-FILE THRU 3100-EXIT
+           PERFORM 3200-PROCESS-RECORD  THRU 3200-EXIT
+               UNTIL WS-END-OF-FILE
+           CLOSE PCD-CLAIM-FILE.
+       3000-EXIT.
+           EXIT.
+       3100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       3100-EXIT.
+           EXIT.
+       3200-PROCESS-RECORD.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN B0-REC
+                   IF B0-NEIC-BATCH-NUMBER NOT = ZERO
+                       MOVE SPACES              TO SD-SORT-REC
+                       MOVE B0-NEIC-BATCH-NUMBER TO SD-NEIC-BATCH-NUMBER
+                       MOVE WS-CURRENT-JOBNUM   TO SD-JOBNUM
+                       MOVE B0-BATCH-TYPE       TO SD-BATCH-TYPE
+                       MOVE B0-BATCH-NUM        TO SD-BATCH-NUM
+                       MOVE B0-PROV-ID          TO SD-PROV-ID
+                       RELEASE SD-SORT-REC
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 3100-READ-CLAIM-FILE THRU 3100-EXIT.
+       3200-EXIT.
+           EXIT.
+       4000-FIND-COLLISION.
+           SET WS-FIRST-RECORD TO TRUE
+           PERFORM 4100-RETURN-SORT-REC THRU 4100-EXIT
+           PERFORM 4200-CHECK-RECORD THRU 4200-EXIT
+               UNTIL WS-SORT-END-OF-FILE.
+       4000-EXIT.
+           EXIT.
+       4100-RETURN-SORT-REC.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-SORT-END-OF-FILE TO TRUE
+           END-RETURN.
+       4100-EXIT.
+           EXIT.
+       4200-CHECK-RECORD.
+           IF NOT WS-FIRST-RECORD
+               IF SD-NEIC-BATCH-NUMBER = WS-PRIOR-NEIC-BATCH-NUMBER
+                   IF SD-JOBNUM NOT = WS-PRIOR-JOBNUM
+                    OR SD-BATCH-TYPE NOT = WS-PRIOR-BATCH-TYPE
+                    OR SD-BATCH-NUM NOT = WS-PRIOR-BATCH-NUM
+                    OR SD-PROV-ID NOT = WS-PRIOR-PROV-ID
+                       PERFORM 4300-WRITE-COLLISION THRU 4300-EXIT
+                   END-IF
+               END-IF
+           END-IF
+           MOVE 'N'                    TO WS-FIRST-REC-SWITCH
+           MOVE SD-NEIC-BATCH-NUMBER   TO WS-PRIOR-NEIC-BATCH-NUMBER
+           MOVE SD-JOBNUM              TO WS-PRIOR-JOBNUM
+           MOVE SD-BATCH-TYPE          TO WS-PRIOR-BATCH-TYPE
+           MOVE SD-BATCH-NUM           TO WS-PRIOR-BATCH-NUM
+           MOVE SD-PROV-ID             TO WS-PRIOR-PROV-ID
+           PERFORM 4100-RETURN-SORT-REC THRU 4100-EXIT.
+       4200-EXIT.
+           EXIT.
+       4300-WRITE-COLLISION.
+           MOVE SPACES                  TO WS-REPORT-DETAIL
+           MOVE SD-NEIC-BATCH-NUMBER    TO WS-D-NEIC-BATCH-NO
+           MOVE WS-PRIOR-JOBNUM         TO WS-D-JOBNUM-1
+           MOVE WS-PRIOR-BATCH-TYPE     TO WS-D-BATCH-1
+           MOVE SD-JOBNUM               TO WS-D-JOBNUM-2
+           MOVE SD-BATCH-TYPE           TO WS-D-BATCH-2
+           MOVE WS-PRIOR-PROV-ID        TO WS-D-PROV-1
+           MOVE SD-PROV-ID              TO WS-D-PROV-2
+           MOVE WS-REPORT-DETAIL        TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           ADD 1 TO WS-COLLISION-COUNT.
+       4300-EXIT.
+           EXIT.
