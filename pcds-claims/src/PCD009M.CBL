@@ -0,0 +1,160 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD009M             SYSTEM: PCDS                 *
+      **    D0-PYMT-SRCE-CODE (SOURCE-OF-PAYMENT) ONLINE MAINTENANCE   *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/09/26          INITIAL VERSION.  OPERATOR KEYS A    *
+      **                          SOP CODE AND ACTION (A=ADD,          *
+      **                          C=CHANGE, D=DELETE, I=INQUIRE)       *
+      **                          AGAINST PCDSOPCTL SO A NEW PAYER     *
+      **                          SOURCE-OF-PAYMENT CODE CAN BE ADDED  *
+      **                          WITHOUT A COORDINATED RECOMPILE OF   *
+      **                          PCD009 OR MCARDATA.                  *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD009M.
+       AUTHOR.        CLAIM EDIT UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/09/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-SOP-CTL-FILE ASSIGN TO PCDSOPCTL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PCD-SOP-CODE
+               FILE STATUS IS WS-SOP-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-SOP-CTL-FILE.
+       COPY PCDSOPTB.
+       WORKING-STORAGE SECTION.
+       77  WS-SOP-FILE-STATUS           PIC X(002)  VALUE SPACES.
+           88  WS-SOP-FILE-OK                       VALUE '00'.
+           88  WS-SOP-FILE-NOTFND                   VALUE '23'.
+           88  WS-SOP-FILE-DUPKEY                   VALUE '22'.
+       77  WS-EXIT-SWITCH                PIC X(001)  VALUE 'N'.
+           88  WS-EXIT-REQUESTED                     VALUE 'Y'.
+       77  WS-MESSAGE-LINE               PIC X(050)  VALUE SPACES.
+       77  WS-ENTERED-DESC               PIC X(030)  VALUE SPACES.
+       01  WS-ACTION-CODE                PIC X(001)  VALUE SPACES.
+           88  WS-ACTION-ADD                         VALUE 'A'.
+           88  WS-ACTION-CHANGE                      VALUE 'C'.
+           88  WS-ACTION-DELETE                      VALUE 'D'.
+           88  WS-ACTION-INQUIRE                     VALUE 'I'.
+           88  WS-ACTION-VALID    VALUE 'A' 'C' 'D' 'I'.
+       SCREEN SECTION.
+       01  SCR-MAINT-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COLUMN 20
+               VALUE 'PCD009M - SOP CODE TABLE MAINTENANCE'.
+           05  LINE 03 COLUMN 05 VALUE 'ACTION (A/C/D/I, BLANK=EXIT):'.
+           05  LINE 03 COLUMN 35
+               PIC X(001) TO WS-ACTION-CODE.
+           05  LINE 04 COLUMN 05 VALUE 'SOP CODE. . . . . . . . . . .'.
+           05  LINE 04 COLUMN 35
+               PIC X(001) TO PCD-SOP-CODE.
+           05  LINE 05 COLUMN 05 VALUE 'DESCRIPTION . . . . . . . . .'.
+           05  LINE 05 COLUMN 35
+               PIC X(030) USING PCD-SOP-DESC.
+           05  LINE 07 COLUMN 05
+               PIC X(050) FROM WS-MESSAGE-LINE.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+               UNTIL WS-EXIT-REQUESTED
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN I-O PCD-SOP-CTL-FILE.
+       1000-EXIT.
+           EXIT.
+       2000-PROCESS-REQUEST.
+           MOVE SPACES TO WS-ACTION-CODE
+           MOVE SPACES TO PCD-SOP-CTL-REC
+           MOVE SPACES TO WS-MESSAGE-LINE
+           DISPLAY SCR-MAINT-SCREEN
+           ACCEPT SCR-MAINT-SCREEN
+           IF WS-ACTION-CODE = SPACES
+               SET WS-EXIT-REQUESTED TO TRUE
+           ELSE
+               IF NOT WS-ACTION-VALID
+                   MOVE 'INVALID ACTION -- USE A, C, D OR I'
+                       TO WS-MESSAGE-LINE
+               ELSE
+                   EVALUATE TRUE
+                       WHEN WS-ACTION-ADD
+                           PERFORM 2100-ADD-SOP-CODE THRU 2100-EXIT
+                       WHEN WS-ACTION-CHANGE
+                           PERFORM 2200-CHANGE-SOP-CODE THRU 2200-EXIT
+                       WHEN WS-ACTION-DELETE
+                           PERFORM 2300-DELETE-SOP-CODE THRU 2300-EXIT
+                       WHEN WS-ACTION-INQUIRE
+                           PERFORM 2400-INQUIRE-SOP-CODE THRU 2400-EXIT
+                   END-EVALUATE
+               END-IF
+               DISPLAY SCR-MAINT-SCREEN
+               ACCEPT SCR-MAINT-SCREEN
+           END-IF.
+       2000-EXIT.
+           EXIT.
+       2100-ADD-SOP-CODE.
+           WRITE PCD-SOP-CTL-REC
+               INVALID KEY
+                   MOVE 'SOP CODE ALREADY ON FILE -- USE CHANGE'
+                       TO WS-MESSAGE-LINE
+               NOT INVALID KEY
+                   MOVE 'SOP CODE ADDED'
+                       TO WS-MESSAGE-LINE
+           END-WRITE.
+       2100-EXIT.
+           EXIT.
+       2200-CHANGE-SOP-CODE.
+           MOVE PCD-SOP-DESC TO WS-ENTERED-DESC
+           READ PCD-SOP-CTL-FILE
+               INVALID KEY
+                   MOVE 'SOP CODE NOT ON FILE -- USE ADD'
+                       TO WS-MESSAGE-LINE
+           END-READ
+           IF WS-SOP-FILE-OK
+               MOVE WS-ENTERED-DESC TO PCD-SOP-DESC
+               REWRITE PCD-SOP-CTL-REC
+               MOVE 'SOP CODE DESCRIPTION CHANGED'
+                   TO WS-MESSAGE-LINE
+           END-IF.
+       2200-EXIT.
+           EXIT.
+       2300-DELETE-SOP-CODE.
+           DELETE PCD-SOP-CTL-FILE
+               INVALID KEY
+                   MOVE 'SOP CODE NOT ON FILE'
+                       TO WS-MESSAGE-LINE
+               NOT INVALID KEY
+                   MOVE 'SOP CODE DELETED'
+                       TO WS-MESSAGE-LINE
+           END-DELETE.
+       2300-EXIT.
+           EXIT.
+       2400-INQUIRE-SOP-CODE.
+           READ PCD-SOP-CTL-FILE
+               INVALID KEY
+                   MOVE 'SOP CODE NOT ON FILE'
+                       TO WS-MESSAGE-LINE
+               NOT INVALID KEY
+                   MOVE 'SOP CODE FOUND'
+                       TO WS-MESSAGE-LINE
+           END-READ.
+       2400-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-SOP-CTL-FILE.
+       9000-EXIT.
+           EXIT.
