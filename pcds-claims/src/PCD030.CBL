@@ -0,0 +1,162 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD030              SYSTEM: PCDS                 *
+      **    DD EOMB AGING REPORT                                      *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  AGES EACH          *
+      **                          POPULATED DD-EOMB-DATE AGAINST       *
+      **                          TODAY'S DATE USING THE STANDARD      *
+      **                          30/360 DAY-COUNT CONVENTION AND      *
+      **                          BUCKETS IT INTO 0-30, 31-60, 61-90,  *
+      **                          AND OVER-90-DAY AGING CATEGORIES SO  *
+      **                          COB FOLLOW-UP CAN SEE HOW LONG AN    *
+      **                          EOMB HAS BEEN OUTSTANDING.           *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD030.
+       AUTHOR.        COB FOLLOW-UP UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDDDAGE
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-RUN-DATE                 PIC 9(008)  VALUE ZERO.
+       77  WS-RUN-DATE-CCYY            PIC 9(004)  VALUE ZERO.
+       77  WS-RUN-DATE-MM              PIC 9(002)  VALUE ZERO.
+       77  WS-RUN-DATE-DD              PIC 9(002)  VALUE ZERO.
+       77  WS-EOMB-DATE-CCYY           PIC 9(004)  VALUE ZERO.
+       77  WS-AGE-DAYS                 PIC S9(007)  VALUE ZERO.
+       77  WS-AGE-BUCKET                PIC X(010)  VALUE SPACES.
+       77  WS-INX                       PIC 9(002)  COMP  VALUE ZERO.
+       77  WS-EOMB-COUNT                PIC 9(005)  COMP  VALUE ZERO.
+       77  WS-BUCKET-0-30               PIC 9(005)  COMP  VALUE ZERO.
+       77  WS-BUCKET-31-60              PIC 9(005)  COMP  VALUE ZERO.
+       77  WS-BUCKET-61-90              PIC 9(005)  COMP  VALUE ZERO.
+       77  WS-BUCKET-OVER-90            PIC 9(005)  COMP  VALUE ZERO.
+       01  WS-REPORT-DETAIL.
+           05  WS-D-JOBNUM             PIC X(008).
+           05  FILLER                  PIC X(002).
+           05  WS-D-PAT-CNTL-NO        PIC X(020).
+           05  FILLER                  PIC X(002).
+           05  WS-D-EOMB-DATE          PIC X(008).
+           05  FILLER                  PIC X(002).
+           05  WS-D-AGE-DAYS           PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(002).
+           05  WS-D-AGE-BUCKET         PIC X(010).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-REPORT-FILE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE (1:4)   TO WS-RUN-DATE-CCYY
+           MOVE WS-RUN-DATE (5:2)   TO WS-RUN-DATE-MM
+           MOVE WS-RUN-DATE (7:2)   TO WS-RUN-DATE-DD
+           MOVE 'JOBNUM   PAT-CNTL-NO       EOMB-DT  AGE-DAYS  BUCKET'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN DD-REC
+                   PERFORM 2100-AGE-EOMB-DATES THRU 2100-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-AGE-EOMB-DATES.
+           PERFORM VARYING WS-INX FROM 1 BY 1 UNTIL WS-INX > 4
+               IF DD-EOMB-DATE (WS-INX) NOT = ZERO
+                   PERFORM 2200-COMPUTE-AGE THRU 2200-EXIT
+                   PERFORM 2300-WRITE-DETAIL THRU 2300-EXIT
+               END-IF
+           END-PERFORM.
+       2100-EXIT.
+           EXIT.
+       2200-COMPUTE-AGE.
+           COMPUTE WS-EOMB-DATE-CCYY =
+               (DD-EOMB-CC (WS-INX) * 100) + DD-EOMB-YY (WS-INX)
+           COMPUTE WS-AGE-DAYS =
+               ((WS-RUN-DATE-CCYY - WS-EOMB-DATE-CCYY) * 360)
+               + ((WS-RUN-DATE-MM - DD-EOMB-MM (WS-INX)) * 30)
+               + (WS-RUN-DATE-DD - DD-EOMB-DD (WS-INX))
+           EVALUATE TRUE
+               WHEN WS-AGE-DAYS NOT > 30
+                   MOVE '0-30'       TO WS-AGE-BUCKET
+                   ADD 1 TO WS-BUCKET-0-30
+               WHEN WS-AGE-DAYS NOT > 60
+                   MOVE '31-60'      TO WS-AGE-BUCKET
+                   ADD 1 TO WS-BUCKET-31-60
+               WHEN WS-AGE-DAYS NOT > 90
+                   MOVE '61-90'      TO WS-AGE-BUCKET
+                   ADD 1 TO WS-BUCKET-61-90
+               WHEN OTHER
+                   MOVE 'OVER 90'    TO WS-AGE-BUCKET
+                   ADD 1 TO WS-BUCKET-OVER-90
+           END-EVALUATE
+           ADD 1 TO WS-EOMB-COUNT.
+       2200-EXIT.
+           EXIT.
+       2300-WRITE-DETAIL.
+           MOVE SPACES                  TO WS-REPORT-DETAIL
+           MOVE WS-CURRENT-JOBNUM       TO WS-D-JOBNUM
+           MOVE DD-PAT-CNTL-NO          TO WS-D-PAT-CNTL-NO
+           MOVE DD-EOMB-DATE-X (WS-INX) TO WS-D-EOMB-DATE
+           MOVE WS-AGE-DAYS             TO WS-D-AGE-DAYS
+           MOVE WS-AGE-BUCKET           TO WS-D-AGE-BUCKET
+           MOVE WS-REPORT-DETAIL        TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE.
+       2300-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-REPORT-FILE
+           DISPLAY 'PCD030 - EOMB DATES AGED: ' WS-EOMB-COUNT
+           DISPLAY 'PCD030 - 0-30:   '   WS-BUCKET-0-30
+           DISPLAY 'PCD030 - 31-60:  '   WS-BUCKET-31-60
+           DISPLAY 'PCD030 - 61-90:  '   WS-BUCKET-61-90
+           DISPLAY 'PCD030 - OVER 90: '  WS-BUCKET-OVER-90.
+       9000-EXIT.
+           EXIT.
