@@ -0,0 +1,115 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD019              SYSTEM: PCDS                 *
+      **    E2 ORTHODONTIC MONTHS-REMAINING TICKLER EXTRACT            *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  EXTRACTS EVERY     *
+      **                          ACTIVE ORTHODONTIC CASE (E2) AND     *
+      **                          LISTS THE MONTHS OF TREATMENT        *
+      **                          REMAINING SO ORTHO REVIEW CAN        *
+      **                          TICKLER CASES THAT ARE NEARING       *
+      **                          COMPLETION OF THE COURSE OF          *
+      **                          TREATMENT.                           *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD019.
+       AUTHOR.        DENTAL/ORTHO REVIEW UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDE2TKL
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-TICKLER-COUNT            PIC 9(005)  COMP  VALUE ZERO.
+       01  WS-REPORT-DETAIL.
+           05  WS-D-JOBNUM             PIC X(008).
+           05  FILLER                  PIC X(002).
+           05  WS-D-PAT-CNTL-NO        PIC X(017).
+           05  FILLER                  PIC X(002).
+           05  WS-D-TOTAL-MONTHS       PIC X(002).
+           05  FILLER                  PIC X(002).
+           05  WS-D-MONTHS-REMAINING   PIC X(002).
+           05  FILLER                  PIC X(002).
+           05  WS-D-FIRST-VISIT        PIC X(008).
+           05  FILLER                  PIC X(033).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-REPORT-FILE
+           MOVE 'JOBNUM   PAT-CNTL-NO        TOT MO-REM FIRST-VISIT'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN E2-REC
+                   IF E2-ORTHODONTICS-INDICATOR > SPACE
+                    AND E2-MONTHS-REMAINING > ZERO
+                       PERFORM 2100-WRITE-TICKLER THRU 2100-EXIT
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-WRITE-TICKLER.
+           MOVE SPACES                    TO WS-REPORT-DETAIL
+           MOVE WS-CURRENT-JOBNUM         TO WS-D-JOBNUM
+           MOVE E2-PATIENT-CNTL-NO        TO WS-D-PAT-CNTL-NO
+           MOVE E2-ORTHODONTICS-TOTAL-MONTHS-X
+                                          TO WS-D-TOTAL-MONTHS
+           MOVE E2-MONTHS-REMAINING-X     TO WS-D-MONTHS-REMAINING
+           MOVE E2-FIRST-VISIT-DATE-X     TO WS-D-FIRST-VISIT
+           MOVE WS-REPORT-DETAIL          TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           ADD 1 TO WS-TICKLER-COUNT.
+       2100-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-REPORT-FILE
+           DISPLAY 'PCD019 - ORTHO TICKLER CASES EXTRACTED: '
+               WS-TICKLER-COUNT.
+       9000-EXIT.
+           EXIT.
