@@ -0,0 +1,240 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD031              SYSTEM: PCDS                 *
+      **    DN/DP/DS CONSOLIDATED REFERENCE-NUMBER INQUIRY             *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  DN CARRIES THE     *
+      **                          INSURED'S SECONDARY ID NUMBERS, DP   *
+      **                          THE PAYER'S SECONDARY ID NUMBERS,    *
+      **                          AND DS THE PAYER'S PROVIDER          *
+      **                          REFERENCE NUMBERS -- ALL AS          *
+      **                          QUALIFIER/VALUE TABLES KEYED TO THE  *
+      **                          SAME PAT-CNTL-NO.  THIS EXTRACT      *
+      **                          CONSOLIDATES EVERY POPULATED ENTRY   *
+      **                          FROM ALL THREE RECORDS INTO ONE      *
+      **                          REPORT SO AN INQUIRY CLERK CAN SEE   *
+      **                          ALL OF A CLAIM'S REFERENCE NUMBERS   *
+      **                          ON ONE LISTING.                      *
+      ** RTC    08/09/26          ALSO BUILDS THE PCDREFM MASTER (ONE  *
+      **                          ROW PER PAT-CNTL-NO, EVERY ENTRY     *
+      **                          SEEN FOR THAT CLAIM) SO PCD031I CAN  *
+      **                          OFFER THE SAME CONSOLIDATED VIEW AS  *
+      **                          AN ONLINE INQUIRY INSTEAD OF ONLY A  *
+      **                          PRINTED LISTING.                     *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD031.
+       AUTHOR.        CLAIMS INQUIRY UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDREFRPT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REF-MASTER ASSIGN TO PCDREFM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PCD-REFM-PAT-CNTL-NO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(080).
+       FD  PCD-REF-MASTER.
+       COPY PCDREFM.
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-INX                       PIC 9(002)  COMP  VALUE ZERO.
+       77  WS-REF-COUNT                 PIC 9(007)  COMP  VALUE ZERO.
+       77  WS-MASTER-COUNT              PIC 9(007)  COMP  VALUE ZERO.
+       01  WS-ENTRY-PARM.
+           05  WS-ENTRY-PAT-CNTL-NO     PIC X(020).
+           05  WS-ENTRY-SOURCE          PIC X(002).
+           05  WS-ENTRY-QUAL            PIC X(002).
+           05  WS-ENTRY-REF-NUMBER      PIC X(030).
+       01  WS-REPORT-DETAIL.
+           05  WS-D-JOBNUM             PIC X(008).
+           05  FILLER                  PIC X(001).
+           05  WS-D-PAT-CNTL-NO        PIC X(020).
+           05  FILLER                  PIC X(001).
+           05  WS-D-SOURCE             PIC X(002).
+           05  FILLER                  PIC X(001).
+           05  WS-D-QUAL               PIC X(002).
+           05  FILLER                  PIC X(001).
+           05  WS-D-REF-NUMBER         PIC X(030).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-REPORT-FILE
+           OPEN I-O    PCD-REF-MASTER
+           MOVE 'JOBNUM   PAT-CNTL-NO          SRC QUA REFERENCE-NUMBER'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN DN-REC
+                   PERFORM 2100-EXTRACT-DN THRU 2100-EXIT
+               WHEN DP-REC
+                   PERFORM 2200-EXTRACT-DP THRU 2200-EXIT
+               WHEN DS-REC
+                   PERFORM 2300-EXTRACT-DS THRU 2300-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-EXTRACT-DN.
+           PERFORM VARYING WS-INX FROM 1 BY 1 UNTIL WS-INX > 4
+               IF DN-INSURED-SEC-ID (WS-INX) > SPACES
+                   MOVE SPACES                 TO WS-REPORT-DETAIL
+                   MOVE WS-CURRENT-JOBNUM      TO WS-D-JOBNUM
+                   MOVE DN-PAT-CNTL-NO         TO WS-D-PAT-CNTL-NO
+                   MOVE 'DN'                   TO WS-D-SOURCE
+                   MOVE DN-INSURED-SEC-ID-QUAL (WS-INX)
+                                                TO WS-D-QUAL
+                   MOVE DN-INSURED-SEC-ID (WS-INX)
+                                                TO WS-D-REF-NUMBER
+                   MOVE WS-REPORT-DETAIL       TO PCD-REPORT-LINE
+                   WRITE PCD-REPORT-LINE
+                   ADD 1 TO WS-REF-COUNT
+                   MOVE DN-PAT-CNTL-NO          TO WS-ENTRY-PAT-CNTL-NO
+                   MOVE 'DN'                    TO WS-ENTRY-SOURCE
+                   MOVE DN-INSURED-SEC-ID-QUAL (WS-INX)
+                                                TO WS-ENTRY-QUAL
+                   MOVE DN-INSURED-SEC-ID (WS-INX)
+                                                TO WS-ENTRY-REF-NUMBER
+                   PERFORM 2900-STORE-REF-ENTRY THRU 2900-EXIT
+               END-IF
+           END-PERFORM.
+       2100-EXIT.
+           EXIT.
+       2200-EXTRACT-DP.
+           PERFORM VARYING WS-INX FROM 1 BY 1 UNTIL WS-INX > 3
+               IF DP-PAYER-SEC-ID (WS-INX) > SPACES
+                   MOVE SPACES                 TO WS-REPORT-DETAIL
+                   MOVE WS-CURRENT-JOBNUM      TO WS-D-JOBNUM
+                   MOVE DP-PAT-CNTL-NO         TO WS-D-PAT-CNTL-NO
+                   MOVE 'DP'                   TO WS-D-SOURCE
+                   MOVE DP-PAYER-SEC-ID-QUAL (WS-INX)
+                                                TO WS-D-QUAL
+                   MOVE DP-PAYER-SEC-ID (WS-INX)
+                                                TO WS-D-REF-NUMBER
+                   MOVE WS-REPORT-DETAIL       TO PCD-REPORT-LINE
+                   WRITE PCD-REPORT-LINE
+                   ADD 1 TO WS-REF-COUNT
+                   MOVE DP-PAT-CNTL-NO          TO WS-ENTRY-PAT-CNTL-NO
+                   MOVE 'DP'                    TO WS-ENTRY-SOURCE
+                   MOVE DP-PAYER-SEC-ID-QUAL (WS-INX)
+                                                TO WS-ENTRY-QUAL
+                   MOVE DP-PAYER-SEC-ID (WS-INX)
+                                                TO WS-ENTRY-REF-NUMBER
+                   PERFORM 2900-STORE-REF-ENTRY THRU 2900-EXIT
+               END-IF
+           END-PERFORM.
+       2200-EXIT.
+           EXIT.
+       2300-EXTRACT-DS.
+           PERFORM VARYING WS-INX FROM 1 BY 1 UNTIL WS-INX > 3
+               IF DS-PAYER-PROV-SEC-ID (WS-INX) > SPACES
+                   MOVE SPACES                 TO WS-REPORT-DETAIL
+                   MOVE WS-CURRENT-JOBNUM      TO WS-D-JOBNUM
+                   MOVE DS-PAT-CNTL-NO         TO WS-D-PAT-CNTL-NO
+                   MOVE 'DS'                   TO WS-D-SOURCE
+                   MOVE DS-PAYER-PROV-SEC-ID-QUAL (WS-INX)
+                                                TO WS-D-QUAL
+                   MOVE DS-PAYER-PROV-SEC-ID (WS-INX)
+                                                TO WS-D-REF-NUMBER
+                   MOVE WS-REPORT-DETAIL       TO PCD-REPORT-LINE
+                   WRITE PCD-REPORT-LINE
+                   ADD 1 TO WS-REF-COUNT
+                   MOVE DS-PAT-CNTL-NO          TO WS-ENTRY-PAT-CNTL-NO
+                   MOVE 'DS'                    TO WS-ENTRY-SOURCE
+                   MOVE DS-PAYER-PROV-SEC-ID-QUAL (WS-INX)
+                                                TO WS-ENTRY-QUAL
+                   MOVE DS-PAYER-PROV-SEC-ID (WS-INX)
+                                                TO WS-ENTRY-REF-NUMBER
+                   PERFORM 2900-STORE-REF-ENTRY THRU 2900-EXIT
+               END-IF
+           END-PERFORM.
+       2300-EXIT.
+           EXIT.
+      **----------------------------------------------------------------*
+      **   2900-STORE-REF-ENTRY -- MERGE ONE QUALIFIER/VALUE PAIR INTO  *
+      **                           THE PCDREFM ROW FOR ITS PAT-CNTL-NO, *
+      **                           APPENDING RATHER THAN OVERWRITING SO *
+      **                           PCD031I CAN SHOW EVERY ENTRY SEEN.   *
+      **----------------------------------------------------------------*
+       2900-STORE-REF-ENTRY.
+           MOVE WS-ENTRY-PAT-CNTL-NO TO PCD-REFM-PAT-CNTL-NO
+           READ PCD-REF-MASTER
+               INVALID KEY
+                   MOVE SPACES              TO PCD-REFM-REC
+                   MOVE WS-ENTRY-PAT-CNTL-NO TO PCD-REFM-PAT-CNTL-NO
+                   MOVE WS-CURRENT-JOBNUM   TO PCD-REFM-JOBNUM
+                   MOVE ZERO                TO PCD-REFM-ENTRY-COUNT
+           END-READ
+           IF PCD-REFM-ENTRY-COUNT < 10
+               ADD 1 TO PCD-REFM-ENTRY-COUNT
+               MOVE WS-ENTRY-SOURCE
+                   TO PCD-REFM-SOURCE (PCD-REFM-ENTRY-COUNT)
+               MOVE WS-ENTRY-QUAL
+                   TO PCD-REFM-QUAL (PCD-REFM-ENTRY-COUNT)
+               MOVE WS-ENTRY-REF-NUMBER
+                   TO PCD-REFM-REF-NUMBER (PCD-REFM-ENTRY-COUNT)
+               WRITE PCD-REFM-REC
+                   INVALID KEY
+                       REWRITE PCD-REFM-REC
+                           INVALID KEY
+                               DISPLAY 'PCD031 - REWRITE FAILED FOR '
+                                   PCD-REFM-PAT-CNTL-NO
+                       END-REWRITE
+               END-WRITE
+               ADD 1 TO WS-MASTER-COUNT
+           END-IF.
+       2900-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-REPORT-FILE
+           CLOSE PCD-REF-MASTER
+           DISPLAY 'PCD031 - REFERENCE NUMBERS CONSOLIDATED: '
+               WS-REF-COUNT
+           DISPLAY 'PCD031 - PCDREFM MASTER ROWS UPDATED: '
+               WS-MASTER-COUNT.
+       9000-EXIT.
+           EXIT.
