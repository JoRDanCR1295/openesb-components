@@ -0,0 +1,166 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD042              SYSTEM: PCDS                 *
+      **    GD OXYGEN-ORDER PHYSICIAN CREDENTIAL CROSS-CHECK          *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  GD CARRIES ONLY    *
+      **                          THE ORDERING PHYSICIAN'S ID AND      *
+      **                          PHONE -- THE CLAIM'S PROVIDER        *
+      **                          CREDENTIALS (NPI) ARE CARRIED ON THE *
+      **                          E6 RENDERING/ORDERING PROVIDER       *
+      **                          RECORDS FOR THE SAME CLAIM.  THIS    *
+      **                          JOB WATCHES EACH CLAIM (D0 THRU THE  *
+      **                          NEXT D0), COLLECTS EVERY E6 NPI SEEN *
+      **                          ON IT, AND ON EACH GD CONFIRMS THE   *
+      **                          ORDERING PROVIDER ID IS PRESENT AND  *
+      **                          MATCHES ONE OF THE CLAIM'S E6        *
+      **                          CREDENTIAL RECORDS BEFORE THE OXYGEN *
+      **                          ORDER IS ALLOWED TO PRICE.           *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD042.
+       AUTHOR.        DMEPOS FOLLOW-UP UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDGDCRD
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-CURRENT-PAT-CNTL-NUM     PIC X(020)  VALUE SPACES.
+       77  WS-CRED-COUNT                PIC 9(002)  COMP  VALUE ZERO.
+       01  WS-CRED-TABLE.
+           05  WS-CRED-ENTRY OCCURS 10 TIMES.
+               10  WS-CRED-NPI          PIC X(015).
+       77  WS-CRED-INX                  PIC 9(002)  COMP  VALUE ZERO.
+       77  WS-CRED-FOUND-SWITCH          PIC X(001)  VALUE 'N'.
+           88  WS-CRED-FOUND                         VALUE 'Y'.
+       77  WS-REASON-TEXT                PIC X(024)  VALUE SPACES.
+       77  WS-EXCEPTION-COUNT            PIC 9(005)  COMP  VALUE ZERO.
+       01  WS-REPORT-DETAIL.
+           05  WS-D-JOBNUM             PIC X(008).
+           05  FILLER                  PIC X(002).
+           05  WS-D-PAT-CNTL-NUM       PIC X(020).
+           05  FILLER                  PIC X(002).
+           05  WS-D-ORDER-PROV-ID      PIC X(015).
+           05  FILLER                  PIC X(002).
+           05  WS-D-REASON             PIC X(024).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-REPORT-FILE
+           MOVE 'JOBNUM   PAT-CNTL-NUM         ORDER-PROV-ID   REASON'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN D0-REC
+                   MOVE D0-PAT-CNTL-NUM TO WS-CURRENT-PAT-CNTL-NUM
+                   MOVE ZERO TO WS-CRED-COUNT
+               WHEN E6-REC
+                   PERFORM 2050-CAPTURE-CREDENTIAL THRU 2050-EXIT
+               WHEN GD-REC
+                   PERFORM 2100-CHECK-CREDENTIAL THRU 2100-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+      **----------------------------------------------------------------*
+      **   2050-CAPTURE-CREDENTIAL -- REMEMBER EVERY E6 NPI SEEN ON     *
+      **                              THIS CLAIM (TABLE FULL IS LEFT   *
+      **                              AS-IS; THE CLAIM IS NOT REJECTED *
+      **                              FOR CARRYING MORE PROVIDERS THAN *
+      **                              THE TABLE HOLDS).                *
+      **----------------------------------------------------------------*
+       2050-CAPTURE-CREDENTIAL.
+           IF E6-NAT-PROV-ID NOT = SPACES
+              AND WS-CRED-COUNT < 10
+               ADD 1 TO WS-CRED-COUNT
+               MOVE E6-NAT-PROV-ID
+                   TO WS-CRED-NPI (WS-CRED-COUNT)
+           END-IF.
+       2050-EXIT.
+           EXIT.
+       2100-CHECK-CREDENTIAL.
+           IF GD-ORDER-PROV-ID = SPACES
+               MOVE 'MISSING ORDER PROV ID' TO WS-REASON-TEXT
+               PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+           ELSE
+               PERFORM 2150-SEARCH-CREDENTIAL THRU 2150-EXIT
+               IF NOT WS-CRED-FOUND
+                   MOVE 'NO MATCHING CREDENTIAL' TO WS-REASON-TEXT
+                   PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+       2150-SEARCH-CREDENTIAL.
+           MOVE 'N' TO WS-CRED-FOUND-SWITCH
+           PERFORM VARYING WS-CRED-INX FROM 1 BY 1
+               UNTIL WS-CRED-INX > WS-CRED-COUNT
+               IF GD-ORDER-PROV-ID = WS-CRED-NPI (WS-CRED-INX)
+                   SET WS-CRED-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+       2150-EXIT.
+           EXIT.
+       2200-WRITE-EXCEPTION.
+           MOVE SPACES                  TO WS-REPORT-DETAIL
+           MOVE WS-CURRENT-JOBNUM       TO WS-D-JOBNUM
+           MOVE WS-CURRENT-PAT-CNTL-NUM TO WS-D-PAT-CNTL-NUM
+           MOVE GD-ORDER-PROV-ID        TO WS-D-ORDER-PROV-ID
+           MOVE WS-REASON-TEXT          TO WS-D-REASON
+           MOVE WS-REPORT-DETAIL        TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           ADD 1 TO WS-EXCEPTION-COUNT.
+       2200-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-REPORT-FILE
+           DISPLAY 'PCD042 - CREDENTIAL EXCEPTIONS FOUND: '
+               WS-EXCEPTION-COUNT.
+       9000-EXIT.
+           EXIT.
