@@ -0,0 +1,122 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD021              SYSTEM: PCDS                 *
+      **    ER CHIROPRACTIC TREATMENT-SERIES OVERAGE ALERT             *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  ER-TREATMENT-COUNT *
+      **                          IS THE NUMBER OF TREATMENTS BILLED   *
+      **                          SO FAR IN THE SERIES AND             *
+      **                          ER-TREATMENT-SERIES-PERIOD-CNT IS    *
+      **                          THE NUMBER AUTHORIZED FOR THE        *
+      **                          SERIES.  ANY CLAIM WHERE THE COUNT   *
+      **                          BILLED EXCEEDS THE SERIES LIMIT IS   *
+      **                          SUSPENDED FOR CHIROPRACTIC REVIEW.   *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD021.
+       AUTHOR.        CLAIM EDIT UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE    ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-SUSPENSE-FILE ASSIGN TO PCDSUSPQ
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-SUSPENSE-FILE
+           RECORDING MODE IS F.
+       01  FD-SUSPENSE-REC            PIC X(200).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       COPY PCDSUSP.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-CURRENT-BATCH-TYPE       PIC X(003)  VALUE SPACES.
+       77  WS-CURRENT-PAT-CNTL-NO      PIC X(020)  VALUE SPACES.
+       77  WS-TREATMENT-COUNT          PIC 9(007)  VALUE ZERO.
+       77  WS-TREATMENT-SERIES-LIMIT   PIC 9(005)  VALUE ZERO.
+       77  WS-SUSPENSE-COUNT           PIC 9(005)  COMP  VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-SUSPENSE-FILE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN B0-REC
+                   MOVE B0-BATCH-TYPE TO WS-CURRENT-BATCH-TYPE
+               WHEN D0-REC
+                   MOVE D0-PAT-CNTL-NUM TO WS-CURRENT-PAT-CNTL-NO
+               WHEN ER-REC
+                   PERFORM 2100-CHECK-OVERAGE THRU 2100-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-CHECK-OVERAGE.
+           IF ER-TREATMENT-COUNT NUMERIC
+            AND ER-TREATMENT-SERIES-PERIOD-CNT NUMERIC
+               MOVE ER-TREATMENT-COUNT TO WS-TREATMENT-COUNT
+               MOVE ER-TREATMENT-SERIES-PERIOD-CNT
+                   TO WS-TREATMENT-SERIES-LIMIT
+               IF WS-TREATMENT-SERIES-LIMIT > ZERO
+                AND WS-TREATMENT-COUNT > WS-TREATMENT-SERIES-LIMIT
+                   PERFORM 2200-WRITE-SUSPENSE THRU 2200-EXIT
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+       2200-WRITE-SUSPENSE.
+           MOVE SPACES                   TO PCD-SUSPENSE-REC
+           MOVE WS-CURRENT-JOBNUM        TO PCD-SUSP-JOBNUM
+           MOVE WS-CURRENT-BATCH-TYPE    TO PCD-SUSP-BATCH-TYPE
+           MOVE WS-CURRENT-PAT-CNTL-NO   TO PCD-SUSP-PAT-CNTL-NO
+           MOVE 'CHIRO'                  TO PCD-SUSP-REASON-CODE
+           MOVE 'CHIROPRACTIC TREATMENT COUNT EXCEEDS SERIES LIMIT'
+                                         TO PCD-SUSP-REASON-TEXT
+           MOVE 'PCD021'                 TO PCD-SUSP-SOURCE-PGM
+           MOVE PCD-SUSPENSE-REC         TO FD-SUSPENSE-REC
+           WRITE FD-SUSPENSE-REC
+           ADD 1 TO WS-SUSPENSE-COUNT.
+       2200-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-SUSPENSE-FILE
+           DISPLAY 'PCD021 - CHIROPRACTIC OVERAGES SUSPENDED: '
+               WS-SUSPENSE-COUNT.
+       9000-EXIT.
+           EXIT.
