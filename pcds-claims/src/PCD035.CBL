@@ -0,0 +1,150 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD035              SYSTEM: PCDS                 *
+      **    EM CLOCK-SKEW / SEQUENCING AUDIT                          *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  EM CARRIES UP TO   *
+      **                          8 DATE/TIME QUALIFIER ENTRIES PER    *
+      **                          CLAIM.  THIS AUDIT WALKS EACH        *
+      **                          POPULATED ENTRY IN TABLE ORDER AND   *
+      **                          FLAGS ANY DATE THAT FALLS BEFORE THE *
+      **                          PRIOR POPULATED ENTRY (OUT OF        *
+      **                          SEQUENCE) OR AFTER TODAY'S RUN DATE  *
+      **                          (CLOCK SKEW) SO EDI OPERATIONS CAN   *
+      **                          TRACE BAD TIMESTAMPS BACK TO THEIR   *
+      **                          SOURCE SYSTEM.                       *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD035.
+       AUTHOR.        EDI STANDARDS UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDEMAUD
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-RUN-DATE                 PIC 9(008)  VALUE ZERO.
+       77  WS-ENTRY-DATE-NUM           PIC 9(008)  VALUE ZERO.
+       77  WS-PRIOR-DATE-NUM           PIC 9(008)  VALUE ZERO.
+       77  WS-INX                      PIC 9(002)  COMP  VALUE ZERO.
+       77  WS-ENTRY-COUNT              PIC 9(007)  COMP  VALUE ZERO.
+       77  WS-AUDIT-COUNT              PIC 9(007)  COMP  VALUE ZERO.
+       77  WS-ISSUE-TEXT                PIC X(012)  VALUE SPACES.
+       01  WS-REPORT-DETAIL.
+           05  WS-D-JOBNUM             PIC X(008).
+           05  FILLER                  PIC X(002).
+           05  WS-D-PAT-CNTL-NUM       PIC X(020).
+           05  FILLER                  PIC X(002).
+           05  WS-D-QUAL               PIC X(003).
+           05  FILLER                  PIC X(002).
+           05  WS-D-DATE               PIC X(008).
+           05  FILLER                  PIC X(002).
+           05  WS-D-ISSUE              PIC X(012).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-REPORT-FILE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE 'JOBNUM   PAT-CNTL-NUM       QUA DATE     ISSUE'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN EM-REC
+                   PERFORM 2100-AUDIT-DATE-TIME THRU 2100-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-AUDIT-DATE-TIME.
+           MOVE ZERO TO WS-PRIOR-DATE-NUM
+           PERFORM VARYING WS-INX FROM 1 BY 1 UNTIL WS-INX > 8
+               IF EM-DATE-TIME-QUAL (WS-INX) > SPACES
+                   PERFORM 2200-CHECK-ENTRY THRU 2200-EXIT
+               END-IF
+           END-PERFORM.
+       2100-EXIT.
+           EXIT.
+       2200-CHECK-ENTRY.
+           ADD 1 TO WS-ENTRY-COUNT
+           MOVE EM-DATE-CC (WS-INX) TO WS-ENTRY-DATE-NUM (1:2)
+           MOVE EM-DATE-YY (WS-INX) TO WS-ENTRY-DATE-NUM (3:2)
+           MOVE EM-DATE-MM (WS-INX) TO WS-ENTRY-DATE-NUM (5:2)
+           MOVE EM-DATE-DD (WS-INX) TO WS-ENTRY-DATE-NUM (7:2)
+           IF WS-ENTRY-DATE-NUM > WS-RUN-DATE
+               MOVE 'FUTURE-DATE' TO WS-ISSUE-TEXT
+               PERFORM 2300-WRITE-AUDIT-LINE THRU 2300-EXIT
+           ELSE
+               IF WS-PRIOR-DATE-NUM > ZERO
+                  AND WS-ENTRY-DATE-NUM < WS-PRIOR-DATE-NUM
+                   MOVE 'OUT-OF-SEQ' TO WS-ISSUE-TEXT
+                   PERFORM 2300-WRITE-AUDIT-LINE THRU 2300-EXIT
+               END-IF
+           END-IF
+           MOVE WS-ENTRY-DATE-NUM TO WS-PRIOR-DATE-NUM.
+       2200-EXIT.
+           EXIT.
+       2300-WRITE-AUDIT-LINE.
+           MOVE SPACES                  TO WS-REPORT-DETAIL
+           MOVE WS-CURRENT-JOBNUM       TO WS-D-JOBNUM
+           MOVE EM-PAT-CNTL-NUM         TO WS-D-PAT-CNTL-NUM
+           MOVE EM-DATE-TIME-QUAL (WS-INX) TO WS-D-QUAL
+           MOVE WS-ENTRY-DATE-NUM       TO WS-D-DATE
+           MOVE WS-ISSUE-TEXT           TO WS-D-ISSUE
+           MOVE WS-REPORT-DETAIL        TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           ADD 1 TO WS-AUDIT-COUNT.
+       2300-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-REPORT-FILE
+           DISPLAY 'PCD035 - EM DATE/TIME ENTRIES SCANNED: '
+               WS-ENTRY-COUNT
+           DISPLAY 'PCD035 - SKEW/SEQUENCE ISSUES FLAGGED: '
+               WS-AUDIT-COUNT.
+       9000-EXIT.
+           EXIT.
