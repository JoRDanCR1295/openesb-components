@@ -0,0 +1,143 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD039              SYSTEM: PCDS                 *
+      **    BQ/BR/BS/BU PAY-TO-PROVIDER IDENTITY CONSOLIDATION         *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  BR CARRIES THE     *
+      **                          CORE PAY-TO-PROVIDER NAME/TAX-ID/    *
+      **                          NPI, BQ AN ADDITIONAL NAME LINE, AND *
+      **                          BS/BU SECONDARY REFERENCE NUMBERS --*
+      **                          ALL KEYED TO THE SAME BATCH-ID.      *
+      **                          THIS JOB CONSOLIDATES ALL FOUR INTO  *
+      **                          ONE PCDPTPM MASTER ROW PER JOBNUM/   *
+      **                          BATCH-ID SO DOWNSTREAM PROVIDER      *
+      **                          LOOKUPS DO NOT HAVE TO RE-ASSEMBLE   *
+      **                          THE IDENTITY FROM FOUR RECORD TYPES. *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD039.
+       AUTHOR.        PROVIDER FILE MAINTENANCE UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE    ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-PTP-MASTER    ASSIGN TO PCDPTPM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PCD-PTPM-KEY.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-PTP-MASTER.
+       COPY PCDPTPM.
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-CURRENT-BATCH-ID         PIC X(006)  VALUE SPACES.
+       77  WS-MASTER-COUNT              PIC 9(005)  COMP  VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN I-O    PCD-PTP-MASTER
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN BR-REC
+                   MOVE BR-BATCH-ID TO WS-CURRENT-BATCH-ID
+                   PERFORM 2100-FETCH-EXISTING THRU 2100-EXIT
+                   MOVE BR-PTP-ORG-OR-LNAME TO PCD-PTPM-ORG-OR-LNAME
+                   MOVE BR-PTP-FNAME        TO PCD-PTPM-FNAME
+                   MOVE BR-PTP-MI           TO PCD-PTPM-MI
+                   MOVE BR-PTP-TAX-ID-X     TO PCD-PTPM-TAX-ID
+                   MOVE BR-PTP-NPI          TO PCD-PTPM-NPI
+                   MOVE BR-PTP-TAXONOMY-CD  TO PCD-PTPM-TAXONOMY-CD
+                   PERFORM 2500-STORE-MASTER THRU 2500-EXIT
+               WHEN BQ-REC
+                   MOVE BQ-BATCH-ID TO WS-CURRENT-BATCH-ID
+                   PERFORM 2100-FETCH-EXISTING THRU 2100-EXIT
+                   MOVE BQ-HIPAA-BP-ADDL-NAME TO PCD-PTPM-ADDL-NAME
+                   PERFORM 2500-STORE-MASTER THRU 2500-EXIT
+               WHEN BS-REC
+                   MOVE BS-BATCH-ID TO WS-CURRENT-BATCH-ID
+                   PERFORM 2100-FETCH-EXISTING THRU 2100-EXIT
+                   MOVE BS-BPS-REF-QUAL (1) TO PCD-PTPM-BS-REF-QUAL
+                   MOVE BS-BPS-REF-NO (1)   TO PCD-PTPM-BS-REF-NO
+                   PERFORM 2500-STORE-MASTER THRU 2500-EXIT
+               WHEN BU-REC
+                   MOVE BU-BATCH-ID TO WS-CURRENT-BATCH-ID
+                   PERFORM 2100-FETCH-EXISTING THRU 2100-EXIT
+                   MOVE BU-PTP-REF-QUAL (1) TO PCD-PTPM-BU-REF-QUAL
+                   MOVE BU-PTP-REF-NO (1)   TO PCD-PTPM-BU-REF-NO
+                   PERFORM 2500-STORE-MASTER THRU 2500-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+      **----------------------------------------------------------------*
+      **   2100-FETCH-EXISTING -- LOAD ANY PRIOR ROW FOR THIS JOBNUM/   *
+      **                          BATCH-ID SO A LATER RECORD TYPE      *
+      **                          MERGES IN RATHER THAN OVERWRITES     *
+      **----------------------------------------------------------------*
+       2100-FETCH-EXISTING.
+           MOVE WS-CURRENT-JOBNUM   TO PCD-PTPM-JOBNUM
+           MOVE WS-CURRENT-BATCH-ID TO PCD-PTPM-BATCH-ID
+           READ PCD-PTP-MASTER
+               INVALID KEY
+                   MOVE SPACES              TO PCD-PTPM-REC
+                   MOVE WS-CURRENT-JOBNUM   TO PCD-PTPM-JOBNUM
+                   MOVE WS-CURRENT-BATCH-ID TO PCD-PTPM-BATCH-ID
+           END-READ.
+       2100-EXIT.
+           EXIT.
+       2500-STORE-MASTER.
+           WRITE PCD-PTPM-REC
+               INVALID KEY
+                   REWRITE PCD-PTPM-REC
+                       INVALID KEY
+                           DISPLAY 'PCD039 - REWRITE FAILED FOR '
+                               PCD-PTPM-KEY
+                   END-REWRITE
+           END-WRITE
+           ADD 1 TO WS-MASTER-COUNT.
+       2500-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-PTP-MASTER
+           DISPLAY 'PCD039 - PAY-TO-PROVIDER MASTER UPDATES: '
+               WS-MASTER-COUNT.
+       9000-EXIT.
+           EXIT.
