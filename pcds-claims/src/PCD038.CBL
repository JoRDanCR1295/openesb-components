@@ -0,0 +1,179 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD038              SYSTEM: PCDS                 *
+      **    F2 MEDICARE CROSSOVER RECONCILIATION                      *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  FOR EACH F2        *
+      **                          MEDICARE SUPPLEMENT LINE, COMPARES   *
+      **                          THE MEDICARE ALLOWED AMOUNT AGAINST  *
+      **                          THE SUBMITTED CHARGES (ALLOWED CAN   *
+      **                          NEVER EXCEED SUBMITTED) AND THE SUM  *
+      **                          OF THE DEDUCTIBLE, PATIENT-PAID AND  *
+      **                          PROVIDER-PAID AMOUNTS AGAINST THE    *
+      **                          ALLOWED AMOUNT, SO COB CAN SEE WHERE *
+      **                          A CROSSOVER LINE DOES NOT FOOT.      *
+      ** RTC    08/09/26          ADDED THE ACTUAL RECONCILIATION      *
+      **                          AGAINST THE MEDICARE 835 REMITTANCE  *
+      **                          FILE (PCD835RM, KEYED BY MEDICARE    *
+      **                          ICN/LINE-SEQ) THAT THIS REPORT WAS   *
+      **                          SUPPOSED TO RUN AGAINST -- ONCE THE  *
+      **                          REMITTANCE HAS ARRIVED FOR AN F2     *
+      **                          LINE, ITS ACTUAL MEDICARE-PAID       *
+      **                          ALLOWED AMOUNT IS COMPARED TO WHAT   *
+      **                          WE RECORDED ON F2, AND ANY DRIFT IS  *
+      **                          REPORTED SEPARATELY FROM THE         *
+      **                          INTERNAL FOOTING CHECKS ABOVE.       *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD038.
+       AUTHOR.        COB FOLLOW-UP UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDF2REC
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-835-FILE    ASSIGN TO PCD835RM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PCD-835-KEY
+               FILE STATUS IS WS-835-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(080).
+       FD  PCD-835-FILE.
+       COPY PCD835R.
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-835-FILE-STATUS          PIC X(002)  VALUE SPACES.
+           88  WS-835-FOUND                         VALUE '00'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-VARIANCE-AMOUNT          PIC S9(008)V99 COMP-3 VALUE ZERO.
+       77  WS-VARIANCE-COUNT           PIC 9(005)  COMP  VALUE ZERO.
+       77  WS-835-VARIANCE-COUNT       PIC 9(005)  COMP  VALUE ZERO.
+       77  WS-835-UNMATCHED-COUNT      PIC 9(005)  COMP  VALUE ZERO.
+       01  WS-REPORT-DETAIL.
+           05  WS-D-JOBNUM             PIC X(008).
+           05  FILLER                  PIC X(002).
+           05  WS-D-PAT-CNTL-NO        PIC X(017).
+           05  FILLER                  PIC X(002).
+           05  WS-D-REASON             PIC X(020).
+           05  FILLER                  PIC X(002).
+           05  WS-D-VARIANCE           PIC -ZZZ,ZZ9.99.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-REPORT-FILE
+           OPEN INPUT  PCD-835-FILE
+           MOVE 'JOBNUM   PAT-CNTL-NO      REASON            VARIANCE'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN F2-REC
+                   PERFORM 2100-CHECK-ALLOWED-VS-SUBM THRU 2100-EXIT
+                   PERFORM 2200-CHECK-PAID-BREAKOUT   THRU 2200-EXIT
+                   PERFORM 2400-CHECK-835-REMITTANCE  THRU 2400-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-CHECK-ALLOWED-VS-SUBM.
+           IF F2-MEDICARE-ALLOWED-AMT > F2-SUBMITTED-CHARGES
+               MOVE SPACES                  TO WS-REPORT-DETAIL
+               COMPUTE WS-VARIANCE-AMOUNT =
+                   F2-MEDICARE-ALLOWED-AMT - F2-SUBMITTED-CHARGES
+               MOVE 'ALLOWED OVER SUBM'     TO WS-D-REASON
+               PERFORM 2300-WRITE-VARIANCE  THRU 2300-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+       2200-CHECK-PAID-BREAKOUT.
+           COMPUTE WS-VARIANCE-AMOUNT =
+               F2-MEDICARE-ALLOWED-AMT
+               - (F2-MEDICARE-DEDUCT-AMT
+                  + F2-AMOUNT-PAID-TO-PATNT
+                  + F2-AMOUNT-PAID-TO-PROV)
+           IF WS-VARIANCE-AMOUNT NOT = ZERO
+               MOVE SPACES                TO WS-REPORT-DETAIL
+               MOVE 'ALLOWED BREAKOUT'    TO WS-D-REASON
+               PERFORM 2300-WRITE-VARIANCE THRU 2300-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+       2300-WRITE-VARIANCE.
+           MOVE WS-CURRENT-JOBNUM       TO WS-D-JOBNUM
+           MOVE F2-PATIENT-CONTROL-NO   TO WS-D-PAT-CNTL-NO
+           MOVE WS-VARIANCE-AMOUNT      TO WS-D-VARIANCE
+           MOVE WS-REPORT-DETAIL        TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           ADD 1 TO WS-VARIANCE-COUNT.
+       2300-EXIT.
+           EXIT.
+       2400-CHECK-835-REMITTANCE.
+           MOVE F2-MEDICARE-INT-CNTL-NO TO PCD-835-ICN
+           MOVE F2-SEQ-NUM              TO PCD-835-LINE-SEQ
+           READ PCD-835-FILE
+               INVALID KEY
+                   ADD 1 TO WS-835-UNMATCHED-COUNT
+               NOT INVALID KEY
+                   IF PCD-835-ALLOWED-AMT NOT = F2-MEDICARE-ALLOWED-AMT
+                       MOVE SPACES               TO WS-REPORT-DETAIL
+                       COMPUTE WS-VARIANCE-AMOUNT =
+                           PCD-835-ALLOWED-AMT - F2-MEDICARE-ALLOWED-AMT
+                       MOVE 'VS 835 REMIT'       TO WS-D-REASON
+                       PERFORM 2300-WRITE-VARIANCE THRU 2300-EXIT
+                       ADD 1 TO WS-835-VARIANCE-COUNT
+                   END-IF
+           END-READ.
+       2400-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-REPORT-FILE
+           CLOSE PCD-835-FILE
+           DISPLAY 'PCD038 - F2 CROSSOVER VARIANCES REPORTED: '
+               WS-VARIANCE-COUNT
+           DISPLAY 'PCD038 - F2 LINES VS 835 REMIT VARIANCES:  '
+               WS-835-VARIANCE-COUNT
+           DISPLAY 'PCD038 - F2 LINES WITH NO 835 REMIT YET:   '
+               WS-835-UNMATCHED-COUNT.
+       9000-EXIT.
+           EXIT.
