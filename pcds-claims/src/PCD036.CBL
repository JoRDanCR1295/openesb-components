@@ -0,0 +1,142 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD036              SYSTEM: PCDS                 *
+      **    C2/DV SPECIAL-HANDLING INTAKE CLASSIFIER                   *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  A C2 LEGAL         *
+      **                          REPRESENTATIVE RECORD MEANS THE      *
+      **                          CLAIM IS UNDER LITIGATION HOLD; A DV *
+      **                          CREDIT/DEBIT CARD RECORD MEANS THE   *
+      **                          CLAIM CARRIES CARDHOLDER DATA THAT   *
+      **                          HAS TO BE HANDLED UNDER PCI RULES.   *
+      **                          THIS EXTRACT WATCHES EACH CLAIM (D0  *
+      **                          THRU THE NEXT D0) AND LISTS ONLY     *
+      **                          THOSE NEEDING SPECIAL INTAKE         *
+      **                          HANDLING SO THEY CAN BE ROUTED TO    *
+      **                          THE RIGHT QUEUE INSTEAD OF NORMAL    *
+      **                          PROCESSING.                          *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD036.
+       AUTHOR.        CLAIMS INTAKE UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDSPHRPT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-CURRENT-PAT-CNTL-NUM     PIC X(017)  VALUE SPACES.
+       77  WS-CLAIM-OPEN-SWITCH        PIC X(001)  VALUE 'N'.
+           88  WS-CLAIM-OPEN                       VALUE 'Y'.
+       77  WS-LEGAL-SEEN-SWITCH        PIC X(001)  VALUE 'N'.
+           88  WS-LEGAL-SEEN                       VALUE 'Y'.
+       77  WS-CARD-SEEN-SWITCH         PIC X(001)  VALUE 'N'.
+           88  WS-CARD-SEEN                        VALUE 'Y'.
+       77  WS-CLAIM-COUNT               PIC 9(007)  COMP  VALUE ZERO.
+       77  WS-FLAGGED-COUNT             PIC 9(007)  COMP  VALUE ZERO.
+       01  WS-REPORT-DETAIL.
+           05  WS-D-JOBNUM             PIC X(008).
+           05  FILLER                  PIC X(002).
+           05  WS-D-PAT-CNTL-NUM       PIC X(017).
+           05  FILLER                  PIC X(002).
+           05  WS-D-CLASS              PIC X(012).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           IF WS-CLAIM-OPEN
+               PERFORM 2500-CHECK-CLAIM-END THRU 2500-EXIT
+           END-IF
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-REPORT-FILE
+           MOVE 'JOBNUM   PAT-CNTL-NUM      CLASS'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN D0-REC
+                   IF WS-CLAIM-OPEN
+                       PERFORM 2500-CHECK-CLAIM-END THRU 2500-EXIT
+                   END-IF
+                   MOVE D0-PAT-CNTL-NUM TO WS-CURRENT-PAT-CNTL-NUM
+                   MOVE 'N' TO WS-LEGAL-SEEN-SWITCH
+                   MOVE 'N' TO WS-CARD-SEEN-SWITCH
+                   SET WS-CLAIM-OPEN TO TRUE
+                   ADD 1 TO WS-CLAIM-COUNT
+               WHEN C2-REC
+                   SET WS-LEGAL-SEEN TO TRUE
+               WHEN DV-REC
+                   SET WS-CARD-SEEN TO TRUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2500-CHECK-CLAIM-END.
+           IF WS-LEGAL-SEEN OR WS-CARD-SEEN
+               MOVE SPACES                  TO WS-REPORT-DETAIL
+               MOVE WS-CURRENT-JOBNUM       TO WS-D-JOBNUM
+               MOVE WS-CURRENT-PAT-CNTL-NUM TO WS-D-PAT-CNTL-NUM
+               EVALUATE TRUE
+                   WHEN WS-LEGAL-SEEN AND WS-CARD-SEEN
+                       MOVE 'BOTH'          TO WS-D-CLASS
+                   WHEN WS-LEGAL-SEEN
+                       MOVE 'LEGAL'         TO WS-D-CLASS
+                   WHEN OTHER
+                       MOVE 'CREDIT-CARD'   TO WS-D-CLASS
+               END-EVALUATE
+               MOVE WS-REPORT-DETAIL        TO PCD-REPORT-LINE
+               WRITE PCD-REPORT-LINE
+               ADD 1 TO WS-FLAGGED-COUNT
+           END-IF
+           MOVE 'N' TO WS-CLAIM-OPEN-SWITCH.
+       2500-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-REPORT-FILE
+           DISPLAY 'PCD036 - CLAIMS SCANNED: '   WS-CLAIM-COUNT
+           DISPLAY 'PCD036 - SPECIAL-HANDLING FLAGGED: '
+               WS-FLAGGED-COUNT.
+       9000-EXIT.
+           EXIT.
