@@ -0,0 +1,203 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD025              SYSTEM: PCDS                 *
+      **    A0-FORMAT-VERS-CODE FORMAT-MIX BATCH ALERT                 *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  THE A0 FORMAT-     *
+      **                          VERSION-CODE DECLARES WHETHER THE    *
+      **                          JOB IS A MEDICAL OR DENTAL FORMAT.   *
+      **                          EVERY B0 BATCH IN THE JOB IS         *
+      **                          EXPECTED TO MATCH THAT FAMILY.  A    *
+      **                          DENTAL BATCH TYPE UNDER A MEDICAL    *
+      **                          FORMAT CODE (OR VICE VERSA), OR AN   *
+      **                          UNRECOGNIZED FORMAT CODE, IS         *
+      **                          SUSPENDED AS A FORMAT-MIX ALERT.     *
+      ** RTC    08/09/26          ADDED THE OTHER HALF OF THE FORMAT-  *
+      **                          MIX CHECK THIS REPORT WAS ALWAYS     *
+      **                          SUPPOSED TO CATCH -- A JOB WHOSE A0  *
+      **                          FORMAT-VERSION-CODE DECLARES X12N    *
+      **                          837 (HIPAA) THAT STILL CARRIES A     *
+      **                          LEGACY NSF EA/EB RECORD, OR A JOB    *
+      **                          DECLARED NSF-200 THAT CARRIES A      *
+      **                          HIPAA-ERA EK/EM/EN RECORD.  PCD033   *
+      **                          COUNTS EA/EB/EK/EM/EN JOB-WIDE FOR   *
+      **                          MIGRATION TRACKING BUT DOES NOT TIE  *
+      **                          THAT BACK TO WHAT A0 CLAIMS THE JOB  *
+      **                          IS -- THIS CHECK TIES THE JOB'S      *
+      **                          DECLARED FORMAT BACK TO THE ACTUAL   *
+      **                          EA/EB/EK/EM/EN RECORDS ON THE CLAIM, *
+      **                          WHICH PCD033'S JOB-WIDE TALLY DOES   *
+      **                          NOT DO.                              *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD025.
+       AUTHOR.        DATA CENTER CONTROL UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE    ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-SUSPENSE-FILE ASSIGN TO PCDSUSPQ
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-SUSPENSE-FILE
+           RECORDING MODE IS F.
+       01  FD-SUSPENSE-REC            PIC X(200).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       COPY PCDSUSP.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-FORMAT-FAMILY            PIC X(001)  VALUE SPACE.
+           88  WS-FORMAT-MEDICAL                   VALUE 'M'.
+           88  WS-FORMAT-DENTAL                     VALUE 'D'.
+       77  WS-VERSION-TRACK            PIC X(001)  VALUE SPACE.
+           88  WS-TRACK-NSF                        VALUE 'N'.
+           88  WS-TRACK-HIPAA                      VALUE 'H'.
+       77  WS-SUSPENSE-COUNT           PIC 9(005)  COMP  VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-SUSPENSE-FILE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+                   PERFORM 2100-SET-FORMAT-FAMILY THRU 2100-EXIT
+               WHEN B0-REC
+                   PERFORM 2200-CHECK-BATCH-FAMILY THRU 2200-EXIT
+               WHEN EA-REC
+               WHEN EB-REC
+                   PERFORM 2400-CHECK-VERSION-TRACK THRU 2400-EXIT
+               WHEN EK-REC
+               WHEN EM-REC
+               WHEN EN-REC
+                   PERFORM 2400-CHECK-VERSION-TRACK THRU 2400-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-SET-FORMAT-FAMILY.
+           EVALUATE TRUE
+               WHEN MCDS-WEBMD-MEDICAL-21
+               WHEN MCDS-WEBMD-MEDICAL-30
+               WHEN PCDS-320-WEBMD-PROF-100
+               WHEN X12N-837-PROF-4010
+               WHEN NSF-200-MEDICAL
+                   MOVE 'M' TO WS-FORMAT-FAMILY
+               WHEN DCDS-WEBMD-DENTAL-21
+               WHEN DCDS-WEBMD-DENTAL-30
+               WHEN PCDS-320-WEBMD-ADA-100
+               WHEN X12N-837-DENTAL-4010
+               WHEN NSF-200-DENTAL
+                   MOVE 'D' TO WS-FORMAT-FAMILY
+               WHEN OTHER
+                   MOVE SPACE TO WS-FORMAT-FAMILY
+           END-EVALUATE
+           EVALUATE TRUE
+               WHEN NSF-200-MEDICAL
+               WHEN NSF-200-DENTAL
+                   MOVE 'N' TO WS-VERSION-TRACK
+               WHEN X12N-837-PROF-4010
+               WHEN X12N-837-DENTAL-4010
+                   MOVE 'H' TO WS-VERSION-TRACK
+               WHEN OTHER
+                   MOVE SPACE TO WS-VERSION-TRACK
+           END-EVALUATE
+           IF NOT VALID-FORMAT-VERSION-CODE
+               MOVE SPACES                  TO PCD-SUSPENSE-REC
+               MOVE 'FMTCD'                  TO PCD-SUSP-REASON-CODE
+               MOVE 'UNRECOGNIZED A0 FORMAT-VERSION-CODE'
+                                             TO PCD-SUSP-REASON-TEXT
+               PERFORM 2300-WRITE-SUSPENSE THRU 2300-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+       2200-CHECK-BATCH-FAMILY.
+           IF WS-FORMAT-MEDICAL
+            AND (B0-DENTAL-BATCH OR B0-DENTAL-ENCOUNTERS
+             OR  B0-PHARMACY-BATCH)
+               MOVE SPACES                  TO PCD-SUSPENSE-REC
+               MOVE B0-BATCH-TYPE           TO PCD-SUSP-BATCH-TYPE
+               MOVE 'FMTMIX'                 TO PCD-SUSP-REASON-CODE
+               MOVE 'NON-MEDICAL BATCH TYPE UNDER MEDICAL FORMAT'
+                                             TO PCD-SUSP-REASON-TEXT
+               PERFORM 2300-WRITE-SUSPENSE THRU 2300-EXIT
+           END-IF
+           IF WS-FORMAT-DENTAL
+            AND NOT (B0-DENTAL-BATCH OR B0-DENTAL-ENCOUNTERS)
+               MOVE SPACES                  TO PCD-SUSPENSE-REC
+               MOVE B0-BATCH-TYPE           TO PCD-SUSP-BATCH-TYPE
+               MOVE 'FMTMIX'                 TO PCD-SUSP-REASON-CODE
+               MOVE 'NON-DENTAL BATCH TYPE UNDER DENTAL FORMAT'
+                                             TO PCD-SUSP-REASON-TEXT
+               PERFORM 2300-WRITE-SUSPENSE THRU 2300-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+       2300-WRITE-SUSPENSE.
+           MOVE WS-CURRENT-JOBNUM        TO PCD-SUSP-JOBNUM
+           MOVE 'PCD025'                 TO PCD-SUSP-SOURCE-PGM
+           MOVE PCD-SUSPENSE-REC         TO FD-SUSPENSE-REC
+           WRITE FD-SUSPENSE-REC
+           ADD 1 TO WS-SUSPENSE-COUNT.
+       2300-EXIT.
+           EXIT.
+       2400-CHECK-VERSION-TRACK.
+           EVALUATE TRUE
+               WHEN (EA-REC OR EB-REC) AND WS-TRACK-HIPAA
+                   MOVE SPACES                  TO PCD-SUSPENSE-REC
+                   MOVE 'FMTMIX'                 TO PCD-SUSP-REASON-CODE
+                   MOVE 'LEGACY NSF RECORD UNDER HIPAA FORMAT CODE'
+                                                 TO PCD-SUSP-REASON-TEXT
+                   PERFORM 2300-WRITE-SUSPENSE THRU 2300-EXIT
+               WHEN (EK-REC OR EM-REC OR EN-REC) AND WS-TRACK-NSF
+                   MOVE SPACES                  TO PCD-SUSPENSE-REC
+                   MOVE 'FMTMIX'                 TO PCD-SUSP-REASON-CODE
+                   MOVE 'HIPAA-ERA RECORD UNDER NSF FORMAT CODE'
+                                                 TO PCD-SUSP-REASON-TEXT
+                   PERFORM 2300-WRITE-SUSPENSE THRU 2300-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       2400-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-SUSPENSE-FILE
+           DISPLAY 'PCD025 - FORMAT-MIX ALERTS RAISED: '
+               WS-SUSPENSE-COUNT.
+       9000-EXIT.
+           EXIT.
