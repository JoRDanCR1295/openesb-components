@@ -0,0 +1,146 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD000              SYSTEM: PCDS                 *
+      **    XTEND VALIDATOR-MESSAGE REPORT BY PAYOR AND JOB NUMBER    *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  WALKS THE KZ      *
+      **                          CORN-AND-ERROR-MESSAGE RECORDS      *
+      **                          CHAINED TO EACH A0/B0/D0 AND LISTS  *
+      **                          ONE LINE PER XTEND VALIDATOR ERROR, *
+      **                          GROUPED BY D0-PAYOR-ID AND BY THE   *
+      **                          A0-UNIQUE-JOBNUM THE BATCH CAME IN  *
+      **                          UNDER.                              *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD000.
+       AUTHOR.        EDI REPORTING UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE   ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE  ASSIGN TO KZRPTOUT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(132).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-CURRENT-PAYOR-ID         PIC X(005)  VALUE SPACES.
+       77  WS-ERROR-COUNT              PIC 9(007)  COMP  VALUE ZERO.
+       77  WS-SUBSCRIPT                PIC 9(002)  COMP  VALUE ZERO.
+       01  WS-REPORT-HEADING.
+           05  FILLER                  PIC X(010)  VALUE 'JOBNUM'.
+           05  FILLER                  PIC X(010)  VALUE 'PAYOR-ID'.
+           05  FILLER                  PIC X(020)  VALUE 'PAT-CNTL-NUM'.
+           05  FILLER                  PIC X(006)  VALUE 'RT'.
+           05  FILLER                  PIC X(006)  VALUE 'SEQ'.
+           05  FILLER                  PIC X(006)  VALUE 'FLD'.
+           05  FILLER                  PIC X(020)  VALUE 'ERROR-CODE'.
+           05  FILLER                  PIC X(020)  VALUE 'ERROR-DATA'.
+       01  WS-DETAIL-LINE.
+           05  WS-D-JOBNUM             PIC X(010).
+           05  WS-D-PAYOR              PIC X(010).
+           05  WS-D-PATCNTL            PIC X(020).
+           05  WS-D-RECTYPE            PIC X(006).
+           05  WS-D-SEQ                PIC X(006).
+           05  WS-D-FIELD              PIC X(006).
+           05  WS-D-ERRCODE            PIC X(020).
+           05  WS-D-ERRDATA            PIC X(020).
+       PROCEDURE DIVISION.
+      **----------------------------------------------------------------*
+      **   0000-MAINLINE                                                *
+      **----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE       THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS  THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE        THRU 9000-EXIT
+           STOP RUN.
+      **----------------------------------------------------------------*
+      **   1000-INITIALIZE                                              *
+      **----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-REPORT-FILE
+           MOVE WS-REPORT-HEADING TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+      **----------------------------------------------------------------*
+      **   1100-READ-CLAIM-FILE                                        *
+      **----------------------------------------------------------------*
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+      **----------------------------------------------------------------*
+      **   2000-PROCESS-RECORDS                                        *
+      **----------------------------------------------------------------*
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN D0-REC
+                   MOVE D0-PAYOR-ID TO WS-CURRENT-PAYOR-ID
+               WHEN KZ-REC
+                   PERFORM 2100-WRITE-KZ-DETAIL THRU 2100-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+      **----------------------------------------------------------------*
+      **   2100-WRITE-KZ-DETAIL -- ONE LINE PER POPULATED KZ ERROR SLOT *
+      **----------------------------------------------------------------*
+       2100-WRITE-KZ-DETAIL.
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-SUBSCRIPT > 4
+               IF KZ-TBL-ERR-CODE (WS-SUBSCRIPT) > SPACES
+                   MOVE SPACES            TO WS-DETAIL-LINE
+                   MOVE WS-CURRENT-JOBNUM TO WS-D-JOBNUM
+                   MOVE WS-CURRENT-PAYOR-ID TO WS-D-PAYOR
+                   MOVE KZ-PAT-CNTL-NUM   TO WS-D-PATCNTL
+                   MOVE KZ-TBL-ERR-RT  (WS-SUBSCRIPT) TO WS-D-RECTYPE
+                   MOVE KZ-TBL-ERR-SEQ (WS-SUBSCRIPT) TO WS-D-SEQ
+                   MOVE KZ-TBL-ERR-FIELD (WS-SUBSCRIPT) TO WS-D-FIELD
+                   MOVE KZ-TBL-ERR-CODE (WS-SUBSCRIPT) TO WS-D-ERRCODE
+                   MOVE KZ-TBL-ERR-DATA (WS-SUBSCRIPT) TO WS-D-ERRDATA
+                   MOVE WS-DETAIL-LINE    TO PCD-REPORT-LINE
+                   WRITE PCD-REPORT-LINE
+                   ADD 1 TO WS-ERROR-COUNT
+               END-IF
+           END-PERFORM.
+       2100-EXIT.
+           EXIT.
+      **----------------------------------------------------------------*
+      **   9000-TERMINATE                                               *
+      **----------------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-REPORT-FILE
+           DISPLAY 'PCD000 - KZ VALIDATOR ERRORS: ' WS-ERROR-COUNT.
+       9000-EXIT.
+           EXIT.
