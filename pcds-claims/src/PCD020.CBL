@@ -0,0 +1,138 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD020              SYSTEM: PCDS                 *
+      **    EP/EQ AMBULANCE MEDICAL-NECESSITY CROSS-CHECK             *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  AN EP AMBULANCE    *
+      **                          TRANSPORT RECORD IS ONLY PAYABLE     *
+      **                          WHEN THE SAME CLAIM ALSO CARRIES AN  *
+      **                          EQ CERTIFICATION RECORD WITH AT      *
+      **                          LEAST ONE CERTIFICATION CATEGORY     *
+      **                          POPULATED, ESTABLISHING MEDICAL      *
+      **                          NECESSITY FOR THE TRANSPORT.  THIS   *
+      **                          EDIT WATCHES EACH CLAIM (D0 THRU     *
+      **                          THE NEXT D0) FOR THAT COMBINATION    *
+      **                          AND SUSPENDS ANY CLAIM WHERE EP      *
+      **                          SHOWS UP WITHOUT A QUALIFYING EQ.    *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD020.
+       AUTHOR.        CLAIM EDIT UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE    ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-SUSPENSE-FILE ASSIGN TO PCDSUSPQ
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-SUSPENSE-FILE
+           RECORDING MODE IS F.
+       01  FD-SUSPENSE-REC            PIC X(200).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       COPY PCDSUSP.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-CURRENT-BATCH-TYPE       PIC X(003)  VALUE SPACES.
+       77  WS-CURRENT-PAT-CNTL-NO      PIC X(020)  VALUE SPACES.
+       77  WS-CLAIM-OPEN-SWITCH        PIC X(001)  VALUE 'N'.
+           88  WS-CLAIM-OPEN                       VALUE 'Y'.
+       77  WS-EP-SEEN-SWITCH           PIC X(001)  VALUE 'N'.
+           88  WS-EP-SEEN                          VALUE 'Y'.
+       77  WS-EQ-CERT-SEEN-SWITCH      PIC X(001)  VALUE 'N'.
+           88  WS-EQ-CERT-SEEN                     VALUE 'Y'.
+       77  WS-SUSPENSE-COUNT           PIC 9(005)  COMP  VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           IF WS-CLAIM-OPEN
+               PERFORM 2500-CHECK-CLAIM-END THRU 2500-EXIT
+           END-IF
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-SUSPENSE-FILE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN B0-REC
+                   MOVE B0-BATCH-TYPE TO WS-CURRENT-BATCH-TYPE
+               WHEN D0-REC
+                   IF WS-CLAIM-OPEN
+                       PERFORM 2500-CHECK-CLAIM-END THRU 2500-EXIT
+                   END-IF
+                   MOVE D0-PAT-CNTL-NUM TO WS-CURRENT-PAT-CNTL-NO
+                   MOVE 'N' TO WS-EP-SEEN-SWITCH WS-EQ-CERT-SEEN-SWITCH
+                   SET WS-CLAIM-OPEN TO TRUE
+               WHEN EP-REC
+                   SET WS-EP-SEEN TO TRUE
+               WHEN EQ-REC
+                   PERFORM 2100-CHECK-EQ-CERT THRU 2100-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-CHECK-EQ-CERT.
+           PERFORM VARYING EQ-INX FROM 1 BY 1
+               UNTIL EQ-INX > 3
+               IF EQ-CERTIFICATION-CATEGORY (EQ-INX) > SPACES
+                   SET WS-EQ-CERT-SEEN TO TRUE
+               END-IF
+           END-PERFORM.
+       2100-EXIT.
+           EXIT.
+       2500-CHECK-CLAIM-END.
+           IF WS-EP-SEEN AND NOT WS-EQ-CERT-SEEN
+               MOVE SPACES                   TO PCD-SUSPENSE-REC
+               MOVE WS-CURRENT-JOBNUM        TO PCD-SUSP-JOBNUM
+               MOVE WS-CURRENT-BATCH-TYPE    TO PCD-SUSP-BATCH-TYPE
+               MOVE WS-CURRENT-PAT-CNTL-NO   TO PCD-SUSP-PAT-CNTL-NO
+               MOVE 'AMBNC'                  TO PCD-SUSP-REASON-CODE
+               MOVE 'AMBULANCE TRANSPORT WITH NO EQ CERTIFICATION'
+                                             TO PCD-SUSP-REASON-TEXT
+               MOVE 'PCD020'                 TO PCD-SUSP-SOURCE-PGM
+               MOVE PCD-SUSPENSE-REC         TO FD-SUSPENSE-REC
+               WRITE FD-SUSPENSE-REC
+               ADD 1 TO WS-SUSPENSE-COUNT
+           END-IF
+           MOVE 'N' TO WS-CLAIM-OPEN-SWITCH.
+       2500-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-SUSPENSE-FILE
+           DISPLAY 'PCD020 - AMBULANCE CLAIMS SUSPENDED: '
+               WS-SUSPENSE-COUNT.
+       9000-EXIT.
+           EXIT.
