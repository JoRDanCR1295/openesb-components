@@ -0,0 +1,112 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD032              SYSTEM: PCDS                 *
+      **    DQ PAYER CALL-LIST EXTRACT                                *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  EXTRACTS EVERY DQ  *
+      **                          PAYER CONTACT RECORD THAT CARRIES A  *
+      **                          USABLE PHONE NUMBER INTO A CALL-LIST *
+      **                          SO FOLLOW-UP STAFF CAN WORK DOWN THE *
+      **                          LIST WITHOUT HAVING TO PULL EACH     *
+      **                          CLAIM INDIVIDUALLY.                  *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD032.
+       AUTHOR.        CLAIMS FOLLOW-UP UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDDQCAL
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-CALL-LIST-COUNT          PIC 9(007)  COMP  VALUE ZERO.
+       01  WS-REPORT-DETAIL.
+           05  WS-D-JOBNUM             PIC X(008).
+           05  FILLER                  PIC X(001).
+           05  WS-D-PAT-CNTL-NO        PIC X(020).
+           05  FILLER                  PIC X(001).
+           05  WS-D-PHONE              PIC X(010).
+           05  FILLER                  PIC X(001).
+           05  WS-D-PHONE-EXT          PIC X(006).
+           05  FILLER                  PIC X(001).
+           05  WS-D-CONTACT-NAME       PIC X(030).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-REPORT-FILE
+           MOVE 'JOBNUM   PAT-CNTL-NO        PHONE      EXT   CONTACT'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN DQ-REC
+                   IF DQ-PAYER-PHONE NOT = ZERO
+                       PERFORM 2100-WRITE-CALL-LIST THRU 2100-EXIT
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-WRITE-CALL-LIST.
+           MOVE SPACES                   TO WS-REPORT-DETAIL
+           MOVE WS-CURRENT-JOBNUM        TO WS-D-JOBNUM
+           MOVE DQ-PAT-CNTL-NO           TO WS-D-PAT-CNTL-NO
+           MOVE DQ-PAYER-PHONE-X         TO WS-D-PHONE
+           MOVE DQ-PAYER-PHONE-EXT       TO WS-D-PHONE-EXT
+           MOVE DQ-OTHER-PAYER-CONTACT-NAME
+                                          TO WS-D-CONTACT-NAME
+           MOVE WS-REPORT-DETAIL         TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           ADD 1 TO WS-CALL-LIST-COUNT.
+       2100-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-REPORT-FILE
+           DISPLAY 'PCD032 - PAYER CALL-LIST ROWS EXTRACTED: '
+               WS-CALL-LIST-COUNT.
+       9000-EXIT.
+           EXIT.
