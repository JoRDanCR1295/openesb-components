@@ -0,0 +1,246 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD043              SYSTEM: PCDS                 *
+      **    CLAIM-STREAM CHECKPOINT/RESTART COPY UTILITY               *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  COPIES THE CLAIM   *
+      **                          STREAM THROUGH TO A RESTART-POSITION *
+      **                          FILE ONE A0-THRU-Z0 JOB AT A TIME,   *
+      **                          MARKING EACH JOB COMPLETE ON THE     *
+      **                          PCDCKPT CHECKPOINT MASTER ONLY AFTER *
+      **                          ITS Z0 TRAILER HAS PASSED THROUGH.   *
+      **                          ON A RERUN AFTER AN ABEND, ANY JOB   *
+      **                          ALREADY MARKED COMPLETE IS SKIPPED   *
+      **                          ENTIRELY SO THE DOWNSTREAM STEPS DO  *
+      **                          NOT SEE IT TWICE, AND THE JOB THAT   *
+      **                          WAS IN FLIGHT AT THE TIME OF THE     *
+      **                          ABEND IS COPIED AGAIN FROM ITS A0.    *
+      ** RTC    08/09/26          THE IN-FLIGHT JOB NO LONGER HAS TO   *
+      **                          BE REDONE FROM ITS A0.  EVERY B0-    *
+      **                          THRU-Y0 BATCH NOW UPDATES PCDCKPT    *
+      **                          WITH THE BATCH NUMBER AND RUNNING    *
+      **                          RECORD COUNT IT COMPLETED, SO A      *
+      **                          RESTART SKIPS EVERY BATCH THE JOB    *
+      **                          ALREADY POSTED AND RESUMES ON THE    *
+      **                          FIRST BATCH THAT HAD NOT YET GOTTEN  *
+      **                          ITS Y0 TRAILER WHEN THE RUN ABENDED. *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD043.
+       AUTHOR.        PRODUCTION CONTROL UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE   ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-RESTART-OUT  ASSIGN TO PCDRSOUT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-CKPT-MASTER  ASSIGN TO PCDCKPT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PCD-CKPT-JOBNUM.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-RESTART-OUT
+           RECORDING MODE IS F.
+       01  PCD-RESTART-RECORD         PIC X(192).
+       FD  PCD-CKPT-MASTER.
+       COPY PCDCKPT.
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-RUN-DATE                 PIC 9(008)  VALUE ZERO.
+       77  WS-JOB-REC-COUNT            PIC 9(007)  COMP-3  VALUE ZERO.
+       77  WS-CURRENT-BATCH-NO         PIC 9(002)  VALUE ZERO.
+       77  WS-RESUME-BATCH-NO          PIC 9(002)  VALUE ZERO.
+       77  WS-SKIP-JOB-SWITCH           PIC X(001)  VALUE 'N'.
+           88  WS-SKIP-JOB                          VALUE 'Y'.
+       77  WS-SKIP-BATCH-SWITCH         PIC X(001)  VALUE 'N'.
+           88  WS-SKIP-BATCH                        VALUE 'Y'.
+       77  WS-JOBS-PROCESSED-COUNT      PIC 9(005)  COMP  VALUE ZERO.
+       77  WS-JOBS-RESUMED-COUNT        PIC 9(005)  COMP  VALUE ZERO.
+       77  WS-BATCHES-SKIPPED-COUNT     PIC 9(005)  COMP  VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-RESTART-OUT
+           OPEN I-O    PCD-CKPT-MASTER
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+                   MOVE ZERO TO WS-JOB-REC-COUNT
+                   MOVE ZERO TO WS-CURRENT-BATCH-NO
+                   MOVE 'N'  TO WS-SKIP-BATCH-SWITCH
+                   PERFORM 2050-CHECK-RESTART THRU 2050-EXIT
+                   IF NOT WS-SKIP-JOB
+                       PERFORM 2200-PASS-THROUGH    THRU 2200-EXIT
+                       PERFORM 2150-MARK-IN-PROGRESS THRU 2150-EXIT
+                   END-IF
+               WHEN B0-REC
+                   MOVE B0-BATCH-NUM TO WS-CURRENT-BATCH-NO
+                   IF NOT WS-SKIP-JOB
+                       IF WS-CURRENT-BATCH-NO <= WS-RESUME-BATCH-NO
+                           MOVE 'Y' TO WS-SKIP-BATCH-SWITCH
+                           ADD 1 TO WS-BATCHES-SKIPPED-COUNT
+                       ELSE
+                           MOVE 'N' TO WS-SKIP-BATCH-SWITCH
+                           PERFORM 2200-PASS-THROUGH THRU 2200-EXIT
+                       END-IF
+                   END-IF
+               WHEN Y0-REC
+                   IF NOT WS-SKIP-JOB
+                       IF NOT WS-SKIP-BATCH
+                           PERFORM 2200-PASS-THROUGH THRU 2200-EXIT
+                       END-IF
+                       PERFORM 2160-MARK-BATCH-COMPLETE THRU 2160-EXIT
+                   END-IF
+               WHEN Z0-FILE-TRAILER-REC
+                   IF NOT WS-SKIP-JOB
+                       PERFORM 2200-PASS-THROUGH  THRU 2200-EXIT
+                       PERFORM 2300-MARK-COMPLETE THRU 2300-EXIT
+                       ADD 1 TO WS-JOBS-PROCESSED-COUNT
+                   END-IF
+               WHEN OTHER
+                   IF NOT WS-SKIP-JOB AND NOT WS-SKIP-BATCH
+                       PERFORM 2200-PASS-THROUGH THRU 2200-EXIT
+                   END-IF
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+      **----------------------------------------------------------------*
+      **   2050-CHECK-RESTART -- A JOB ALREADY MARKED COMPLETE ON A     *
+      **                         PRIOR RUN IS SKIPPED ENTIRELY.  A JOB *
+      **                         LEFT IN-PROGRESS BY AN ABEND IS NOT   *
+      **                         REDONE FROM SCRATCH -- ITS LAST       *
+      **                         COMPLETED BATCH NUMBER IS LOADED SO   *
+      **                         2000-PROCESS-RECORDS CAN SKIP EVERY   *
+      **                         BATCH UP THROUGH THAT ONE.  A JOB     *
+      **                         NOT FOUND AT ALL STARTS AT BATCH 0.   *
+      **----------------------------------------------------------------*
+       2050-CHECK-RESTART.
+           MOVE 'N' TO WS-SKIP-JOB-SWITCH
+           MOVE ZERO TO WS-RESUME-BATCH-NO
+           MOVE WS-CURRENT-JOBNUM TO PCD-CKPT-JOBNUM
+           READ PCD-CKPT-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF PCD-CKPT-COMPLETE
+                       MOVE 'Y' TO WS-SKIP-JOB-SWITCH
+                       ADD 1 TO WS-JOBS-RESUMED-COUNT
+                   ELSE
+                       MOVE PCD-CKPT-LAST-BATCH-NO TO WS-RESUME-BATCH-NO
+                       MOVE PCD-CKPT-LAST-REC-COUNT
+                           TO WS-JOB-REC-COUNT
+                       ADD 1 TO WS-JOBS-RESUMED-COUNT
+                   END-IF
+           END-READ.
+       2050-EXIT.
+           EXIT.
+       2150-MARK-IN-PROGRESS.
+           MOVE WS-CURRENT-JOBNUM     TO PCD-CKPT-JOBNUM
+           READ PCD-CKPT-MASTER
+               INVALID KEY
+                   MOVE SPACES               TO PCD-CKPT-REC
+                   MOVE WS-CURRENT-JOBNUM    TO PCD-CKPT-JOBNUM
+                   SET PCD-CKPT-IN-PROGRESS  TO TRUE
+                   MOVE WS-RUN-DATE          TO PCD-CKPT-RUN-DATE
+                   MOVE ZERO                 TO PCD-CKPT-LAST-BATCH-NO
+                   MOVE ZERO                 TO PCD-CKPT-LAST-REC-COUNT
+                   WRITE PCD-CKPT-REC
+                       INVALID KEY
+                           DISPLAY 'PCD043 - CKPT WRITE FAILED FOR '
+                               PCD-CKPT-JOBNUM
+                       END-WRITE
+           END-READ.
+       2150-EXIT.
+           EXIT.
+      **----------------------------------------------------------------*
+      **   2160-MARK-BATCH-COMPLETE -- RECORDS THE BATCH NUMBER AND     *
+      **                         RUNNING RECORD COUNT JUST POSTED SO A  *
+      **                         RESTART CAN RESUME AFTER THIS BATCH.   *
+      **----------------------------------------------------------------*
+       2160-MARK-BATCH-COMPLETE.
+           MOVE WS-CURRENT-JOBNUM TO PCD-CKPT-JOBNUM
+           READ PCD-CKPT-MASTER
+               INVALID KEY
+                   DISPLAY 'PCD043 - CKPT NOT FOUND AT BATCH END FOR '
+                       PCD-CKPT-JOBNUM
+               NOT INVALID KEY
+                   MOVE WS-CURRENT-BATCH-NO TO PCD-CKPT-LAST-BATCH-NO
+                   MOVE WS-JOB-REC-COUNT    TO PCD-CKPT-LAST-REC-COUNT
+                   REWRITE PCD-CKPT-REC
+                       INVALID KEY
+                           DISPLAY 'PCD043 - CKPT BATCH REWRITE FAILED '
+                               PCD-CKPT-JOBNUM
+                   END-REWRITE
+           END-READ.
+       2160-EXIT.
+           EXIT.
+       2200-PASS-THROUGH.
+           MOVE WS-PCDSCLAIM-REC TO PCD-RESTART-RECORD
+           WRITE PCD-RESTART-RECORD
+           ADD 1 TO WS-JOB-REC-COUNT.
+       2200-EXIT.
+           EXIT.
+       2300-MARK-COMPLETE.
+           MOVE WS-CURRENT-JOBNUM TO PCD-CKPT-JOBNUM
+           READ PCD-CKPT-MASTER
+               INVALID KEY
+                   DISPLAY 'PCD043 - CKPT NOT FOUND AT COMPLETE FOR '
+                       PCD-CKPT-JOBNUM
+           END-READ
+           SET PCD-CKPT-COMPLETE    TO TRUE
+           MOVE WS-JOB-REC-COUNT    TO PCD-CKPT-REC-COUNT
+           REWRITE PCD-CKPT-REC
+               INVALID KEY
+                   DISPLAY 'PCD043 - CKPT COMPLETE REWRITE FAILED FOR '
+                       PCD-CKPT-JOBNUM
+           END-REWRITE.
+       2300-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-RESTART-OUT
+           CLOSE PCD-CKPT-MASTER
+           DISPLAY 'PCD043 - JOBS COPIED THROUGH: '
+               WS-JOBS-PROCESSED-COUNT
+           DISPLAY 'PCD043 - JOBS RESUMED/SKIPPED ON RESTART: '
+               WS-JOBS-RESUMED-COUNT
+           DISPLAY 'PCD043 - BATCHES SKIPPED ON RESTART: '
+               WS-BATCHES-SKIPPED-COUNT.
+       9000-EXIT.
+           EXIT.
