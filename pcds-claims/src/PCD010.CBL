@@ -0,0 +1,139 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD010              SYSTEM: PCDS                 *
+      **    C0 DEMOGRAPHIC BLANK-FIELD EXCEPTION REPORT               *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  CHECKS EACH C0     *
+      **                          DEMOGRAPHIC RECORD FOR BLANK KEY     *
+      **                          FIELDS (LAST NAME, FIRST NAME, SEX,  *
+      **                          BIRTH DATE, ADDRESS, CITY, STATE,    *
+      **                          ZIP) AND WRITES ONE REPORT LINE PER  *
+      **                          MISSING FIELD SO PATIENT ACCESS CAN  *
+      **                          CORRECT THE SOURCE DATA.             *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD010.
+       AUTHOR.        PATIENT ACCESS UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDC0RPT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-EXCEPTION-COUNT          PIC 9(005)  COMP  VALUE ZERO.
+       01  WS-REPORT-DETAIL.
+           05  WS-D-JOBNUM             PIC X(008).
+           05  FILLER                  PIC X(002).
+           05  WS-D-PAT-CNTL-NO        PIC X(017).
+           05  FILLER                  PIC X(002).
+           05  WS-D-FIELD-NAME         PIC X(020).
+           05  FILLER                  PIC X(031).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-REPORT-FILE
+           MOVE 'JOBNUM   PAT-CNTL-NO         MISSING FIELD'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN C0-REC
+                   PERFORM 2100-CHECK-C0-FIELDS THRU 2100-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-CHECK-C0-FIELDS.
+           IF C0-PAT-L-NAME1 = SPACE
+               MOVE 'PATIENT LAST NAME'  TO WS-D-FIELD-NAME
+               PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+           END-IF
+           IF C0-PAT-F-NAME1 = SPACE
+               MOVE 'PATIENT FIRST NAME' TO WS-D-FIELD-NAME
+               PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+           END-IF
+           IF C0-PAT-SEX = SPACE
+               MOVE 'PATIENT SEX'        TO WS-D-FIELD-NAME
+               PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+           END-IF
+           IF C0-PAT-BIRTH-DATE-X = SPACES
+               MOVE 'PATIENT BIRTH DATE' TO WS-D-FIELD-NAME
+               PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+           END-IF
+           IF C0-PAT-ADDR1-C1 = SPACE
+               MOVE 'PATIENT ADDRESS'    TO WS-D-FIELD-NAME
+               PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+           END-IF
+           IF C0-PAT-CITY-C1 = SPACE
+               MOVE 'PATIENT CITY'       TO WS-D-FIELD-NAME
+               PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+           END-IF
+           IF C0-PAT-STATE = SPACES
+               MOVE 'PATIENT STATE'      TO WS-D-FIELD-NAME
+               PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+           END-IF
+           IF C0-PAT-ZIP5 = SPACES
+               MOVE 'PATIENT ZIP CODE'   TO WS-D-FIELD-NAME
+               PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+       2200-WRITE-EXCEPTION.
+           MOVE SPACES              TO WS-REPORT-DETAIL
+           MOVE WS-CURRENT-JOBNUM   TO WS-D-JOBNUM
+           MOVE C0-PAT-CNTL-NUM     TO WS-D-PAT-CNTL-NO
+           MOVE WS-REPORT-DETAIL    TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           ADD 1 TO WS-EXCEPTION-COUNT.
+       2200-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-REPORT-FILE
+           DISPLAY 'PCD010 - BLANK DEMOGRAPHIC FIELDS FOUND: '
+               WS-EXCEPTION-COUNT.
+       9000-EXIT.
+           EXIT.
