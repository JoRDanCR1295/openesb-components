@@ -0,0 +1,127 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD029              SYSTEM: PCDS                 *
+      **    D3 SECOND-OCCURRENCE REFERRAL/AUTH UTILIZATION REPORT      *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  D3 CARRIES TWO     *
+      **                          REFERRAL/PRIOR-AUTH NUMBER SLOTS.    *
+      **                          MOST CLAIMS ONLY USE THE FIRST.      *
+      **                          THIS REPORT EXTRACTS EVERY D3 WHOSE  *
+      **                          SECOND SLOT IS ALSO POPULATED, SO    *
+      **                          UTILIZATION REVIEW CAN SEE HOW OFTEN *
+      **                          A CLAIM CARRIES MORE THAN ONE        *
+      **                          REFERRAL OR AUTHORIZATION NUMBER.    *
+      ** RTC    08/09/26          CARRIED D0-PAYOR-ID FORWARD ONTO     *
+      **                          EACH DETAIL LINE SO UTILIZATION CAN  *
+      **                          BE BROKEN DOWN BY PAYOR.  ALSO       *
+      **                          WIDENED THE SECOND-OCCURRENCE PRIOR- *
+      **                          AUTH DISPLAY FIELD TO MATCH THE      *
+      **                          30-BYTE SOURCE FIELD -- IT WAS       *
+      **                          TRUNCATING THE LAST 10 CHARACTERS.   *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD029.
+       AUTHOR.        UTILIZATION REVIEW UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDD3RPT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-CURRENT-PAYOR-ID         PIC X(005)  VALUE SPACES.
+       77  WS-D3-COUNT                 PIC 9(007)  COMP  VALUE ZERO.
+       77  WS-D3-SECOND-USED-COUNT     PIC 9(007)  COMP  VALUE ZERO.
+       01  WS-REPORT-DETAIL.
+           05  WS-D-JOBNUM             PIC X(008).
+           05  FILLER                  PIC X(002).
+           05  WS-D-PAYOR-ID           PIC X(005).
+           05  FILLER                  PIC X(002).
+           05  WS-D-PAT-CNTL-NUM       PIC X(017).
+           05  FILLER                  PIC X(002).
+           05  WS-D-REFERRAL-NO-2      PIC X(030).
+           05  FILLER                  PIC X(001).
+           05  WS-D-PRIOR-AUTH-NO-2    PIC X(030).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-REPORT-FILE
+           MOVE 'JOBNUM   PAYOR PAT-CNTL-NUM      REFERRAL-2  AUTH-2'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN D0-REC
+                   MOVE D0-PAYOR-ID      TO WS-CURRENT-PAYOR-ID
+               WHEN D3-REC
+                   PERFORM 2100-CHECK-SECOND-SLOT THRU 2100-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-CHECK-SECOND-SLOT.
+           ADD 1 TO WS-D3-COUNT
+           IF D3-REFERRAL-NO (2) > SPACES
+            OR D3-PRIOR-AUTH-NO (2) > SPACES
+               ADD 1 TO WS-D3-SECOND-USED-COUNT
+               MOVE SPACES                 TO WS-REPORT-DETAIL
+               MOVE WS-CURRENT-JOBNUM      TO WS-D-JOBNUM
+               MOVE WS-CURRENT-PAYOR-ID    TO WS-D-PAYOR-ID
+               MOVE D3-PAT-CNTL-NUM        TO WS-D-PAT-CNTL-NUM
+               MOVE D3-REFERRAL-NO (2)     TO WS-D-REFERRAL-NO-2
+               MOVE D3-PRIOR-AUTH-NO (2)   TO WS-D-PRIOR-AUTH-NO-2
+               MOVE WS-REPORT-DETAIL       TO PCD-REPORT-LINE
+               WRITE PCD-REPORT-LINE
+           END-IF.
+       2100-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-REPORT-FILE
+           DISPLAY 'PCD029 - D3 RECORDS SCANNED: ' WS-D3-COUNT
+           DISPLAY 'PCD029 - D3 WITH SECOND OCCURRENCE USED: '
+               WS-D3-SECOND-USED-COUNT.
+       9000-EXIT.
+           EXIT.
