@@ -0,0 +1,178 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD031I             SYSTEM: PCDS                 *
+      **    DN/DP/DS CONSOLIDATED REFERENCE-NUMBER INQUIRY -- ONLINE   *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/09/26          INITIAL VERSION.  OPERATOR KEYS A    *
+      **                          PAT-CNTL-NO AND THE SCREEN DISPLAYS  *
+      **                          EVERY DN/DP/DS REFERENCE NUMBER      *
+      **                          CONSOLIDATED ONTO THE PCDREFM ROW    *
+      **                          BUILT BY PCD031, ONE PAGE OF UP TO   *
+      **                          10 ENTRIES AT A TIME.                *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD031I.
+       AUTHOR.        CLAIMS INQUIRY UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/09/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-REF-MASTER ASSIGN TO PCDREFM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PCD-REFM-PAT-CNTL-NO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-REF-MASTER.
+       COPY PCDREFM.
+       WORKING-STORAGE SECTION.
+       77  WS-READ-STATUS               PIC X(002)  VALUE SPACES.
+           88  WS-READ-OK                           VALUE '00'.
+       77  WS-EXIT-SWITCH                PIC X(001)  VALUE 'N'.
+           88  WS-EXIT-REQUESTED                     VALUE 'Y'.
+       77  WS-MESSAGE-LINE               PIC X(050)  VALUE SPACES.
+       77  WS-INX                        PIC 9(002)  COMP  VALUE ZERO.
+       01  WS-ENTRY-DISPLAY-TABLE.
+           05  WS-ENTRY-DISPLAY OCCURS 10 TIMES.
+               10  WS-D-SOURCE           PIC X(002).
+               10  WS-D-QUAL             PIC X(002).
+               10  WS-D-REF-NUMBER       PIC X(030).
+       SCREEN SECTION.
+       01  SCR-INQUIRY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COLUMN 15
+               VALUE 'PCD031I - CONSOLIDATED REFERENCE-NUMBER INQUIRY'.
+           05  LINE 03 COLUMN 05 VALUE 'PAT-CNTL-NO (BLANK TO EXIT):'.
+           05  LINE 03 COLUMN 35
+               PIC X(020) TO PCD-REFM-PAT-CNTL-NO.
+           05  LINE 04 COLUMN 05 VALUE 'JOBNUM. . . . . . . .'.
+           05  LINE 04 COLUMN 30
+               PIC X(008) FROM PCD-REFM-JOBNUM.
+           05  LINE 06 COLUMN 05 VALUE 'SRC QUA REFERENCE-NUMBER'.
+           05  LINE 07 COLUMN 05
+               PIC X(002) FROM WS-D-SOURCE (1).
+           05  LINE 07 COLUMN 09
+               PIC X(002) FROM WS-D-QUAL (1).
+           05  LINE 07 COLUMN 13
+               PIC X(030) FROM WS-D-REF-NUMBER (1).
+           05  LINE 08 COLUMN 05
+               PIC X(002) FROM WS-D-SOURCE (2).
+           05  LINE 08 COLUMN 09
+               PIC X(002) FROM WS-D-QUAL (2).
+           05  LINE 08 COLUMN 13
+               PIC X(030) FROM WS-D-REF-NUMBER (2).
+           05  LINE 09 COLUMN 05
+               PIC X(002) FROM WS-D-SOURCE (3).
+           05  LINE 09 COLUMN 09
+               PIC X(002) FROM WS-D-QUAL (3).
+           05  LINE 09 COLUMN 13
+               PIC X(030) FROM WS-D-REF-NUMBER (3).
+           05  LINE 10 COLUMN 05
+               PIC X(002) FROM WS-D-SOURCE (4).
+           05  LINE 10 COLUMN 09
+               PIC X(002) FROM WS-D-QUAL (4).
+           05  LINE 10 COLUMN 13
+               PIC X(030) FROM WS-D-REF-NUMBER (4).
+           05  LINE 11 COLUMN 05
+               PIC X(002) FROM WS-D-SOURCE (5).
+           05  LINE 11 COLUMN 09
+               PIC X(002) FROM WS-D-QUAL (5).
+           05  LINE 11 COLUMN 13
+               PIC X(030) FROM WS-D-REF-NUMBER (5).
+           05  LINE 12 COLUMN 05
+               PIC X(002) FROM WS-D-SOURCE (6).
+           05  LINE 12 COLUMN 09
+               PIC X(002) FROM WS-D-QUAL (6).
+           05  LINE 12 COLUMN 13
+               PIC X(030) FROM WS-D-REF-NUMBER (6).
+           05  LINE 13 COLUMN 05
+               PIC X(002) FROM WS-D-SOURCE (7).
+           05  LINE 13 COLUMN 09
+               PIC X(002) FROM WS-D-QUAL (7).
+           05  LINE 13 COLUMN 13
+               PIC X(030) FROM WS-D-REF-NUMBER (7).
+           05  LINE 14 COLUMN 05
+               PIC X(002) FROM WS-D-SOURCE (8).
+           05  LINE 14 COLUMN 09
+               PIC X(002) FROM WS-D-QUAL (8).
+           05  LINE 14 COLUMN 13
+               PIC X(030) FROM WS-D-REF-NUMBER (8).
+           05  LINE 15 COLUMN 05
+               PIC X(002) FROM WS-D-SOURCE (9).
+           05  LINE 15 COLUMN 09
+               PIC X(002) FROM WS-D-QUAL (9).
+           05  LINE 15 COLUMN 13
+               PIC X(030) FROM WS-D-REF-NUMBER (9).
+           05  LINE 16 COLUMN 05
+               PIC X(002) FROM WS-D-SOURCE (10).
+           05  LINE 16 COLUMN 09
+               PIC X(002) FROM WS-D-QUAL (10).
+           05  LINE 16 COLUMN 13
+               PIC X(030) FROM WS-D-REF-NUMBER (10).
+           05  LINE 18 COLUMN 05
+               PIC X(050) FROM WS-MESSAGE-LINE.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-INQUIRY THRU 2000-EXIT
+               UNTIL WS-EXIT-REQUESTED
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT PCD-REF-MASTER.
+       1000-EXIT.
+           EXIT.
+       2000-PROCESS-INQUIRY.
+           MOVE SPACES TO PCD-REFM-REC
+           MOVE SPACES TO WS-ENTRY-DISPLAY-TABLE
+           MOVE SPACES TO WS-MESSAGE-LINE
+           DISPLAY SCR-INQUIRY-SCREEN
+           ACCEPT SCR-INQUIRY-SCREEN
+           IF PCD-REFM-PAT-CNTL-NO = SPACES
+               SET WS-EXIT-REQUESTED TO TRUE
+           ELSE
+               PERFORM 2100-LOOKUP-REFM THRU 2100-EXIT
+               DISPLAY SCR-INQUIRY-SCREEN
+               ACCEPT SCR-INQUIRY-SCREEN
+           END-IF.
+       2000-EXIT.
+           EXIT.
+       2100-LOOKUP-REFM.
+           READ PCD-REF-MASTER
+               INVALID KEY
+                   MOVE '23' TO WS-READ-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-READ-STATUS
+           END-READ
+           IF WS-READ-OK
+               PERFORM 2200-LOAD-DISPLAY-TABLE THRU 2200-EXIT
+           ELSE
+               MOVE 'PAT-CNTL-NO NOT FOUND ON PCDREFM'
+                   TO WS-MESSAGE-LINE
+           END-IF.
+       2100-EXIT.
+           EXIT.
+       2200-LOAD-DISPLAY-TABLE.
+           PERFORM VARYING WS-INX FROM 1 BY 1
+                   UNTIL WS-INX > PCD-REFM-ENTRY-COUNT
+               MOVE PCD-REFM-SOURCE (WS-INX)
+                   TO WS-D-SOURCE (WS-INX)
+               MOVE PCD-REFM-QUAL (WS-INX)
+                   TO WS-D-QUAL (WS-INX)
+               MOVE PCD-REFM-REF-NUMBER (WS-INX)
+                   TO WS-D-REF-NUMBER (WS-INX)
+           END-PERFORM.
+       2200-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-REF-MASTER.
+       9000-EXIT.
+           EXIT.
