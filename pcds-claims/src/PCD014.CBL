@@ -0,0 +1,146 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD014              SYSTEM: PCDS                 *
+      **    KP/KS/KT VS DU COB RECONCILIATION REPORT                  *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  FOR EACH CLAIM,    *
+      **                          ACCUMULATES THE OTHER-PAYER LINE     *
+      **                          DETAIL CARRIED ON KP-SL-APP-AMT AND  *
+      **                          KS-SVC-LN-PD-AMT AND THE OTHER-PAYER *
+      **                          ADJUSTMENT DETAIL ON KT-CAS-AMT, AND *
+      **                          COMPARES THE CLAIM TOTALS AGAINST    *
+      **                          DU-COB-PAYER-COVERED-AMT AND         *
+      **                          DU-COB-PAYER-DISCOUNT-AMT.  ANY      *
+      **                          CLAIM WHERE THE LINE DETAIL DOES NOT *
+      **                          FOOT TO THE DU CLAIM-LEVEL SUMMARY   *
+      **                          IS LISTED WITH ITS VARIANCE.         *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD014.
+       AUTHOR.        COB RECONCILIATION UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDCOBRP
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-CURRENT-PAT-CNTL-NO      PIC X(020)  VALUE SPACES.
+       77  WS-KPKS-TOTAL               PIC 9(009)V99 COMP-3 VALUE ZERO.
+       77  WS-KT-TOTAL                 PIC 9(009)V99 COMP-3 VALUE ZERO.
+       77  WS-VARIANCE-COUNT           PIC 9(005)  COMP  VALUE ZERO.
+       01  WS-REPORT-DETAIL.
+           05  WS-D-JOBNUM             PIC X(008).
+           05  FILLER                  PIC X(002).
+           05  WS-D-PAT-CNTL-NO        PIC X(020).
+           05  FILLER                  PIC X(002).
+           05  WS-D-REASON             PIC X(020).
+           05  FILLER                  PIC X(002).
+           05  WS-D-VARIANCE           PIC -ZZZ,ZZ9.99.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-REPORT-FILE
+           MOVE 'JOBNUM   PAT-CNTL-NO          REASON          VARIANCE'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN D0-REC
+                   MOVE D0-PAT-CNTL-NUM TO WS-CURRENT-PAT-CNTL-NO
+                   MOVE ZERO TO WS-KPKS-TOTAL WS-KT-TOTAL
+               WHEN KP-REC
+                   ADD KP-SL-APP-AMT   TO WS-KPKS-TOTAL
+               WHEN KS-REC
+                   ADD KS-SVC-LN-PD-AMT TO WS-KPKS-TOTAL
+               WHEN KT-REC
+                   PERFORM 2100-ACCUM-KT-CAS THRU 2100-EXIT
+               WHEN DU-REC
+                   PERFORM 2200-COMPARE-TO-DU THRU 2200-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-ACCUM-KT-CAS.
+           PERFORM VARYING KT-INX FROM 1 BY 1
+               UNTIL KT-INX > 6
+               IF KT-CAS-CD (KT-INX) > SPACES
+                   ADD KT-CAS-AMT (KT-INX) TO WS-KT-TOTAL
+               END-IF
+           END-PERFORM.
+       2100-EXIT.
+           EXIT.
+       2200-COMPARE-TO-DU.
+           IF WS-KPKS-TOTAL NOT = DU-COB-PAYER-COVERED-AMT
+               MOVE SPACES                TO WS-REPORT-DETAIL
+               MOVE 'KP/KS VS DU COVERED' TO WS-D-REASON
+               COMPUTE WS-D-VARIANCE =
+                   WS-KPKS-TOTAL - DU-COB-PAYER-COVERED-AMT
+               PERFORM 2300-WRITE-VARIANCE THRU 2300-EXIT
+           END-IF
+           IF WS-KT-TOTAL NOT = DU-COB-PAYER-DISCOUNT-AMT
+               MOVE SPACES                TO WS-REPORT-DETAIL
+               MOVE 'KT VS DU DISCOUNT'   TO WS-D-REASON
+               COMPUTE WS-D-VARIANCE =
+                   WS-KT-TOTAL - DU-COB-PAYER-DISCOUNT-AMT
+               PERFORM 2300-WRITE-VARIANCE THRU 2300-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+       2300-WRITE-VARIANCE.
+           MOVE WS-CURRENT-JOBNUM      TO WS-D-JOBNUM
+           MOVE WS-CURRENT-PAT-CNTL-NO TO WS-D-PAT-CNTL-NO
+           MOVE WS-REPORT-DETAIL       TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           ADD 1 TO WS-VARIANCE-COUNT.
+       2300-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-REPORT-FILE
+           DISPLAY 'PCD014 - COB VARIANCES REPORTED: '
+               WS-VARIANCE-COUNT.
+       9000-EXIT.
+           EXIT.
