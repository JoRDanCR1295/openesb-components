@@ -0,0 +1,127 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD006              SYSTEM: PCDS                 *
+      **    DU COB SECONDARY-PAYER SEQUENCING VALIDATION              *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  A DU COB RECORD    *
+      **                          IS ONLY VALID WHEN THE SAME CLAIM    *
+      **                          ALSO CARRIES A DA OR DB SECONDARY    *
+      **                          PAYER RECORD.  THIS EDIT WATCHES     *
+      **                          EACH CLAIM (D0 THRU THE NEXT D0) FOR *
+      **                          THAT COMBINATION AND SUSPENDS ANY    *
+      **                          CLAIM WHERE DU SHOWS UP WITHOUT A    *
+      **                          DA/DB TO BACK IT.                    *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD006.
+       AUTHOR.        CLAIM EDIT UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE    ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-SUSPENSE-FILE ASSIGN TO PCDSUSPQ
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-SUSPENSE-FILE
+           RECORDING MODE IS F.
+       01  FD-SUSPENSE-REC            PIC X(200).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       COPY PCDSUSP.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-CURRENT-BATCH-TYPE       PIC X(003)  VALUE SPACES.
+       77  WS-CURRENT-PAT-CNTL-NO      PIC X(020)  VALUE SPACES.
+       77  WS-CLAIM-OPEN-SWITCH        PIC X(001)  VALUE 'N'.
+           88  WS-CLAIM-OPEN                       VALUE 'Y'.
+       77  WS-DU-SEEN-SWITCH           PIC X(001)  VALUE 'N'.
+           88  WS-DU-SEEN                          VALUE 'Y'.
+       77  WS-DA-DB-SEEN-SWITCH        PIC X(001)  VALUE 'N'.
+           88  WS-DA-DB-SEEN                       VALUE 'Y'.
+       77  WS-SUSPENSE-COUNT           PIC 9(005)  COMP  VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           IF WS-CLAIM-OPEN
+               PERFORM 2500-CHECK-CLAIM-END THRU 2500-EXIT
+           END-IF
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-SUSPENSE-FILE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN B0-REC
+                   MOVE B0-BATCH-TYPE TO WS-CURRENT-BATCH-TYPE
+               WHEN D0-REC
+                   IF WS-CLAIM-OPEN
+                       PERFORM 2500-CHECK-CLAIM-END THRU 2500-EXIT
+                   END-IF
+                   MOVE D0-PAT-CNTL-NUM TO WS-CURRENT-PAT-CNTL-NO
+                   MOVE 'N' TO WS-DU-SEEN-SWITCH WS-DA-DB-SEEN-SWITCH
+                   SET WS-CLAIM-OPEN TO TRUE
+               WHEN DA-REC
+               WHEN DB-REC
+                   SET WS-DA-DB-SEEN TO TRUE
+               WHEN DU-REC
+                   SET WS-DU-SEEN TO TRUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2500-CHECK-CLAIM-END.
+           IF WS-DU-SEEN AND NOT WS-DA-DB-SEEN
+               MOVE SPACES                   TO PCD-SUSPENSE-REC
+               MOVE WS-CURRENT-JOBNUM        TO PCD-SUSP-JOBNUM
+               MOVE WS-CURRENT-BATCH-TYPE    TO PCD-SUSP-BATCH-TYPE
+               MOVE WS-CURRENT-PAT-CNTL-NO   TO PCD-SUSP-PAT-CNTL-NO
+               MOVE 'DUCOB'                  TO PCD-SUSP-REASON-CODE
+               MOVE 'DU COB RECORD PRESENT WITH NO DA/DB SECONDARY'
+                                             TO PCD-SUSP-REASON-TEXT
+               MOVE 'PCD006'                 TO PCD-SUSP-SOURCE-PGM
+               MOVE PCD-SUSPENSE-REC         TO FD-SUSPENSE-REC
+               WRITE FD-SUSPENSE-REC
+               ADD 1 TO WS-SUSPENSE-COUNT
+           END-IF
+           MOVE 'N' TO WS-CLAIM-OPEN-SWITCH.
+       2500-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-SUSPENSE-FILE
+           DISPLAY 'PCD006 - ORPHAN DU RECORDS FLAGGED: '
+               WS-SUSPENSE-COUNT.
+       9000-EXIT.
+           EXIT.
