@@ -0,0 +1,188 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD044              SYSTEM: PCDS                 *
+      **    B0-BATCH-TYPE STREAM SPLIT FOR PARALLEL EDIT WINDOWS      *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  PCD002 ALREADY     *
+      **                          SPLITS THE INCOMING STREAM BY B0-    *
+      **                          BATCH-TYPE INTO ONE FILE PER         *
+      **                          DOWNSTREAM FAMILY (MEDICAL/DENTAL/   *
+      **                          PHARMACY) SO EACH FAMILY'S INTAKE    *
+      **                          EDIT CAN RUN AS ITS OWN JCL STEP.    *
+      **                          THIS JOB TAKES ANY ONE OF THOSE      *
+      **                          PER-FAMILY STREAMS (OR THE RAW       *
+      **                          INPUT, IF A FAMILY IS NOT BEING      *
+      **                          SPLIT ANY FURTHER) AND FANS IT OUT   *
+      **                          ROUND-ROBIN, CLAIM BY CLAIM, ACROSS  *
+      **                          FOUR PARALLEL EDIT WINDOW FILES SO   *
+      **                          ONE FAMILY'S INTAKE EDIT CAN ITSELF  *
+      **                          RUN AS FOUR CONCURRENT JCL STEPS     *
+      **                          INSTEAD OF ONE LONG SERIAL PASS.      *
+      **                          A0, EVERY B0 BATCH HEADER, AND Z0    *
+      **                          ARE COPIED TO ALL FOUR WINDOWS SO    *
+      **                          EACH WINDOW IS A SELF-CONTAINED      *
+      **                          STREAM CARRYING ONLY ITS OWN SHARE   *
+      **                          OF THE CLAIMS (D0 THRU THE NEXT D0). *
+      ** RTC    08/09/26          ADDED AN EXPLICIT Y0 ARM.  Y0 WAS    *
+      **                          FALLING INTO WHEN OTHER AND FOLLOWING*
+      **                          THE CURRENT CLAIM TO A SINGLE WINDOW,*
+      **                          SO THE OTHER THREE WINDOWS NEVER SAW *
+      **                          A BATCH TRAILER FOR THAT BATCH.  Y0  *
+      **                          NOW GOES TO ALL FOUR WINDOWS LIKE    *
+      **                          A0/B0/Z0.                            *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD044.
+       AUTHOR.        BATCH SCHEDULING UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE    ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-WINDOW1-OUT   ASSIGN TO PCDPW01
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-WINDOW2-OUT   ASSIGN TO PCDPW02
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-WINDOW3-OUT   ASSIGN TO PCDPW03
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-WINDOW4-OUT   ASSIGN TO PCDPW04
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-WINDOW1-OUT
+           RECORDING MODE IS F.
+       01  PCD-WINDOW1-RECORD         PIC X(192).
+       FD  PCD-WINDOW2-OUT
+           RECORDING MODE IS F.
+       01  PCD-WINDOW2-RECORD         PIC X(192).
+       FD  PCD-WINDOW3-OUT
+           RECORDING MODE IS F.
+       01  PCD-WINDOW3-RECORD         PIC X(192).
+       FD  PCD-WINDOW4-OUT
+           RECORDING MODE IS F.
+       01  PCD-WINDOW4-RECORD         PIC X(192).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-WINDOW           PIC 9(001)  VALUE 1.
+       77  WS-NEXT-WINDOW              PIC 9(001)  VALUE 1.
+       77  WS-CLAIM-COUNT              PIC 9(007)  COMP  VALUE ZERO.
+       77  WS-WINDOW1-COUNT            PIC 9(007)  COMP  VALUE ZERO.
+       77  WS-WINDOW2-COUNT            PIC 9(007)  COMP  VALUE ZERO.
+       77  WS-WINDOW3-COUNT            PIC 9(007)  COMP  VALUE ZERO.
+       77  WS-WINDOW4-COUNT            PIC 9(007)  COMP  VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-WINDOW1-OUT
+           OPEN OUTPUT PCD-WINDOW2-OUT
+           OPEN OUTPUT PCD-WINDOW3-OUT
+           OPEN OUTPUT PCD-WINDOW4-OUT
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+      **----------------------------------------------------------------*
+      **   2000-PROCESS-RECORDS                                        *
+      **     A0/Z0 AND EVERY B0 GO TO ALL FOUR WINDOWS.  A D0 PICKS    *
+      **     THE NEXT WINDOW IN ROUND-ROBIN ORDER AND EVERYTHING       *
+      **     THRU THE NEXT D0 FOLLOWS THAT SAME CLAIM TO THAT WINDOW.  *
+      **----------------------------------------------------------------*
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   PERFORM 2500-WRITE-ALL-WINDOWS THRU 2500-EXIT
+               WHEN B0-REC
+                   PERFORM 2500-WRITE-ALL-WINDOWS THRU 2500-EXIT
+               WHEN D0-REC
+                   PERFORM 2100-PICK-NEXT-WINDOW THRU 2100-EXIT
+                   PERFORM 2200-WRITE-WINDOW     THRU 2200-EXIT
+               WHEN Y0-REC
+                   PERFORM 2500-WRITE-ALL-WINDOWS THRU 2500-EXIT
+               WHEN Z0-FILE-TRAILER-REC
+                   PERFORM 2500-WRITE-ALL-WINDOWS THRU 2500-EXIT
+               WHEN OTHER
+                   PERFORM 2200-WRITE-WINDOW     THRU 2200-EXIT
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-PICK-NEXT-WINDOW.
+           MOVE WS-NEXT-WINDOW TO WS-CURRENT-WINDOW
+           ADD 1 TO WS-NEXT-WINDOW
+           IF WS-NEXT-WINDOW > 4
+               MOVE 1 TO WS-NEXT-WINDOW
+           END-IF
+           ADD 1 TO WS-CLAIM-COUNT.
+       2100-EXIT.
+           EXIT.
+       2200-WRITE-WINDOW.
+           EVALUATE WS-CURRENT-WINDOW
+               WHEN 1
+                   MOVE PCDS-00-RECORD TO PCD-WINDOW1-RECORD
+                   WRITE PCD-WINDOW1-RECORD
+                   ADD 1 TO WS-WINDOW1-COUNT
+               WHEN 2
+                   MOVE PCDS-00-RECORD TO PCD-WINDOW2-RECORD
+                   WRITE PCD-WINDOW2-RECORD
+                   ADD 1 TO WS-WINDOW2-COUNT
+               WHEN 3
+                   MOVE PCDS-00-RECORD TO PCD-WINDOW3-RECORD
+                   WRITE PCD-WINDOW3-RECORD
+                   ADD 1 TO WS-WINDOW3-COUNT
+               WHEN 4
+                   MOVE PCDS-00-RECORD TO PCD-WINDOW4-RECORD
+                   WRITE PCD-WINDOW4-RECORD
+                   ADD 1 TO WS-WINDOW4-COUNT
+           END-EVALUATE.
+       2200-EXIT.
+           EXIT.
+       2500-WRITE-ALL-WINDOWS.
+           MOVE PCDS-00-RECORD TO PCD-WINDOW1-RECORD
+           WRITE PCD-WINDOW1-RECORD
+           MOVE PCDS-00-RECORD TO PCD-WINDOW2-RECORD
+           WRITE PCD-WINDOW2-RECORD
+           MOVE PCDS-00-RECORD TO PCD-WINDOW3-RECORD
+           WRITE PCD-WINDOW3-RECORD
+           MOVE PCDS-00-RECORD TO PCD-WINDOW4-RECORD
+           WRITE PCD-WINDOW4-RECORD.
+       2500-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-WINDOW1-OUT
+           CLOSE PCD-WINDOW2-OUT
+           CLOSE PCD-WINDOW3-OUT
+           CLOSE PCD-WINDOW4-OUT
+           DISPLAY 'PCD044 - CLAIMS SPLIT: '   WS-CLAIM-COUNT
+           DISPLAY 'PCD044 - WINDOW 1 RECS: '  WS-WINDOW1-COUNT
+           DISPLAY 'PCD044 - WINDOW 2 RECS: '  WS-WINDOW2-COUNT
+           DISPLAY 'PCD044 - WINDOW 3 RECS: '  WS-WINDOW3-COUNT
+           DISPLAY 'PCD044 - WINDOW 4 RECS: '  WS-WINDOW4-COUNT.
+       9000-EXIT.
+           EXIT.
