@@ -0,0 +1,153 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD017              SYSTEM: PCDS                 *
+      **    SR SEPARATOR BATCH-BOUNDARY INTEGRITY SCAN                *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  WALKS THE CLAIM    *
+      **                          STREAM WATCHING FOR SR START AND     *
+      **                          END SEPARATOR RECORDS.  A START      *
+      **                          SEPARATOR WITH NO MATCHING END, AN    *
+      **                          END SEPARATOR WITH NO PRIOR START,   *
+      **                          OR A START/END PAIR WHOSE UNIQUE      *
+      **                          JOBNUM DOES NOT MATCH IS REPORTED     *
+      **                          AS A BATCH-BOUNDARY EXCEPTION.        *
+      ** RTC    08/09/26          A FILE WITH ANY BATCH-BOUNDARY        *
+      **                          EXCEPTION IS NOW FAILED WITH A        *
+      **                          NON-ZERO RETURN-CODE INSTEAD OF JUST  *
+      **                          BEING REPORTED ON -- THE JCL STEP     *
+      **                          THAT RUNS THIS SCAN AHEAD OF INTAKE   *
+      **                          CAN COND THE REST OF THE STREAM SO A  *
+      **                          BAD FILE NEVER REACHES A DOWNSTREAM   *
+      **                          JOB THAT WOULD CHOKE ON IT.           *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD017.
+       AUTHOR.        DATA CENTER CONTROL UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDSRRPT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-SEP-OPEN-SWITCH          PIC X(001)  VALUE 'N'.
+           88  WS-SEP-OPEN                         VALUE 'Y'.
+       77  WS-SEP-START-JOBNUM         PIC X(008)  VALUE SPACES.
+       77  WS-EXCEPTION-COUNT          PIC 9(005)  COMP  VALUE ZERO.
+       01  WS-REPORT-DETAIL.
+           05  WS-D-REASON             PIC X(040).
+           05  FILLER                  PIC X(002).
+           05  WS-D-JOBNUM             PIC X(008).
+           05  FILLER                  PIC X(002).
+           05  WS-D-JOBNUM-2           PIC X(008).
+           05  FILLER                  PIC X(020).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           IF WS-SEP-OPEN
+               MOVE SPACES                  TO WS-REPORT-DETAIL
+               MOVE 'START SEPARATOR WITH NO MATCHING END'
+                                             TO WS-D-REASON
+               MOVE WS-SEP-START-JOBNUM     TO WS-D-JOBNUM
+               PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+           END-IF
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-REPORT-FILE
+           MOVE 'REASON                             JOBNUM-1 JOBNUM-2'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           IF START-SEPARATOR-REC
+               PERFORM 2100-CHECK-START THRU 2100-EXIT
+           END-IF
+           IF END-SEPARATOR-REC
+               PERFORM 2200-CHECK-END   THRU 2200-EXIT
+           END-IF
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-CHECK-START.
+           IF WS-SEP-OPEN
+               MOVE SPACES                  TO WS-REPORT-DETAIL
+               MOVE 'START SEPARATOR WITH NO MATCHING END'
+                                             TO WS-D-REASON
+               MOVE WS-SEP-START-JOBNUM     TO WS-D-JOBNUM
+               PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+           END-IF
+           MOVE SR-UNIQUE-JOBNUM TO WS-SEP-START-JOBNUM
+           SET WS-SEP-OPEN TO TRUE.
+       2100-EXIT.
+           EXIT.
+       2200-CHECK-END.
+           IF NOT WS-SEP-OPEN
+               MOVE SPACES                  TO WS-REPORT-DETAIL
+               MOVE 'END SEPARATOR WITH NO PRIOR START'
+                                             TO WS-D-REASON
+               MOVE SR-UNIQUE-JOBNUM        TO WS-D-JOBNUM
+               PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+           ELSE
+               IF SR-UNIQUE-JOBNUM NOT = WS-SEP-START-JOBNUM
+                   MOVE SPACES               TO WS-REPORT-DETAIL
+                   MOVE 'START/END JOBNUM MISMATCH'
+                                             TO WS-D-REASON
+                   MOVE WS-SEP-START-JOBNUM  TO WS-D-JOBNUM
+                   MOVE SR-UNIQUE-JOBNUM     TO WS-D-JOBNUM-2
+                   PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+               END-IF
+           END-IF
+           MOVE 'N' TO WS-SEP-OPEN-SWITCH.
+       2200-EXIT.
+           EXIT.
+       2300-WRITE-EXCEPTION.
+           MOVE WS-REPORT-DETAIL    TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           ADD 1 TO WS-EXCEPTION-COUNT.
+       2300-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-REPORT-FILE
+           DISPLAY 'PCD017 - BATCH-BOUNDARY EXCEPTIONS: '
+               WS-EXCEPTION-COUNT
+           IF WS-EXCEPTION-COUNT > ZERO
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'PCD017 - FILE REJECTED, SEE PCDSRRPT'
+           END-IF.
+       9000-EXIT.
+           EXIT.
