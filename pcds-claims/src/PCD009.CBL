@@ -0,0 +1,152 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD009              SYSTEM: PCDS                 *
+      **    D0-PYMT-SRCE-CODE (SOURCE-OF-PAYMENT) TABLE-DRIVEN EDIT   *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  LOADS THE VALID    *
+      **                          SOP-CODE TABLE FROM THE PCDSOPCTL    *
+      **                          MAINTENANCE FILE (SEE THE NOTE ON    *
+      **                          D0-PYMT-SRCE-CODE IN P124CLAM) AND   *
+      **                          VALIDATES EVERY D0 RECORD AGAINST    *
+      **                          IT, SO NEW SOP CODES CAN BE ADDED BY *
+      **                          DATA MAINTENANCE ALONE INSTEAD OF A  *
+      **                          PROGRAM CHANGE.  UNRECOGNIZED CODES  *
+      **                          ARE SUSPENDED FOR REVIEW.            *
+      ** RTC    08/09/26          PCDSOPCTL IS NOW KEYED (SEE PCD009M, *
+      **                          THE ONLINE MAINTENANCE SCREEN, FOR   *
+      **                          WHY) -- THIS JOB STILL LOADS IT      *
+      **                          SEQUENTIALLY BY KEY ORDER SO THE     *
+      **                          SEARCH ALL TABLE BUILD BELOW DOESN'T *
+      **                          CHANGE.                              *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD009.
+       AUTHOR.        CLAIM EDIT UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-SOP-CTL-FILE  ASSIGN TO PCDSOPCTL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PCD-SOP-CODE.
+           SELECT PCD-CLAIM-FILE    ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-SUSPENSE-FILE ASSIGN TO PCDSUSPQ
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-SOP-CTL-FILE
+           RECORDING MODE IS F.
+       COPY PCDSOPTB.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-SUSPENSE-FILE
+           RECORDING MODE IS F.
+       01  FD-SUSPENSE-REC            PIC X(200).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       COPY PCDSUSP.
+       77  WS-CTL-EOF-SWITCH           PIC X(001)  VALUE 'N'.
+           88  WS-CTL-END-OF-FILE                  VALUE 'Y'.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-CURRENT-BATCH-TYPE       PIC X(003)  VALUE SPACES.
+       77  WS-SOP-TABLE-COUNT          PIC 9(003)  COMP  VALUE ZERO.
+       77  WS-SUSPENSE-COUNT           PIC 9(005)  COMP  VALUE ZERO.
+       01  WS-SOP-TABLE.
+           05  WS-SOP-ENTRY OCCURS 50 TIMES
+                   ASCENDING KEY IS WS-SOP-TBL-CODE
+                   INDEXED BY WS-SOP-IX.
+               10  WS-SOP-TBL-CODE      PIC X(001).
+               10  WS-SOP-TBL-DESC      PIC X(030).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-SOP-CTL-FILE
+           PERFORM 1100-LOAD-SOP-TABLE  THRU 1100-EXIT
+               UNTIL WS-CTL-END-OF-FILE
+           CLOSE PCD-SOP-CTL-FILE
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-SUSPENSE-FILE
+           PERFORM 1200-READ-CLAIM-FILE THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-LOAD-SOP-TABLE.
+           READ PCD-SOP-CTL-FILE
+               AT END
+                   SET WS-CTL-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-SOP-TABLE-COUNT
+                   SET WS-SOP-IX TO WS-SOP-TABLE-COUNT
+                   MOVE PCD-SOP-CODE TO WS-SOP-TBL-CODE (WS-SOP-IX)
+                   MOVE PCD-SOP-DESC TO WS-SOP-TBL-DESC (WS-SOP-IX)
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       1200-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1200-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN B0-REC
+                   MOVE B0-BATCH-TYPE TO WS-CURRENT-BATCH-TYPE
+               WHEN D0-REC
+                   PERFORM 2100-VALIDATE-SOP-CODE THRU 2100-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1200-READ-CLAIM-FILE THRU 1200-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-VALIDATE-SOP-CODE.
+           SEARCH ALL WS-SOP-ENTRY
+               AT END
+                   PERFORM 2200-WRITE-SUSPENSE THRU 2200-EXIT
+               WHEN WS-SOP-TBL-CODE (WS-SOP-IX) = D0-PYMT-SRCE-CODE
+                   CONTINUE
+           END-SEARCH.
+       2100-EXIT.
+           EXIT.
+       2200-WRITE-SUSPENSE.
+           MOVE SPACES                   TO PCD-SUSPENSE-REC
+           MOVE WS-CURRENT-JOBNUM        TO PCD-SUSP-JOBNUM
+           MOVE WS-CURRENT-BATCH-TYPE    TO PCD-SUSP-BATCH-TYPE
+           MOVE D0-PAT-CNTL-NUM          TO PCD-SUSP-PAT-CNTL-NO
+           MOVE 'SOPCD'                  TO PCD-SUSP-REASON-CODE
+           MOVE 'D0 SOURCE-OF-PAYMENT CODE NOT ON SOP TABLE'
+                                         TO PCD-SUSP-REASON-TEXT
+           MOVE 'PCD009'                 TO PCD-SUSP-SOURCE-PGM
+           MOVE PCD-SUSPENSE-REC         TO FD-SUSPENSE-REC
+           WRITE FD-SUSPENSE-REC
+           ADD 1 TO WS-SUSPENSE-COUNT.
+       2200-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-SUSPENSE-FILE
+           DISPLAY 'PCD009 - CLAIMS WITH UNKNOWN SOP CODE: '
+               WS-SUSPENSE-COUNT.
+       9000-EXIT.
+           EXIT.
