@@ -0,0 +1,131 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD013              SYSTEM: PCDS                 *
+      **    AN ISA ENVELOPE VS. TRADING-PARTNER MASTER VALIDATION     *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  VALIDATES THE      *
+      **                          AN-HIPAA-SUBMITTER-EDI-NO CARRIED    *
+      **                          ON THE ISA-LEVEL SUBMITTER RECORD    *
+      **                          AGAINST THE PCDTPM TRADING-PARTNER   *
+      **                          MASTER.  A FILE WHOSE SUBMITTER IS   *
+      **                          NOT ON FILE, OR IS ON FILE BUT       *
+      **                          MARKED INACTIVE, IS SUSPENDED SO EDI *
+      **                          OPERATIONS CAN VERIFY THE TRADING    *
+      **                          PARTNER BEFORE THE FILE IS RELEASED. *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD013.
+       AUTHOR.        EDI OPERATIONS UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE    ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-TPM-MASTER    ASSIGN TO PCDTPM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PCD-TPM-SUBMITTER-EDI-NO.
+           SELECT PCD-SUSPENSE-FILE ASSIGN TO PCDSUSPQ
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-TPM-MASTER.
+       COPY PCDTPM.
+       FD  PCD-SUSPENSE-FILE
+           RECORDING MODE IS F.
+       01  FD-SUSPENSE-REC            PIC X(200).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       COPY PCDSUSP.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-TPM-STATUS               PIC X(002)  VALUE SPACES.
+           88  WS-TPM-FOUND                        VALUE '00'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-SUSPENSE-COUNT           PIC 9(005)  COMP  VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN INPUT  PCD-TPM-MASTER
+           OPEN OUTPUT PCD-SUSPENSE-FILE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN AN-REC
+                   PERFORM 2100-VALIDATE-SUBMITTER THRU 2100-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-VALIDATE-SUBMITTER.
+           MOVE AN-HIPAA-SUBMITTER-EDI-NO TO PCD-TPM-SUBMITTER-EDI-NO
+           READ PCD-TPM-MASTER
+               INVALID KEY
+                   MOVE '23' TO WS-TPM-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-TPM-STATUS
+           END-READ
+           IF NOT WS-TPM-FOUND
+               MOVE SPACES  TO PCD-SUSPENSE-REC
+               MOVE 'ANTPM' TO PCD-SUSP-REASON-CODE
+               MOVE 'ISA SUBMITTER NOT ON TRADING-PARTNER MASTER'
+                                              TO PCD-SUSP-REASON-TEXT
+               PERFORM 2200-WRITE-SUSPENSE THRU 2200-EXIT
+           ELSE
+               IF PCD-TPM-INACTIVE
+                   MOVE SPACES  TO PCD-SUSPENSE-REC
+                   MOVE 'ANTPI' TO PCD-SUSP-REASON-CODE
+                   MOVE 'TRADING PARTNER ON FILE BUT INACTIVE'
+                                              TO PCD-SUSP-REASON-TEXT
+                   PERFORM 2200-WRITE-SUSPENSE THRU 2200-EXIT
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+       2200-WRITE-SUSPENSE.
+           MOVE WS-CURRENT-JOBNUM        TO PCD-SUSP-JOBNUM
+           MOVE 'PCD013'                 TO PCD-SUSP-SOURCE-PGM
+           MOVE PCD-SUSPENSE-REC         TO FD-SUSPENSE-REC
+           WRITE FD-SUSPENSE-REC
+           ADD 1 TO WS-SUSPENSE-COUNT.
+       2200-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-TPM-MASTER
+           CLOSE PCD-SUSPENSE-FILE
+           DISPLAY 'PCD013 - FILES WITH SUBMITTER PROBLEMS: '
+               WS-SUSPENSE-COUNT.
+       9000-EXIT.
+           EXIT.
