@@ -0,0 +1,202 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD007              SYSTEM: PCDS                 *
+      **    DME CERTIFICATION TRACKING MASTER MAINTENANCE AND EDIT    *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  MAINTAINS THE      *
+      **                          PCDDMEC CERTIFICATION MASTER FROM    *
+      **                          GB (DMEPOS) AND GC (OXYGEN) RECORDS, *
+      **                          MATCHING EACH TO ITS F0 SERVICE      *
+      **                          LINE (SAME SEQ-NUM) FOR THE HCPCS    *
+      **                          CODE, AND FLAGS ANY F0 LINE BILLED   *
+      **                          AGAINST A CERTIFICATION ALREADY ON   *
+      **                          FILE AS EXPIRED.                     *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD007.
+       AUTHOR.        DME BILLING UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE    ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-DME-MASTER    ASSIGN TO PCDDMEC
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PCD-DME-KEY.
+           SELECT PCD-SUSPENSE-FILE ASSIGN TO PCDSUSPQ
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-DME-MASTER.
+       COPY PCDDMEC.
+       FD  PCD-SUSPENSE-FILE
+           RECORDING MODE IS F.
+       01  FD-SUSPENSE-REC            PIC X(200).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       COPY PCDSUSP.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-RUN-DATE                 PIC 9(008)  VALUE ZERO.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-CURRENT-BATCH-TYPE       PIC X(003)  VALUE SPACES.
+       77  WS-CURRENT-PAT-CNTL-NO      PIC X(017)  VALUE SPACES.
+       77  WS-F0-LINE-COUNT            PIC 9(002)  COMP  VALUE ZERO.
+       77  WS-F0-SUBSCRIPT             PIC 9(002)  COMP  VALUE ZERO.
+       77  WS-CURRENT-SEQ-NUM           PIC 9(002)  VALUE ZERO.
+       77  WS-MATCH-PROC-CODE          PIC X(005)  VALUE SPACES.
+       77  WS-DME-STATUS               PIC X(002)  VALUE SPACES.
+           88  WS-DME-FOUND                        VALUE '00'.
+           88  WS-DME-NOT-FOUND                    VALUE '23'.
+       77  WS-SUSPENSE-COUNT           PIC 9(005)  COMP  VALUE ZERO.
+       01  WS-F0-LINE-TABLE.
+           05  WS-F0-LINE OCCURS 50 TIMES INDEXED BY WS-F0-IX.
+               10  WS-F0-TBL-SEQ        PIC 9(002).
+               10  WS-F0-TBL-PROC       PIC X(005).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN I-O    PCD-DME-MASTER
+           OPEN OUTPUT PCD-SUSPENSE-FILE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN B0-REC
+                   MOVE B0-BATCH-TYPE TO WS-CURRENT-BATCH-TYPE
+               WHEN D0-REC
+                   MOVE D0-PAT-CNTL-NUM TO WS-CURRENT-PAT-CNTL-NO
+                   MOVE ZERO TO WS-F0-LINE-COUNT
+               WHEN F0-REC
+                   PERFORM 2100-BUFFER-F0-LINE  THRU 2100-EXIT
+                   PERFORM 2200-CHECK-F0-AGAINST-MASTER
+                                                 THRU 2200-EXIT
+               WHEN GB-REC
+                   MOVE GB-SEQ-NUM TO WS-CURRENT-SEQ-NUM
+                   PERFORM 2300-FIND-PROC-CODE  THRU 2300-EXIT
+                   IF WS-MATCH-PROC-CODE > SPACES
+                       PERFORM 2400-UPDATE-DME-MASTER-GB
+                                                 THRU 2400-EXIT
+                   END-IF
+               WHEN GC-REC
+                   MOVE GC-SEQ-NUM TO WS-CURRENT-SEQ-NUM
+                   PERFORM 2300-FIND-PROC-CODE  THRU 2300-EXIT
+                   IF WS-MATCH-PROC-CODE > SPACES
+                       PERFORM 2500-UPDATE-DME-MASTER-GC
+                                                 THRU 2500-EXIT
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-BUFFER-F0-LINE.
+           IF WS-F0-LINE-COUNT < 50
+               ADD 1 TO WS-F0-LINE-COUNT
+               SET WS-F0-IX TO WS-F0-LINE-COUNT
+               MOVE F0-SEQ-NUM   TO WS-F0-TBL-SEQ  (WS-F0-IX)
+               MOVE F0-PROC-CODE TO WS-F0-TBL-PROC (WS-F0-IX)
+           END-IF.
+       2100-EXIT.
+           EXIT.
+       2200-CHECK-F0-AGAINST-MASTER.
+           MOVE WS-CURRENT-PAT-CNTL-NO TO PCD-DME-PAT-CNTL-NO
+           MOVE F0-PROC-CODE           TO PCD-DME-HCPCS-CODE
+           READ PCD-DME-MASTER
+               INVALID KEY
+                   SET WS-DME-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET WS-DME-FOUND     TO TRUE
+           END-READ
+           IF WS-DME-FOUND
+               IF PCD-DME-EXP-DATE < WS-RUN-DATE
+                   MOVE SPACES                 TO PCD-SUSPENSE-REC
+                   MOVE WS-CURRENT-JOBNUM      TO PCD-SUSP-JOBNUM
+                   MOVE WS-CURRENT-BATCH-TYPE  TO PCD-SUSP-BATCH-TYPE
+                   MOVE WS-CURRENT-PAT-CNTL-NO
+                                               TO PCD-SUSP-PAT-CNTL-NO
+                   MOVE 'DMEXP'                TO PCD-SUSP-REASON-CODE
+                   MOVE 'SERVICE LINE BILLED AGAINST EXPIRED DME CERT'
+                                               TO PCD-SUSP-REASON-TEXT
+                   MOVE 'PCD007'               TO PCD-SUSP-SOURCE-PGM
+                   MOVE PCD-SUSPENSE-REC       TO FD-SUSPENSE-REC
+                   WRITE FD-SUSPENSE-REC
+                   ADD 1 TO WS-SUSPENSE-COUNT
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+       2300-FIND-PROC-CODE.
+           MOVE SPACES TO WS-MATCH-PROC-CODE
+           PERFORM VARYING WS-F0-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-F0-SUBSCRIPT > WS-F0-LINE-COUNT
+               SET WS-F0-IX TO WS-F0-SUBSCRIPT
+               IF WS-F0-TBL-SEQ (WS-F0-IX) = WS-CURRENT-SEQ-NUM
+                   MOVE WS-F0-TBL-PROC (WS-F0-IX) TO WS-MATCH-PROC-CODE
+               END-IF
+           END-PERFORM.
+       2300-EXIT.
+           EXIT.
+       2400-UPDATE-DME-MASTER-GB.
+           MOVE WS-CURRENT-PAT-CNTL-NO TO PCD-DME-PAT-CNTL-NO
+           MOVE WS-MATCH-PROC-CODE     TO PCD-DME-HCPCS-CODE
+           SET PCD-DME-CERT-DMEPOS     TO TRUE
+           MOVE GB-INITIAL-DATE        TO PCD-DME-EFF-DATE
+           MOVE GB-REV-RECERT-DATE     TO PCD-DME-EXP-DATE
+           WRITE PCD-DME-CERT-REC
+               INVALID KEY
+                   REWRITE PCD-DME-CERT-REC
+           END-WRITE.
+       2400-EXIT.
+           EXIT.
+       2500-UPDATE-DME-MASTER-GC.
+           MOVE WS-CURRENT-PAT-CNTL-NO TO PCD-DME-PAT-CNTL-NO
+           MOVE WS-MATCH-PROC-CODE     TO PCD-DME-HCPCS-CODE
+           SET PCD-DME-CERT-OXYGEN     TO TRUE
+           MOVE GC-PRESCRIBE-FROM-DATE TO PCD-DME-EFF-DATE
+           MOVE GC-PRESCRIBE-TO-DATE   TO PCD-DME-EXP-DATE
+           WRITE PCD-DME-CERT-REC
+               INVALID KEY
+                   REWRITE PCD-DME-CERT-REC
+           END-WRITE.
+       2500-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-DME-MASTER
+           CLOSE PCD-SUSPENSE-FILE
+           DISPLAY 'PCD007 - EXPIRED-CERT LINES FLAGGED: '
+               WS-SUSPENSE-COUNT.
+       9000-EXIT.
+           EXIT.
