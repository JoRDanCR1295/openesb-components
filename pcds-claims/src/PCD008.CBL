@@ -0,0 +1,174 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD008              SYSTEM: PCDS                 *
+      **    H0 EXTENDED-NARRATIVE KEYWORD SEARCH INDEX BUILDER        *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  TOKENIZES EACH     *
+      **                          H0 NARRATIVE (DATA-1/DATA-2, WHEN    *
+      **                          THE QUALIFIER IS PRESENT) INTO       *
+      **                          BLANK-DELIMITED WORDS AND BUILDS AN  *
+      **                          ALPHABETIC KEYWORD INDEX POINTING    *
+      **                          BACK TO THE PAT-CNTL-NO/SEQ-NUM SO   *
+      **                          CUSTOMER SERVICE CAN LOCATE CLAIMS   *
+      **                          BY A WORD FROM THE NARRATIVE.  WORDS *
+      **                          OF THREE CHARACTERS OR LESS ARE      *
+      **                          TREATED AS NOISE AND DROPPED.        *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD008.
+       AUTHOR.        CUSTOMER SERVICE SUPPORT UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK-FILE  ASSIGN TO SORTWK01.
+           SELECT PCD-INDEX-FILE  ASSIGN TO PCDH0IDX
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       SD  SORT-WORK-FILE.
+       01  SD-SORT-REC.
+           05  SD-KEYWORD             PIC X(020).
+           05  SD-PAT-CNTL-NO         PIC X(017).
+           05  SD-JOBNUM              PIC X(008).
+           05  SD-SEQ-NUM             PIC 9(002).
+       FD  PCD-INDEX-FILE
+           RECORDING MODE IS F.
+       01  PCD-INDEX-LINE             PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-SORT-EOF-SWITCH          PIC X(001)  VALUE 'N'.
+           88  WS-SORT-END-OF-FILE                 VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-NARRATIVE-TEXT           PIC X(160)  VALUE SPACES.
+       77  WS-CURRENT-WORD             PIC X(020)  VALUE SPACES.
+       77  WS-SCAN-POINTER             PIC 9(003)  COMP  VALUE 1.
+       77  WS-WORD-COUNT               PIC 9(003)  COMP  VALUE ZERO.
+       01  WS-INDEX-DETAIL.
+           05  WS-D-KEYWORD            PIC X(020).
+           05  FILLER                  PIC X(002).
+           05  WS-D-PAT-CNTL-NO        PIC X(017).
+           05  FILLER                  PIC X(002).
+           05  WS-D-JOBNUM             PIC X(008).
+           05  FILLER                  PIC X(002).
+           05  WS-D-SEQ-NUM            PIC ZZ9.
+           05  FILLER                  PIC X(026).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN OUTPUT PCD-INDEX-FILE
+           MOVE 'KEYWORD              PAT-CNTL-NO       JOBNUM   SEQ'
+               TO PCD-INDEX-LINE
+           WRITE PCD-INDEX-LINE
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SD-KEYWORD SD-PAT-CNTL-NO
+               INPUT PROCEDURE  3000-EXTRACT-H0   THRU 3000-EXIT
+               OUTPUT PROCEDURE 4000-WRITE-INDEX  THRU 4000-EXIT
+           CLOSE PCD-INDEX-FILE
+           STOP RUN.
+      **----------------------------------------------------------------*
+      **   3000-EXTRACT-H0 -- READ CLAIM FILE, RELEASE ONE SORT RECORD  *
+      **                      PER SIGNIFICANT WORD IN EACH H0 NARRATIVE *
+      **----------------------------------------------------------------*
+       3000-EXTRACT-H0.
+           OPEN INPUT PCD-CLAIM-FILE
+           PERFORM 3100-READ-CLAIM-FILE THRU 3100-EXIT
+           PERFORM 3200-PROCESS-RECORD  THRU 3200-EXIT
+               UNTIL WS-END-OF-FILE
+           CLOSE PCD-CLAIM-FILE.
+       3000-EXIT.
+           EXIT.
+       3100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       3100-EXIT.
+           EXIT.
+       3200-PROCESS-RECORD.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN H0-REC
+                   PERFORM 3300-INDEX-NARRATIVE THRU 3300-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 3100-READ-CLAIM-FILE THRU 3100-EXIT.
+       3200-EXIT.
+           EXIT.
+       3300-INDEX-NARRATIVE.
+           MOVE SPACES TO WS-NARRATIVE-TEXT
+           IF H0-EX-NARR-DATA-QUAL-1 > SPACES
+               MOVE H0-EX-NARR-DATA-1 TO WS-NARRATIVE-TEXT (1:80)
+           END-IF
+           IF H0-EX-NARR-DATA-QUAL-2 > SPACES
+               MOVE H0-EX-NARR-DATA-2 TO WS-NARRATIVE-TEXT (81:80)
+           END-IF
+           IF WS-NARRATIVE-TEXT > SPACES
+               MOVE 1    TO WS-SCAN-POINTER
+               MOVE ZERO TO WS-WORD-COUNT
+               PERFORM 3400-EXTRACT-WORD THRU 3400-EXIT
+                   UNTIL WS-SCAN-POINTER > 160
+                      OR WS-WORD-COUNT > 20
+           END-IF.
+       3300-EXIT.
+           EXIT.
+       3400-EXTRACT-WORD.
+           MOVE SPACES TO WS-CURRENT-WORD
+           UNSTRING WS-NARRATIVE-TEXT DELIMITED BY ALL SPACE
+               INTO WS-CURRENT-WORD
+               WITH POINTER WS-SCAN-POINTER
+           END-UNSTRING
+           ADD 1 TO WS-WORD-COUNT
+           IF WS-CURRENT-WORD (4:1) > SPACE
+               MOVE SPACES              TO SD-SORT-REC
+               MOVE WS-CURRENT-WORD     TO SD-KEYWORD
+               MOVE H0-PAT-CNTL-NUM     TO SD-PAT-CNTL-NO
+               MOVE WS-CURRENT-JOBNUM   TO SD-JOBNUM
+               MOVE H0-SEQ-NUM          TO SD-SEQ-NUM
+               RELEASE SD-SORT-REC
+           END-IF.
+       3400-EXIT.
+           EXIT.
+      **----------------------------------------------------------------*
+      **   4000-WRITE-INDEX -- COPY THE SORTED KEYWORD ENTRIES TO THE   *
+      **                       PRINTABLE INDEX OUTPUT                  *
+      **----------------------------------------------------------------*
+       4000-WRITE-INDEX.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-SORT-END-OF-FILE TO TRUE
+           END-RETURN
+           PERFORM 4100-WRITE-DETAIL THRU 4100-EXIT
+               UNTIL WS-SORT-END-OF-FILE.
+       4000-EXIT.
+           EXIT.
+       4100-WRITE-DETAIL.
+           MOVE SPACES           TO WS-INDEX-DETAIL
+           MOVE SD-KEYWORD       TO WS-D-KEYWORD
+           MOVE SD-PAT-CNTL-NO   TO WS-D-PAT-CNTL-NO
+           MOVE SD-JOBNUM        TO WS-D-JOBNUM
+           MOVE SD-SEQ-NUM       TO WS-D-SEQ-NUM
+           MOVE WS-INDEX-DETAIL  TO PCD-INDEX-LINE
+           WRITE PCD-INDEX-LINE
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-SORT-END-OF-FILE TO TRUE
+           END-RETURN.
+       4100-EXIT.
+           EXIT.
