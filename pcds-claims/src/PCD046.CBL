@@ -0,0 +1,172 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD046              SYSTEM: PCDS                 *
+      **    FN DATE-SEQUENCE EDIT                                      *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  FN CARRIES SEVEN   *
+      **                          DISTINCT CLINICAL DATES FOR A DME    *
+      **                          ORDER.  IN THE NORMAL COURSE OF      *
+      **                          EVENTS THE CONDITION ONSET COMES     *
+      **                          FIRST, FOLLOWED BY ANY PRIOR SAME-   *
+      **                          OR-SIMILAR-ILLNESS DATE, THE LAST-   *
+      **                          SEEN VISITS, THE REFERRAL, THE       *
+      **                          PHYSICIAN ORDER, AND FINALLY THE     *
+      **                          EQUIPMENT SHIP DATE.  THIS EDIT      *
+      **                          WALKS THE SEVEN DATES IN THAT        *
+      **                          EXPECTED ORDER (LIKE PCD035 DOES FOR *
+      **                          EM) AND FLAGS ANY POPULATED DATE     *
+      **                          THAT FALLS BEFORE THE PRIOR          *
+      **                          POPULATED DATE (OUT OF SEQUENCE) OR  *
+      **                          AFTER TODAY'S RUN DATE (FUTURE-     *
+      **                          DATED).                              *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD046.
+       AUTHOR.        DMEPOS FOLLOW-UP UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDFNAUD
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-CURRENT-PAT-CNTL-NUM     PIC X(020)  VALUE SPACES.
+       77  WS-RUN-DATE                 PIC 9(008)  VALUE ZERO.
+       77  WS-PRIOR-DATE-NUM           PIC 9(008)  VALUE ZERO.
+       77  WS-ENTRY-DATE-NUM           PIC 9(008)  VALUE ZERO.
+       77  WS-CHECK-QUAL               PIC X(018)  VALUE SPACES.
+       77  WS-CHECK-DATE8              PIC X(008)  VALUE SPACES.
+       77  WS-ISSUE-TEXT                PIC X(012)  VALUE SPACES.
+       77  WS-ENTRY-COUNT                PIC 9(007)  COMP  VALUE ZERO.
+       77  WS-AUDIT-COUNT                 PIC 9(007)  COMP  VALUE ZERO.
+       01  WS-REPORT-DETAIL.
+           05  WS-D-JOBNUM             PIC X(008).
+           05  FILLER                  PIC X(002).
+           05  WS-D-PAT-CNTL-NUM       PIC X(020).
+           05  FILLER                  PIC X(002).
+           05  WS-D-QUAL               PIC X(018).
+           05  FILLER                  PIC X(002).
+           05  WS-D-DATE               PIC X(008).
+           05  FILLER                  PIC X(002).
+           05  WS-D-ISSUE              PIC X(012).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-REPORT-FILE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE 'JOBNUM   PAT-CNTL-NUM       QUALIFIER         DATE'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN FN-REC
+                   PERFORM 2100-CHECK-DATE-SEQUENCE THRU 2100-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-CHECK-DATE-SEQUENCE.
+           MOVE FN-PAT-CNTL-NUM TO WS-CURRENT-PAT-CNTL-NUM
+           MOVE ZERO TO WS-PRIOR-DATE-NUM
+           MOVE 'ONSET DATE'        TO WS-CHECK-QUAL
+           MOVE FN-ONSET-DATE       TO WS-CHECK-DATE8
+           PERFORM 2200-CHECK-ENTRY THRU 2200-EXIT
+           MOVE 'SAME/SIM ILLNESS'  TO WS-CHECK-QUAL
+           MOVE FN-SAME-SIM-ILL-DATE TO WS-CHECK-DATE8
+           PERFORM 2200-CHECK-ENTRY THRU 2200-EXIT
+           MOVE 'LAST SEEN DATE 1'  TO WS-CHECK-QUAL
+           MOVE FN-LAST-SEEN-DATE-1 TO WS-CHECK-DATE8
+           PERFORM 2200-CHECK-ENTRY THRU 2200-EXIT
+           MOVE 'LAST SEEN DATE 2'  TO WS-CHECK-QUAL
+           MOVE FN-LAST-SEEN-DATE-2 TO WS-CHECK-DATE8
+           PERFORM 2200-CHECK-ENTRY THRU 2200-EXIT
+           MOVE 'REFERRAL DATE'     TO WS-CHECK-QUAL
+           MOVE FN-REFER-DATE       TO WS-CHECK-DATE8
+           PERFORM 2200-CHECK-ENTRY THRU 2200-EXIT
+           MOVE 'ORDER DATE'        TO WS-CHECK-QUAL
+           MOVE FN-ORDER-DATE       TO WS-CHECK-DATE8
+           PERFORM 2200-CHECK-ENTRY THRU 2200-EXIT
+           MOVE 'SHIP DATE'         TO WS-CHECK-QUAL
+           MOVE FN-SHIP-DATE        TO WS-CHECK-DATE8
+           PERFORM 2200-CHECK-ENTRY THRU 2200-EXIT.
+       2100-EXIT.
+           EXIT.
+       2200-CHECK-ENTRY.
+           IF WS-CHECK-DATE8 NOT = SPACES
+               ADD 1 TO WS-ENTRY-COUNT
+               MOVE WS-CHECK-DATE8 TO WS-ENTRY-DATE-NUM
+               IF WS-ENTRY-DATE-NUM > WS-RUN-DATE
+                   MOVE 'FUTURE-DATE' TO WS-ISSUE-TEXT
+                   PERFORM 2300-WRITE-AUDIT-LINE THRU 2300-EXIT
+               ELSE
+                   IF WS-PRIOR-DATE-NUM > ZERO
+                      AND WS-ENTRY-DATE-NUM < WS-PRIOR-DATE-NUM
+                       MOVE 'OUT-OF-SEQ' TO WS-ISSUE-TEXT
+                       PERFORM 2300-WRITE-AUDIT-LINE THRU 2300-EXIT
+                   END-IF
+               END-IF
+               MOVE WS-ENTRY-DATE-NUM TO WS-PRIOR-DATE-NUM
+           END-IF.
+       2200-EXIT.
+           EXIT.
+       2300-WRITE-AUDIT-LINE.
+           MOVE SPACES                  TO WS-REPORT-DETAIL
+           MOVE WS-CURRENT-JOBNUM       TO WS-D-JOBNUM
+           MOVE WS-CURRENT-PAT-CNTL-NUM TO WS-D-PAT-CNTL-NUM
+           MOVE WS-CHECK-QUAL           TO WS-D-QUAL
+           MOVE WS-ENTRY-DATE-NUM       TO WS-D-DATE
+           MOVE WS-ISSUE-TEXT           TO WS-D-ISSUE
+           MOVE WS-REPORT-DETAIL        TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           ADD 1 TO WS-AUDIT-COUNT.
+       2300-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-REPORT-FILE
+           DISPLAY 'PCD046 - FN DATES SCANNED: '     WS-ENTRY-COUNT
+           DISPLAY 'PCD046 - SEQUENCE ISSUES FOUND: ' WS-AUDIT-COUNT.
+       9000-EXIT.
+           EXIT.
