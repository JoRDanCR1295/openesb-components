@@ -0,0 +1,147 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD005              SYSTEM: PCDS                 *
+      **    DT CLAIM-ADJUSTMENT-REASON (CARC) SUMMARY REPORT          *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  EXTRACTS EVERY     *
+      **                          POPULATED DT-CAS-CODE OCCURRENCE,    *
+      **                          SORTS BY DT-CAS-GROUP-CODE/          *
+      **                          DT-CAS-CODE AND CONTROL-BREAKS THE   *
+      **                          SORTED EXTRACT INTO A DOLLARS-AND-   *
+      **                          FREQUENCY SUMMARY FOR APPEALS.       *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD005.
+       AUTHOR.        APPEALS REPORTING UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK-FILE  ASSIGN TO SORTWK01.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDCASRP
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       SD  SORT-WORK-FILE.
+       01  SD-SORT-REC.
+           05  SD-GROUP-CODE          PIC X(002).
+           05  SD-CAS-CODE            PIC X(005).
+           05  SD-AMOUNT              PIC 9(006)V99.
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-SORT-EOF-SWITCH          PIC X(001)  VALUE 'N'.
+           88  WS-SORT-END-OF-FILE                 VALUE 'Y'.
+       77  WS-FIRST-RECORD-SWITCH      PIC X(001)  VALUE 'Y'.
+           88  WS-FIRST-RECORD                     VALUE 'Y'.
+       77  WS-SUBSCRIPT                PIC 9(002)  COMP  VALUE ZERO.
+       77  WS-SAVE-GROUP-CODE          PIC X(002)  VALUE SPACES.
+       77  WS-SAVE-CAS-CODE            PIC X(005)  VALUE SPACES.
+       77  WS-TOTAL-AMOUNT             PIC 9(009)V99  COMP-3 VALUE ZERO.
+       77  WS-TOTAL-FREQ               PIC 9(007)  COMP  VALUE ZERO.
+       01  WS-REPORT-DETAIL.
+           05  WS-D-GROUP              PIC X(005).
+           05  WS-D-CODE               PIC X(008).
+           05  WS-D-FREQ               PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(003).
+           05  WS-D-AMOUNT             PIC ZZZ,ZZZ,ZZ9.99.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN OUTPUT PCD-REPORT-FILE
+           MOVE 'GRP  CARC-CODE   FREQUENCY        DOLLARS'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SD-GROUP-CODE SD-CAS-CODE
+               INPUT PROCEDURE  3000-EXTRACT-DT   THRU 3000-EXIT
+               OUTPUT PROCEDURE 4000-SUMMARIZE    THRU 4000-EXIT
+           CLOSE PCD-REPORT-FILE
+           STOP RUN.
+      **----------------------------------------------------------------*
+      **   3000-EXTRACT-DT -- READ THE CLAIM FILE, RELEASE ONE SORT     *
+      **                      RECORD PER POPULATED CAS OCCURRENCE       *
+      **----------------------------------------------------------------*
+       3000-EXTRACT-DT.
+           OPEN INPUT PCD-CLAIM-FILE
+           PERFORM UNTIL WS-END-OF-FILE
+               READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+               END-READ
+               IF NOT WS-END-OF-FILE AND DT-REC
+                   PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                       UNTIL WS-SUBSCRIPT > 6
+                       IF DT-CAS-CODE (WS-SUBSCRIPT) > SPACES
+                           MOVE DT-CAS-GROUP-CODE   TO SD-GROUP-CODE
+                           MOVE DT-CAS-CODE (WS-SUBSCRIPT)
+                               TO SD-CAS-CODE
+                           MOVE DT-CAS-AMOUNT (WS-SUBSCRIPT)
+                               TO SD-AMOUNT
+                           RELEASE SD-SORT-REC
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM
+           CLOSE PCD-CLAIM-FILE.
+       3000-EXIT.
+           EXIT.
+      **----------------------------------------------------------------*
+      **   4000-SUMMARIZE -- CONTROL BREAK ON GROUP-CODE/CAS-CODE       *
+      **----------------------------------------------------------------*
+       4000-SUMMARIZE.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-SORT-END-OF-FILE TO TRUE
+           END-RETURN
+           PERFORM UNTIL WS-SORT-END-OF-FILE
+               IF WS-FIRST-RECORD
+                   MOVE SD-GROUP-CODE TO WS-SAVE-GROUP-CODE
+                   MOVE SD-CAS-CODE   TO WS-SAVE-CAS-CODE
+                   MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+               END-IF
+               IF SD-GROUP-CODE NOT = WS-SAVE-GROUP-CODE
+                  OR SD-CAS-CODE  NOT = WS-SAVE-CAS-CODE
+                   PERFORM 4100-WRITE-TOTAL THRU 4100-EXIT
+                   MOVE SD-GROUP-CODE TO WS-SAVE-GROUP-CODE
+                   MOVE SD-CAS-CODE   TO WS-SAVE-CAS-CODE
+               END-IF
+               ADD 1 TO WS-TOTAL-FREQ
+               ADD SD-AMOUNT TO WS-TOTAL-AMOUNT
+               RETURN SORT-WORK-FILE
+                   AT END
+                       SET WS-SORT-END-OF-FILE TO TRUE
+               END-RETURN
+           END-PERFORM
+           IF NOT WS-FIRST-RECORD
+               PERFORM 4100-WRITE-TOTAL THRU 4100-EXIT
+           END-IF.
+       4000-EXIT.
+           EXIT.
+       4100-WRITE-TOTAL.
+           MOVE SPACES             TO WS-REPORT-DETAIL
+           MOVE WS-SAVE-GROUP-CODE TO WS-D-GROUP
+           MOVE WS-SAVE-CAS-CODE   TO WS-D-CODE
+           MOVE WS-TOTAL-FREQ      TO WS-D-FREQ
+           MOVE WS-TOTAL-AMOUNT    TO WS-D-AMOUNT
+           MOVE WS-REPORT-DETAIL   TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           MOVE ZERO TO WS-TOTAL-FREQ WS-TOTAL-AMOUNT.
+       4100-EXIT.
+           EXIT.
