@@ -0,0 +1,162 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD024              SYSTEM: PCDS                 *
+      **    E6/E7/E8 RENDERING-PROVIDER DIRECTORY EXTRACT              *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  E6 CARRIES THE     *
+      **                          RENDERING PROVIDER'S NAME, NPI AND   *
+      **                          TAXONOMY, E7 CARRIES ITS SECONDARY   *
+      **                          ID REFERENCES, AND E8 CARRIES ITS    *
+      **                          ADDRESS -- ALL KEYED TO THE SAME     *
+      **                          SUB-SEQ-NUM WITHIN THE CLAIM.  THIS  *
+      **                          EXTRACT COLLECTS THE THREE PIECES    *
+      **                          AS THEY ARE SEEN AND WRITES ONE      *
+      **                          DIRECTORY ROW PER PROVIDER WHEN THE  *
+      **                          E8 ADDRESS CLOSES OUT THE GROUP.     *
+      ** RTC    08/09/26          ADDED THE E7 SECONDARY-ID-REFERENCE  *
+      **                          PIECE THAT WAS PROMISED ABOVE BUT    *
+      **                          NEVER WIRED IN -- THE FIRST          *
+      **                          POPULATED QUALIFIER/REFERENCE PAIR   *
+      **                          OFF E7-PROV-SECONDARY-ID-INFO IS     *
+      **                          NOW CARRIED THROUGH TO THE           *
+      **                          DIRECTORY ROW ALONGSIDE E6 AND E8.   *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD024.
+       AUTHOR.        PROVIDER FILE MAINTENANCE UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDE6DIR
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(100).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-PROV-NAME                PIC X(035)  VALUE SPACES.
+       77  WS-PROV-NPI                 PIC X(015)  VALUE SPACES.
+       77  WS-PROV-TAXONOMY            PIC X(011)  VALUE SPACES.
+       77  WS-PROV-SEC-ID-QUAL         PIC X(002)  VALUE SPACES.
+       77  WS-PROV-SEC-ID-NUM          PIC X(015)  VALUE SPACES.
+       77  WS-INX                       PIC 9(002)  COMP  VALUE ZERO.
+       77  WS-PROV-DIRECTORY-COUNT     PIC 9(005)  COMP  VALUE ZERO.
+       01  WS-REPORT-DETAIL.
+           05  WS-D-JOBNUM             PIC X(008).
+           05  FILLER                  PIC X(002).
+           05  WS-D-PROV-NAME          PIC X(035).
+           05  FILLER                  PIC X(001).
+           05  WS-D-PROV-NPI           PIC X(015).
+           05  FILLER                  PIC X(001).
+           05  WS-D-PROV-CITY          PIC X(018).
+           05  FILLER                  PIC X(001).
+           05  WS-D-SEC-ID-QUAL        PIC X(002).
+           05  FILLER                  PIC X(001).
+           05  WS-D-SEC-ID-NUM         PIC X(015).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-REPORT-FILE
+           MOVE 'JOBNUM   PROVIDER NAME    NPI       CITY   QUA SECID'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN E6-REC
+                   MOVE SPACES              TO WS-PROV-NAME
+                   MOVE SPACES              TO WS-PROV-SEC-ID-QUAL
+                   MOVE SPACES              TO WS-PROV-SEC-ID-NUM
+      *            HIPAA ENTITY TYPE QUALIFIER: 1 = PERSON, 2 = NON-
+      *            PERSON ENTITY (GROUP/ORGANIZATION).
+                   IF E6-ORG-TYPE = '2'
+                       MOVE E6-ONAME        TO WS-PROV-NAME
+                   ELSE
+                       STRING E6-PROV-FNAME DELIMITED BY SIZE
+                              ' '           DELIMITED BY SIZE
+                              E6-PROV-LNAME DELIMITED BY SIZE
+                           INTO WS-PROV-NAME
+                   END-IF
+                   MOVE E6-NAT-PROV-ID      TO WS-PROV-NPI
+                   MOVE E6-PROV-TAXONOMY-CODE TO WS-PROV-TAXONOMY
+               WHEN E7-REC
+                   PERFORM 2050-EXTRACT-E7 THRU 2050-EXIT
+               WHEN E8-REC
+                   PERFORM 2100-WRITE-DIRECTORY THRU 2100-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2050-EXTRACT-E7.
+      *    ONLY THE FIRST POPULATED SECONDARY-ID PAIR IS CARRIED
+      *    THROUGH TO THE DIRECTORY ROW -- SEE PCD031 FOR A REPORT
+      *    THAT LISTS EVERY OCCURRENCE INSTEAD OF JUST THE FIRST.
+           PERFORM VARYING WS-INX FROM 1 BY 1 UNTIL WS-INX > 5
+               IF WS-PROV-SEC-ID-NUM = SPACES
+                AND E7-PROV-SEC-ID-REF-NUM (WS-INX) > SPACES
+                   MOVE E7-PROV-SEC-ID-REF-QUAL (WS-INX)
+                                                TO WS-PROV-SEC-ID-QUAL
+                   MOVE E7-PROV-SEC-ID-REF-NUM (WS-INX)
+                                                TO WS-PROV-SEC-ID-NUM
+               END-IF
+           END-PERFORM.
+       2050-EXIT.
+           EXIT.
+       2100-WRITE-DIRECTORY.
+           MOVE SPACES                  TO WS-REPORT-DETAIL
+           MOVE WS-CURRENT-JOBNUM       TO WS-D-JOBNUM
+           MOVE WS-PROV-NAME            TO WS-D-PROV-NAME
+           MOVE WS-PROV-NPI             TO WS-D-PROV-NPI
+           MOVE E8-PROV-CITY            TO WS-D-PROV-CITY
+           MOVE WS-PROV-SEC-ID-QUAL     TO WS-D-SEC-ID-QUAL
+           MOVE WS-PROV-SEC-ID-NUM      TO WS-D-SEC-ID-NUM
+           MOVE WS-REPORT-DETAIL        TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           ADD 1 TO WS-PROV-DIRECTORY-COUNT.
+       2100-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-REPORT-FILE
+           DISPLAY 'PCD024 - PROVIDER DIRECTORY ROWS EXTRACTED: '
+               WS-PROV-DIRECTORY-COUNT.
+       9000-EXIT.
+           EXIT.
