@@ -0,0 +1,157 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD037              SYSTEM: PCDS                 *
+      **    F1 REPRICING-REJECTION DASHBOARD                          *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  EXTRACTS EVERY F1  *
+      **                          LINE CARRYING A VALID REJECTION      *
+      **                          INDICATOR, SORTS BY TPO-ID AND       *
+      **                          REJECTION CODE AND CONTROL-BREAKS    *
+      **                          THE SORTED EXTRACT INTO A            *
+      **                          FREQUENCY SUMMARY SO THE REPRICING   *
+      **                          DESK CAN SEE WHICH TPO PARTNERS ARE  *
+      **                          REJECTING THE MOST LINES AND WHY.    *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD037.
+       AUTHOR.        REPRICING OPERATIONS UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK-FILE  ASSIGN TO SORTWK01.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDF1REJ
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       SD  SORT-WORK-FILE.
+       01  SD-SORT-REC.
+           05  SD-TPO-ID               PIC X(005).
+           05  SD-REJECT-CODE          PIC X(001).
+           05  SD-SAVINGS-LOST         PIC 9(006)V99.
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-SORT-EOF-SWITCH          PIC X(001)  VALUE 'N'.
+           88  WS-SORT-END-OF-FILE                 VALUE 'Y'.
+       77  WS-FIRST-RECORD-SWITCH      PIC X(001)  VALUE 'Y'.
+           88  WS-FIRST-RECORD                     VALUE 'Y'.
+       77  WS-SAVE-TPO-ID              PIC X(005)  VALUE SPACES.
+       77  WS-SAVE-REJECT-CODE         PIC X(001)  VALUE SPACES.
+       77  WS-TOTAL-SAVINGS-LOST       PIC 9(009)V99  COMP-3 VALUE ZERO.
+       77  WS-TOTAL-FREQ               PIC 9(007)  COMP  VALUE ZERO.
+       01  WS-REPORT-DETAIL.
+           05  WS-D-TPO-ID             PIC X(007).
+           05  WS-D-REJECT-CODE        PIC X(010).
+           05  WS-D-FREQ               PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(003).
+           05  WS-D-SAVINGS-LOST       PIC ZZZ,ZZZ,ZZ9.99.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN OUTPUT PCD-REPORT-FILE
+           MOVE 'TPO-ID  REJECT-CODE  FREQUENCY    SAVINGS-LOST'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SD-TPO-ID SD-REJECT-CODE
+               INPUT PROCEDURE  3000-EXTRACT-F1   THRU 3000-EXIT
+               OUTPUT PROCEDURE 4000-SUMMARIZE    THRU 4000-EXIT
+           CLOSE PCD-REPORT-FILE
+           STOP RUN.
+      **----------------------------------------------------------------*
+      **   3000-EXTRACT-F1 -- READ THE CLAIM FILE, RELEASE ONE SORT    *
+      **                      RECORD PER REJECTED F1 LINE             *
+      **----------------------------------------------------------------*
+       3000-EXTRACT-F1.
+           OPEN INPUT PCD-CLAIM-FILE
+           PERFORM UNTIL WS-END-OF-FILE
+               READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+               END-READ
+               IF NOT WS-END-OF-FILE AND F1-REC
+                  AND VALID-REJECTION-INDICATOR
+                   MOVE F1-TPO-ID              TO SD-TPO-ID
+                   MOVE F1-REJECTION-MESSAGE-IND TO SD-REJECT-CODE
+                   MOVE F1-SAVINGS-AMOUNT      TO SD-SAVINGS-LOST
+                   RELEASE SD-SORT-REC
+               END-IF
+           END-PERFORM
+           CLOSE PCD-CLAIM-FILE.
+       3000-EXIT.
+           EXIT.
+      **----------------------------------------------------------------*
+      **   4000-SUMMARIZE -- CONTROL BREAK ON TPO-ID/REJECT-CODE        *
+      **----------------------------------------------------------------*
+       4000-SUMMARIZE.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-SORT-END-OF-FILE TO TRUE
+           END-RETURN
+           PERFORM UNTIL WS-SORT-END-OF-FILE
+               IF WS-FIRST-RECORD
+                   MOVE SD-TPO-ID      TO WS-SAVE-TPO-ID
+                   MOVE SD-REJECT-CODE TO WS-SAVE-REJECT-CODE
+                   MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+               END-IF
+               IF SD-TPO-ID      NOT = WS-SAVE-TPO-ID
+                  OR SD-REJECT-CODE NOT = WS-SAVE-REJECT-CODE
+                   PERFORM 4100-WRITE-TOTAL THRU 4100-EXIT
+                   MOVE SD-TPO-ID      TO WS-SAVE-TPO-ID
+                   MOVE SD-REJECT-CODE TO WS-SAVE-REJECT-CODE
+               END-IF
+               ADD 1 TO WS-TOTAL-FREQ
+               ADD SD-SAVINGS-LOST TO WS-TOTAL-SAVINGS-LOST
+               RETURN SORT-WORK-FILE
+                   AT END
+                       SET WS-SORT-END-OF-FILE TO TRUE
+               END-RETURN
+           END-PERFORM
+           IF NOT WS-FIRST-RECORD
+               PERFORM 4100-WRITE-TOTAL THRU 4100-EXIT
+           END-IF.
+       4000-EXIT.
+           EXIT.
+       4100-WRITE-TOTAL.
+           MOVE SPACES                TO WS-REPORT-DETAIL
+           MOVE WS-SAVE-TPO-ID        TO WS-D-TPO-ID
+           EVALUATE TRUE
+               WHEN WS-SAVE-REJECT-CODE = '1'
+                   MOVE 'PROV-PARTIC' TO WS-D-REJECT-CODE
+               WHEN WS-SAVE-REJECT-CODE = '2'
+                   MOVE 'PAYR-PARTIC' TO WS-D-REJECT-CODE
+               WHEN WS-SAVE-REJECT-CODE = '3'
+                   MOVE 'INSR-PARTIC' TO WS-D-REJECT-CODE
+               WHEN WS-SAVE-REJECT-CODE = '4'
+                   MOVE 'NO-PAYOR-NM' TO WS-D-REJECT-CODE
+               WHEN WS-SAVE-REJECT-CODE = '5'
+                   MOVE 'NO-CERT'     TO WS-D-REJECT-CODE
+               WHEN WS-SAVE-REJECT-CODE = '6'
+                   MOVE 'NO-CLM-INFO' TO WS-D-REJECT-CODE
+               WHEN OTHER
+                   MOVE 'UNKNOWN'     TO WS-D-REJECT-CODE
+           END-EVALUATE
+           MOVE WS-TOTAL-FREQ         TO WS-D-FREQ
+           MOVE WS-TOTAL-SAVINGS-LOST TO WS-D-SAVINGS-LOST
+           MOVE WS-REPORT-DETAIL      TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           MOVE ZERO TO WS-TOTAL-FREQ WS-TOTAL-SAVINGS-LOST.
+       4100-EXIT.
+           EXIT.
