@@ -0,0 +1,166 @@
+      **==============================================================*
+      **                                                              *
+      **    PROGRAM: PCD047              SYSTEM: PCDS                 *
+      **    FP CONTRACT-PRICING VARIANCE REPORT                       *
+      **                                                              *
+      ** ...................... CHANGE HISTORY ...................... *
+      ** USER:  START:   TICKET # AND COMMENTS                        *
+      ** ------ -------- ------------------------------------- -------*
+      ** RTC    08/08/26          INITIAL VERSION.  FP CARRIES THE     *
+      **                          NEGOTIATED CONTRACT AMOUNT FOR THE   *
+      **                          SERVICE LINE IT FOLLOWS.  FOR EVERY  *
+      **                          FP, THIS REPORT COMPARES FP-CONTR-   *
+      **                          AMT AGAINST THE BILLED F0-LINE-CHRG  *
+      **                          OF THE LINE IT APPLIES TO AND LISTS  *
+      **                          THE DOLLAR VARIANCE BETWEEN THE TWO, *
+      **                          SO CONTRACT MANAGEMENT CAN SEE WHERE *
+      **                          NEGOTIATED PRICING IS RUNNING AHEAD  *
+      **                          OF OR BEHIND THE BILLED CHARGE.      *
+      ** RTC    08/09/26          REPLACED THE BILLED-CHARGE COMPARE   *
+      **                          WITH A LOOKUP AGAINST PCDNEGRT, THE  *
+      **                          NEGOTIATED-RATE MASTER KEYED BY      *
+      **                          D0-PAYOR-ID/F0-PROC-CODE.  FP-CONTR- *
+      **                          AMT IS NOW CHECKED AGAINST THAT      *
+      **                          CONTRACTED RATE, AND ONLY LINES      *
+      **                          WHOSE VARIANCE EXCEEDS THE MASTER'S  *
+      **                          OWN TOLERANCE ARE WRITTEN -- NOT     *
+      **                          EVERY FP LINE.                       *
+      **==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PCD047.
+       AUTHOR.        TPO CONTRACT MANAGEMENT UNIT.
+       INSTALLATION.  PCDS CLAIMS SYSTEM.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCD-CLAIM-FILE  ASSIGN TO CLAIMIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-REPORT-FILE ASSIGN TO PCDFPVAR
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCD-NEGR-FILE   ASSIGN TO PCDNEGRT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PCD-NEGR-KEY
+               FILE STATUS IS WS-NEGR-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCD-CLAIM-FILE
+           RECORDING MODE IS F.
+       01  PCD-CLAIM-RECORD           PIC X(192).
+       FD  PCD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PCD-REPORT-LINE            PIC X(080).
+       FD  PCD-NEGR-FILE.
+           COPY PCDNEGR.
+       WORKING-STORAGE SECTION.
+       COPY P124CLAM.
+       77  WS-EOF-SWITCH               PIC X(001)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+       77  WS-NEGR-FILE-STATUS         PIC X(002)  VALUE SPACES.
+           88  WS-NEGR-FOUND                       VALUE '00'.
+       77  WS-CURRENT-JOBNUM           PIC X(008)  VALUE SPACES.
+       77  WS-CURRENT-PAT-CNTL-NUM     PIC X(020)  VALUE SPACES.
+       77  WS-CURRENT-PAYOR-ID         PIC X(005)  VALUE SPACES.
+       77  WS-CURRENT-PROC-CODE        PIC X(005)  VALUE SPACES.
+       77  WS-LAST-LINE-CHRG           PIC S9(009)V99 COMP-3 VALUE ZERO.
+       77  WS-CONTR-AMT                PIC S9(009)V99 COMP-3 VALUE ZERO.
+       77  WS-NEGR-RATE-AMT            PIC S9(009)V99 COMP-3 VALUE ZERO.
+       77  WS-VARIANCE-AMT             PIC S9(009)V99 COMP-3 VALUE ZERO.
+       77  WS-LINE-COUNT               PIC 9(007)  COMP  VALUE ZERO.
+       01  WS-REPORT-DETAIL.
+           05  WS-D-JOBNUM             PIC X(008).
+           05  FILLER                  PIC X(002).
+           05  WS-D-PAT-CNTL-NUM       PIC X(020).
+           05  FILLER                  PIC X(002).
+           05  WS-D-CONTR-AMT          PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(002).
+           05  WS-D-NEGR-RATE          PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(002).
+           05  WS-D-VARIANCE           PIC Z,ZZZ,ZZ9.99-.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  PCD-CLAIM-FILE
+           OPEN OUTPUT PCD-REPORT-FILE
+           OPEN INPUT  PCD-NEGR-FILE
+           MOVE 'JOBNUM   PAT-CNTL-NUM    CONTR-AMT NEGR-RATE VARIANCE'
+               TO PCD-REPORT-LINE
+           WRITE PCD-REPORT-LINE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLAIM-FILE.
+           READ PCD-CLAIM-FILE INTO WS-PCDSCLAIM-REC
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN A0-FILE-HEADER-REC
+                   MOVE A0-UNIQUE-JOBNUM TO WS-CURRENT-JOBNUM
+               WHEN D0-REC
+                   MOVE D0-PAT-CNTL-NUM TO WS-CURRENT-PAT-CNTL-NUM
+                   MOVE D0-PAYOR-ID     TO WS-CURRENT-PAYOR-ID
+               WHEN F0-REC
+                   MOVE F0-LINE-CHRG  TO WS-LAST-LINE-CHRG
+                   MOVE F0-PROC-CODE  TO WS-CURRENT-PROC-CODE
+               WHEN FP-REC
+                   PERFORM 2100-WRITE-VARIANCE THRU 2100-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-CLAIM-FILE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+      **----------------------------------------------------------------*
+      **   2100-WRITE-VARIANCE                                         *
+      **     LOOKS UP THE NEGOTIATED RATE FOR THIS PAYOR/PROCEDURE AND  *
+      **     ONLY REPORTS THE LINE WHEN FP-CONTR-AMT IS OUT OF THE      *
+      **     MASTER'S OWN TOLERANCE.  A PROCEDURE WITH NO MASTER ENTRY  *
+      **     HAS NO NEGOTIATED RATE TO COMPARE AGAINST AND IS SKIPPED.  *
+      **----------------------------------------------------------------*
+       2100-WRITE-VARIANCE.
+           MOVE FP-CONTR-AMT           TO WS-CONTR-AMT
+           MOVE WS-CURRENT-PAYOR-ID    TO PCD-NEGR-PAYOR-ID
+           MOVE WS-CURRENT-PROC-CODE   TO PCD-NEGR-PROC-CODE
+           READ PCD-NEGR-FILE
+               INVALID KEY
+                   MOVE '23' TO WS-NEGR-FILE-STATUS
+           END-READ
+           IF WS-NEGR-FOUND
+               MOVE PCD-NEGR-RATE-AMT TO WS-NEGR-RATE-AMT
+               COMPUTE WS-VARIANCE-AMT = WS-CONTR-AMT - WS-NEGR-RATE-AMT
+               IF (WS-VARIANCE-AMT > PCD-NEGR-TOLERANCE-AMT)
+                OR (WS-VARIANCE-AMT < -PCD-NEGR-TOLERANCE-AMT)
+                   MOVE SPACES                  TO WS-REPORT-DETAIL
+                   MOVE WS-CURRENT-JOBNUM       TO WS-D-JOBNUM
+                   MOVE WS-CURRENT-PAT-CNTL-NUM TO WS-D-PAT-CNTL-NUM
+                   MOVE WS-CONTR-AMT            TO WS-D-CONTR-AMT
+                   MOVE WS-NEGR-RATE-AMT        TO WS-D-NEGR-RATE
+                   MOVE WS-VARIANCE-AMT         TO WS-D-VARIANCE
+                   MOVE WS-REPORT-DETAIL        TO PCD-REPORT-LINE
+                   WRITE PCD-REPORT-LINE
+                   ADD 1 TO WS-LINE-COUNT
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+       9000-TERMINATE.
+           CLOSE PCD-CLAIM-FILE
+           CLOSE PCD-REPORT-FILE
+           CLOSE PCD-NEGR-FILE
+           DISPLAY 'PCD047 - VARIANCES REPORTED: ' WS-LINE-COUNT.
+       9000-EXIT.
+           EXIT.
